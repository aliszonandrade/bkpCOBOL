@@ -40,6 +40,10 @@
           03 NUMERO        PIC X(04).
           03 COMPLEMENTO   PIC X(12).
           03 CEPFORN       PIC 9(9).
+          03 OPERADOR      PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV   PIC 9(8).
+             05 HORAGRAV   PIC 9(6).
       *
       *-----------------------------------------------------------------
        FD CADCEP
@@ -73,7 +77,53 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(2) VALUE ZEROS.
-       
+       01 W-OPERADOR    PIC X(08) VALUE SPACES.
+       01 W-CNPJ-OK     PIC X(01) VALUE "S".
+       01 W-CNPJ-NUM    PIC 9(15).
+       01 W-CNPJ-AUX REDEFINES W-CNPJ-NUM.
+           05 W-CNPJ-D  PIC 9 OCCURS 15 TIMES.
+       01 W-PESO1-L.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+       01 W-PESO1 REDEFINES W-PESO1-L.
+           05 W-PESO1-TB PIC 9 OCCURS 12 TIMES.
+       01 W-PESO2-L.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+           05 FILLER PIC 9 VALUE 9.
+           05 FILLER PIC 9 VALUE 8.
+           05 FILLER PIC 9 VALUE 7.
+           05 FILLER PIC 9 VALUE 6.
+           05 FILLER PIC 9 VALUE 5.
+           05 FILLER PIC 9 VALUE 4.
+           05 FILLER PIC 9 VALUE 3.
+           05 FILLER PIC 9 VALUE 2.
+       01 W-PESO2 REDEFINES W-PESO2-L.
+           05 W-PESO2-TB PIC 9 OCCURS 13 TIMES.
+       01 W-CNPJ-SOMA   PIC 9(05) VALUE ZEROS.
+       01 W-CNPJ-QUOC   PIC 9(05) VALUE ZEROS.
+       01 W-CNPJ-RESTO  PIC 9(02) VALUE ZEROS.
+       01 W-CNPJ-DV1    PIC 9(01) VALUE ZEROS.
+       01 W-CNPJ-DV2    PIC 9(01) VALUE ZEROS.
+       01 W-CNPJ-IDX    PIC 9(02) VALUE ZEROS.
+       01 W-LOGRA-BUSCA PIC X(35) VALUE SPACES.
+       01 W-LEN-BUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-QTDACHOU    PIC 9(03) VALUE ZEROS.
+       01 W-CEP-ED      PIC 99999.999.
+
       *----------------------------------------------------------------- 
 
        SCREEN SECTION.
@@ -137,6 +187,15 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
+      *
+       R0B.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0B.
       *-----------------[ INICIALIZACAO DAS VARIAVEIS ]-----------------
        R1.
            MOVE SPACES TO RAZAO NOME COMPLEMENTO LOGRADOURO BAIRRO
@@ -163,9 +222,15 @@
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM
            ELSE
+                PERFORM VAL-CNPJ THRU VAL-CNPJ-FIM
+                IF W-CNPJ-OK = "N"
+                    MOVE "*** CNPJ INVALIDO - DIGITO VERIFICADOR ***"
+                                                             TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                    GO TO R2.
                 MOVE "*** FORNECEDOR NAO CADASTRAD0 ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
-       R3.       
+       R3.
            ACCEPT TRAZAO
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -182,10 +247,8 @@
            IF W-ACT = 01
                    DISPLAY TELA
                    GO TO R4.
-           IF CEPFORN = 0 
-                 MOVE "*** CEP NÃO INFORMADO  ***" TO MENS
-                 PERFORM ROT-MENS THRU ROT-MENS-FIM
-                 GO TO R5.
+           IF CEPFORN = 0
+                   GO TO R5-BUSCA.
            PERFORM R5A.
            IF ST-ERRO = "23"
                    MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
@@ -228,6 +291,9 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO OPERADOR
+           ACCEPT DATAGRAV FROM DATE YYYYMMDD
+           ACCEPT HORAGRAV FROM TIME
            WRITE REGFORN
            IF ST-ERRO = "00" OR "02"
                  MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -298,6 +364,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR
+                ACCEPT DATAGRAV FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV FROM TIME
                 REWRITE REGFORN
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -306,6 +375,43 @@
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO FORNECEDOR"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-----------------[ VALIDACAO DO CNPJ (MOD 11) ]-------------------
+       VAL-CNPJ.
+           MOVE "S" TO W-CNPJ-OK
+           MOVE CNPJ TO W-CNPJ-NUM
+           MOVE ZEROS TO W-CNPJ-SOMA W-CNPJ-IDX
+       VAL-CNPJ1.
+           ADD 1 TO W-CNPJ-IDX
+           COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+                   (W-CNPJ-D (W-CNPJ-IDX + 1) * W-PESO1-TB (W-CNPJ-IDX))
+           IF W-CNPJ-IDX < 12
+                   GO TO VAL-CNPJ1.
+           DIVIDE W-CNPJ-SOMA BY 11 GIVING W-CNPJ-QUOC
+                                    REMAINDER W-CNPJ-RESTO
+           IF W-CNPJ-RESTO < 2
+                   MOVE 0 TO W-CNPJ-DV1
+           ELSE
+                   COMPUTE W-CNPJ-DV1 = 11 - W-CNPJ-RESTO.
+           IF W-CNPJ-D (14) NOT = W-CNPJ-DV1
+                   MOVE "N" TO W-CNPJ-OK
+                   GO TO VAL-CNPJ-FIM.
+           MOVE ZEROS TO W-CNPJ-SOMA W-CNPJ-IDX
+       VAL-CNPJ2.
+           ADD 1 TO W-CNPJ-IDX
+           COMPUTE W-CNPJ-SOMA = W-CNPJ-SOMA +
+                   (W-CNPJ-D (W-CNPJ-IDX + 1) * W-PESO2-TB (W-CNPJ-IDX))
+           IF W-CNPJ-IDX < 13
+                   GO TO VAL-CNPJ2.
+           DIVIDE W-CNPJ-SOMA BY 11 GIVING W-CNPJ-QUOC
+                                    REMAINDER W-CNPJ-RESTO
+           IF W-CNPJ-RESTO < 2
+                   MOVE 0 TO W-CNPJ-DV2
+           ELSE
+                   COMPUTE W-CNPJ-DV2 = 11 - W-CNPJ-RESTO.
+           IF W-CNPJ-D (15) NOT = W-CNPJ-DV2
+                   MOVE "N" TO W-CNPJ-OK.
+       VAL-CNPJ-FIM.
+           EXIT.
       *-----------------------------------------------------------------
        R5A.
            MOVE CEPFORN TO CODCEP.
@@ -316,6 +422,54 @@
                   GO TO ROT-FIM.
            DISPLAY TELA.
        R5A-FIM.
+      *--------[ BUSCA DE CEP POR PARTE DO LOGRADOURO ]-----------------
+       R5-BUSCA.
+           MOVE SPACES TO W-LOGRA-BUSCA
+           DISPLAY (23, 01) "DIGITE PARTE DO LOGRADOURO P/ BUSCAR:"
+           ACCEPT  (23, 40) W-LOGRA-BUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (23, 01) LIMPA
+           IF W-ACT = 01
+                   GO TO R5.
+           IF W-LOGRA-BUSCA = SPACES
+                   MOVE "*** DIGITE PARTE DO LOGRADOURO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+           MOVE 35 TO W-LEN-BUSCA.
+       R5-BUSCA-LEN.
+           IF W-LEN-BUSCA > 1 AND W-LOGRA-BUSCA (W-LEN-BUSCA:1) = SPACE
+                   SUBTRACT 1 FROM W-LEN-BUSCA
+                   GO TO R5-BUSCA-LEN.
+           MOVE ZEROS TO CODCEP
+           START CADCEP KEY IS NOT LESS CODCEP
+               INVALID KEY
+                   MOVE "*** ARQUIVO DE CEP VAZIO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+       R5-BUSCA-LOOP.
+           READ CADCEP NEXT RECORD
+               AT END
+                   MOVE "*** NENHUM LOGRADOURO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R5.
+           MOVE ZEROS TO W-QTDACHOU
+           INSPECT LOGRADOURO TALLYING W-QTDACHOU
+                   FOR ALL W-LOGRA-BUSCA (1:W-LEN-BUSCA)
+           IF W-QTDACHOU = 0
+                   GO TO R5-BUSCA-LOOP.
+           MOVE CODCEP TO W-CEP-ED
+           DISPLAY (22, 01) "ACHADO:"
+           DISPLAY (22, 09) W-CEP-ED
+           DISPLAY (22, 19) LOGRADOURO
+           DISPLAY (23, 01) "CONFIRMA ESTE ENDERECO (S/N):"
+           ACCEPT  (23, 31) W-OPCAO
+           DISPLAY (22, 01) LIMPA
+           DISPLAY (23, 01) LIMPA
+           IF W-OPCAO = "S" OR "s"
+                   MOVE CODCEP TO CEPFORN
+                   DISPLAY TELA
+                   GO TO R6.
+           GO TO R5-BUSCA-LOOP.
       *-----------------------------------------------------------------
        ROT-FIM.
            CLOSE CADFORN CADCEP.
