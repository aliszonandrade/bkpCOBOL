@@ -0,0 +1,390 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP016.
+      *AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      ***********************************************************
+      * MANUTENCAO DOS ENDERECOS DE ENTREGA DO FORNECEDOR         *
+      ***********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQENDFOR ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CHAVEEF
+                          ALTERNATE RECORD KEY IS CNPJEF
+                                         WITH DUPLICATES
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORN ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CNPJ
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT CADCEP ASSIGN TO DISK
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE  IS DYNAMIC
+                        RECORD KEY   IS CODCEP
+                        FILE STATUS  IS ST-ERRO
+                        ALTERNATE RECORD KEY IS DATAMOD
+                                       WITH DUPLICATES.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQENDFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQENDFOR.DAT".
+       01 REGENDFOR.
+           03 CHAVEEF.
+               05 CNPJEF          PIC 9(15).
+               05 SEQEF           PIC 9(03).
+           03 CEPEF               PIC 9(9).
+           03 NUMEROEF            PIC X(04).
+           03 COMPLEMENTOEF       PIC X(12).
+      *
+      *-----------------------------------------------------------------
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+          03 CNPJ          PIC 9(15).
+          03 RAZAO         PIC X(40).
+          03 NOME          PIC X(12).
+          03 NUMERO        PIC X(04).
+          03 COMPLEMENTO   PIC X(12).
+          03 CEPFORN       PIC 9(9).
+          03 OPERADOR      PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV   PIC 9(8).
+             05 HORAGRAV   PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+           03 CODCEP PIC 9(9).
+           03 LOGRADOURO PIC X(35).
+           03 BAIRRO PIC X(20).
+           03 CIDADE PIC X(20).
+           03 STATUSAUX PIC X(1).
+           03 STATUSC.
+               05 STATUS1 PIC X(1).
+               05 STATUS2 PIC X(14).
+           03 UFAUX PIC X(2).
+           03 UF.
+               05 UF1 PIC X(2).
+               05 UF2 PIC X(26).
+           03 PONTOREFERENCIA PIC X(35).
+           03 OBSERVACAO PIC X(35).
+           03 DATAMOD PIC 9(4).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-NOMEFORN    PIC X(12) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 14
+               VALUE  "ENDERECOS DE ENTREGA DO FORNECEDOR".
+           05  LINE 04  COLUMN 07  VALUE  "CNPJ DO FORNECEDOR:".
+           05  LINE 06  COLUMN 07  VALUE  "NOME FANTASIA:".
+           05  LINE 08  COLUMN 07  VALUE  "NUMERO DO ENDERECO:".
+           05  LINE 10  COLUMN 07  VALUE  "CEP:".
+           05  LINE 11  COLUMN 01
+               VALUE  "___________________________".
+           05  LINE 11  COLUMN 28
+               VALUE  "___________________________".
+           05  LINE 13  COLUMN 07  VALUE  "ENDERECO:".
+           05  LINE 13  COLUMN 54  VALUE  "NUMERO:".
+           05  LINE 15  COLUMN 07  VALUE  "BAIRRO:".
+           05  LINE 15  COLUMN 54  VALUE  "COMPLEMENTO:".
+           05  LINE 17  COLUMN 07  VALUE  "CIDADE:".
+           05  LINE 19  COLUMN 07  VALUE  "UF:".
+           05  TCNPJEF  LINE 04 COLUMN 27 PIC 999.999.999.9999.99
+               USING  CNPJEF.
+           05  TNOMEFORN LINE 06 COLUMN 22 PIC X(12) USING W-NOMEFORN.
+           05  TSEQEF   LINE 08 COLUMN 27 PIC 999 USING  SEQEF.
+           05  TCEPEF   LINE 10 COLUMN 12 PIC 99999.999 USING CEPEF.
+           05  TLOGRA   LINE 13 COLUMN 17 PIC X(35) USING  LOGRADOURO.
+           05  TNUMERO  LINE 13 COLUMN 62 PIC 9(04) USING  NUMEROEF.
+           05  TBAIRRO  LINE 15 COLUMN 15 PIC X(20) USING  BAIRRO.
+           05  TCOMP    LINE 15 COLUMN 67 PIC X(12) USING COMPLEMENTOEF.
+           05  TCIDADE  LINE 17 COLUMN 15 PIC X(20) USING  CIDADE.
+           05  TUF      LINE 19 COLUMN 11 PIC X(02) USING  UFAUX.
+           05  TUF2     LINE 19 COLUMN 14 PIC X(26) USING  UF2.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+
+       R0.
+           OPEN I-O ARQENDFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQENDFOR
+                 CLOSE ARQENDFOR
+                 MOVE "*** ARQUIVO ARQENDFOR FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQENDFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE FORNECEDORES NAO ENCONTRADO **"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADCEP
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE CEP NAO ENCONTRADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE CEP " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *-----------------[ INICIALIZACAO DAS VARIAVEIS ]-----------------
+       R1.
+           MOVE SPACES TO W-NOMEFORN COMPLEMENTOEF LOGRADOURO BAIRRO
+           MOVE SPACES TO CIDADE UFAUX UF2
+           MOVE ZEROS TO CNPJEF SEQEF CEPEF NUMEROEF
+      *--------------------[ VISUALIZACAO DA TELA ]---------------------
+           DISPLAY TELA.
+       R2.
+           ACCEPT TCNPJEF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           MOVE CNPJEF TO CNPJ
+           READ CADFORN
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+           MOVE NOME TO W-NOMEFORN
+           DISPLAY TELA.
+       R3.
+           ACCEPT TSEQEF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       LER-ARQENDFOR.
+           READ ARQENDFOR
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                PERFORM R4A
+                DISPLAY TELA
+                MOVE "*** ENDERECO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQENDFOR" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** ENDERECO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R4.
+           ACCEPT TCEPEF
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R3.
+           IF CEPEF = 0
+                 MOVE "*** CEP NAO INFORMADO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R4.
+           PERFORM R4A.
+           IF ST-ERRO = "23"
+                   MOVE "*** CEP DIGITADO NAO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4
+           DISPLAY TELA.
+       R5.
+           ACCEPT TNUMERO
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R4.
+           IF NUMEROEF = 0
+                 MOVE "** NUMERO DO ENDERECO NAO INFORMADO  **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R5.
+       R6.
+           ACCEPT TCOMP
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R5.
+      *-------------------[ VERICAR SE E ALTERACAO ]--------------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R3.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGENDFOR
+           IF ST-ERRO = "00" OR "02"
+                 MOVE "*** DADOS GRAVADOS *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+           IF ST-ERRO = "22"
+             MOVE "* ENDERECO JA EXISTE,DADOS NAO GRAVADOS *" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1
+           ELSE
+                 MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQENDFOR"
+                                                  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+
+      *
+      ******************************************************************
+      ************* ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO **************
+      ******************************************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** ENDERECO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQENDFOR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** ENDERECO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R3.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGENDFOR
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO ENDERECO"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       R4A.
+           MOVE CEPEF TO CODCEP.
+           READ CADCEP
+           IF ST-ERRO = "23"
+                  GO TO R4A-FIM.
+           IF ST-ERRO NOT = "00"
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CEP" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM.
+           DISPLAY TELA.
+       R4A-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQENDFOR CADFORN CADCEP.
+           STOP RUN.
+
+      *---------------------[ ROTINA DE MENSAGEM ]----------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO ( QUANDO EXECUTADO LEITURA SEQUENCIAL )
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
