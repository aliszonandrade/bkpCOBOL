@@ -11,6 +11,15 @@
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01 PLACA           PIC X(08).
+       01 PLACA-DV REDEFINES PLACA.
+          03 PLACA-L1     PIC X(01).
+          03 PLACA-L2     PIC X(01).
+          03 PLACA-L3     PIC X(01).
+          03 PLACA-N1     PIC X(01).
+          03 PLACA-P5     PIC X(01).
+          03 PLACA-P6     PIC X(01).
+          03 PLACA-P7     PIC X(01).
+          03 PLACA-P8     PIC X(01).
        01 PROPRIETARIO    PIC X(30).
        01 SITUACAO        PIC X(01).
        01 MARCA           PIC 9(01).
@@ -84,6 +93,32 @@
            ACCEPT TPLACA
            ACCEPT TPROPRIETARIO
            ACCEPT TANOFABRICACAO.
+      *
+      * VALIDA A PLACA NOS DOIS FORMATOS ACEITOS:
+      *    ANTIGO   LLLNNNN  ( 3 LETRAS + 4 NUMEROS )
+      *    MERCOSUL LLLNLNN  ( 3 LETRAS + 1 NUMERO + 1 LETRA + 2 NUMEROS )
+       R2.
+           IF PLACA-L1 NOT ALPHABETIC OR PLACA-L2 NOT ALPHABETIC
+              OR PLACA-L3 NOT ALPHABETIC
+                 DISPLAY (22, 15) "PLACA INVALIDA, USE AAA9999/AAA9A99"
+                 STOP " DIGITE ENTER PARA CONTINUAR"
+                 GO TO R1.
+           IF PLACA-N1 NOT NUMERIC
+                 DISPLAY (22, 15) "PLACA INVALIDA, USE AAA9999/AAA9A99"
+                 STOP " DIGITE ENTER PARA CONTINUAR"
+                 GO TO R1.
+           IF PLACA-P5 NOT ALPHABETIC AND PLACA-P5 NOT NUMERIC
+                 DISPLAY (22, 15) "PLACA INVALIDA, USE AAA9999/AAA9A99"
+                 STOP " DIGITE ENTER PARA CONTINUAR"
+                 GO TO R1.
+           IF PLACA-P6 NOT NUMERIC OR PLACA-P7 NOT NUMERIC
+                 DISPLAY (22, 15) "PLACA INVALIDA, USE AAA9999/AAA9A99"
+                 STOP " DIGITE ENTER PARA CONTINUAR"
+                 GO TO R1.
+           IF PLACA-P8 NOT = SPACE
+                 DISPLAY (22, 15) "PLACA INVALIDA, USE AAA9999/AAA9A99"
+                 STOP " DIGITE ENTER PARA CONTINUAR"
+                 GO TO R1.
        R6.
            MOVE 1 TO IND
            ACCEPT TSITUACAO.
