@@ -0,0 +1,267 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP013.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************************
+      * CONSULTA DE PRODUTOS *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADPROD ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODPROD
+                   ALTERNATE RECORD KEY IS CNPJFORN WITH DUPLICATES
+                   FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODPROD       PIC 9(06).
+           03 DESC          PIC X(30).
+           03 UNIDADEAUX    PIC X(02).
+           03 UNIDADE.
+               05 UNIDADE1  PIC X(02).
+               05 UNIDADE2  PIC X(12).
+           03 APLICACAOAUX  PIC 9.
+           03 APLICACAO.
+               05 APLICACAO1 PIC 9(1).
+               05 APLICACAO2 PIC X(19).
+           03 QUANTIDADE    PIC 9(05)V9.
+           03 PRECO         PIC 9(07)V99.
+           03 CNPJFORN      PIC 9(15).
+           03 CODBARRAS     PIC 9(13).
+           03 OPERADOR      PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV  PIC 9(8).
+               05 HORAGRAV  PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL            PIC 9(01) VALUE ZEROS.
+       01 W-CONT           PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
+       01 CODPRODENTR       PIC 9(06) VALUE ZEROS.
+       01 CNPJFORNENTR      PIC 9(15) VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DETALHE.
+           03 DETCODPROD        PIC 999.999.
+           03 FILLER            PIC X(02) VALUE SPACES.
+           03 DETDESC           PIC X(30) VALUE SPACES.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETUNIDADE        PIC X(02) VALUE SPACES.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETQUANTIDADE     PIC ZZ.ZZ9,9.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETPRECO          PIC ZZZZ.ZZ9,99.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETCNPJFORN       PIC 999.999.999.9999.99.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          *** CONSULTA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E PRODUTOS ***".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 04  COLUMN 02
+               VALUE  "CODIGO    DESCRICAO".
+           05  LINE 04  COLUMN 40
+               VALUE  " UN  QUANTIDADE     PRECO      CNPJ FORN".
+           05  LINE 05  COLUMN 02
+               VALUE  "-------- ------------------------------".
+           05  LINE 05  COLUMN 42
+               VALUE  "-- ---------- ------------ ---------------".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM :".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                 STP013".
+           05  TCODPRODENTR
+               LINE 06  COLUMN 02  PIC 999.999
+               USING  CODPRODENTR
+               HIGHLIGHT.
+           05  TCNPJFORNENTR
+               LINE 06  COLUMN 20  PIC 999.999.999.9999.99
+               USING  CNPJFORNENTR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADPROD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADPROD NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "ISAM NAO CARREGADO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM2
+                ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO CADPROD"  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE ZEROS TO CODPRODENTR CNPJFORNENTR
+           DISPLAY  TELA.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/CNPJFORN."
+           ACCEPT TCODPRODENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPROD
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CODPRODENTR TO CODPROD
+           START CADPROD KEY IS NOT LESS CODPROD INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CODIGO "
+           ACCEPT TCNPJFORNENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADPROD
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CNPJFORNENTR TO CNPJFORN
+           START CADPROD KEY IS NOT LESS CNPJFORN INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADPROD NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADPROD"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+           MOVE CODPROD     TO DETCODPROD
+           MOVE DESC        TO DETDESC
+           MOVE UNIDADEAUX  TO DETUNIDADE
+           MOVE QUANTIDADE  TO DETQUANTIDADE
+           MOVE PRECO       TO DETPRECO
+           MOVE CNPJFORN    TO DETCNPJFORN
+           COMPUTE LIN = CONLIN + 6
+           DISPLAY (LIN, 02) DETALHE
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELA
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADPROD.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
