@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP014.
+      *AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************************
+      * MANUTENCAO DO CADASTRO DE FORNECEDORES DO PRODUTO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQPRFOR ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CHAVEPF
+                          ALTERNATE RECORD KEY IS CNPJFORNPF
+                                         WITH DUPLICATES
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPROD ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CODPROD
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORN ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CNPJ
+                          FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRFOR.DAT".
+       01 REGPRFOR.
+           03 CHAVEPF.
+               05 CODPRODPF    PIC 9(06).
+               05 CNPJFORNPF   PIC 9(15).
+           03 DESCFORNPF       PIC X(12).
+      *
+      *-----------------------------------------------------------------
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODPROD       PIC 9(06).
+           03 DESC          PIC X(30).
+           03 UNIDADEAUX    PIC X(02).
+           03 UNIDADE.
+               05 UNIDADE1  PIC X(02).
+               05 UNIDADE2  PIC X(12).
+           03 APLICACAOAUX  PIC 9.
+           03 APLICACAO.
+               05 APLICACAO1 PIC 9(1).
+               05 APLICACAO2 PIC X(19).
+           03 QUANTIDADE    PIC 9(05)V9.
+           03 PRECO         PIC 9(07)V99.
+           03 CNPJFORN      PIC 9(15).
+           03 CODBARRAS     PIC 9(13).
+           03 OPERADOR      PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV  PIC 9(8).
+               05 HORAGRAV  PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+          03 CNPJ          PIC 9(15).
+          03 RAZAO         PIC X(40).
+          03 NOME          PIC X(12).
+          03 NUMERO        PIC X(04).
+          03 COMPLEMENTO   PIC X(12).
+          03 CEPFORN       PIC 9(9).
+          03 OPERADOR      PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV   PIC 9(8).
+             05 HORAGRAV   PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+
+       01 W-CONT        PIC 9(06) VALUE ZEROS.
+       01 W-OPCAO       PIC X(01) VALUE SPACES.
+       01 W-ACT         PIC 9(02) VALUE ZEROS.
+       01 MENS          PIC X(50) VALUE SPACES.
+       01 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+
+      *-----------------------------------------------------------------
+
+       SCREEN SECTION.
+       01  TELA.
+           05  LINE 01  COLUMN 17
+               VALUE  "CADASTRO DE FORNECEDORES POR PRODUTO".
+           05  LINE 04  COLUMN 07  VALUE  "CODIGO DO PRODUTO:".
+           05  LINE 06  COLUMN 07  VALUE  "DESCRICAO PRODUTO:".
+           05  LINE 08  COLUMN 07  VALUE  "CNPJ DO FORNECEDOR:".
+           05  LINE 10  COLUMN 07  VALUE  "NOME FANTASIA:".
+           05  TCODPROD LINE 04 COLUMN 27 PIC 999.999
+               USING  CODPRODPF.
+           05  TDESC    LINE 06 COLUMN 27 PIC X(30) USING DESC.
+           05  TCNPJFORN LINE 08 COLUMN 27 PIC 999.999.999.9999.99
+               USING  CNPJFORNPF.
+           05  TNOME    LINE 10 COLUMN 23 PIC X(12) USING DESCFORNPF.
+
+      *-----------------------------------------------------------------
+
+       PROCEDURE DIVISION.
+
+       R0.
+           OPEN I-O ARQPRFOR
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQPRFOR
+                 CLOSE ARQPRFOR
+                 MOVE "*** ARQUIVO ARQPRFOR FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPRFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0A.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE PRODUTOS NAO ENCONTRADO **"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE PRODUTOS" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0B.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "*** ARQUIVO DE FORNECEDORES NAO ENCONTRADO **"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO DE FORNECEDORES"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *-----------------[ INICIALIZACAO DAS VARIAVEIS ]-----------------
+       R1.
+           MOVE SPACES TO DESC DESCFORNPF
+           MOVE ZEROS TO CODPRODPF CNPJFORNPF
+      *--------------------[ VISUALIZACAO DA TELA ]---------------------
+           DISPLAY TELA.
+       R2.
+           ACCEPT TCODPROD
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+           MOVE CODPRODPF TO CODPROD
+           READ CADPROD
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** PRODUTO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+           DISPLAY TELA.
+       R3.
+           ACCEPT TCNPJFORN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+           MOVE CNPJFORNPF TO CNPJ
+           READ CADFORN
+           IF ST-ERRO NOT = "00"
+                 MOVE "*** FORNECEDOR NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R3.
+           MOVE NOME TO DESCFORNPF
+           DISPLAY TELA.
+       LER-ARQPRFOR.
+           READ ARQPRFOR
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                MOVE "*** FORNECEDOR JA VINCULADO AO PRODUTO ***"
+                                                           TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQPRFOR" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** VINCULO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-OPC.
+           MOVE "S" TO W-OPCAO
+           DISPLAY (23, 40) "DADOS OK (S/N) : ".
+           ACCEPT (23, 57) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01 GO TO R3.
+           IF W-OPCAO = "N" OR "n"
+              MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R1.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-OPC.
+       INC-WR1.
+           WRITE REGPRFOR
+           IF ST-ERRO = "00" OR "02"
+                 MOVE "*** DADOS GRAVADOS *** " TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R1.
+           IF ST-ERRO = "22"
+             MOVE "* VINCULO JA EXISTE, DADOS NAO GRAVADOS *" TO MENS
+             PERFORM ROT-MENS THRU ROT-MENS-FIM
+             GO TO R1
+           ELSE
+                 MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQPRFOR"
+                                                  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+      ******************************************************************
+      ***************** ROTINA DE EXCLUSAO DE VINCULO ******************
+      ******************************************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO VINCULO        E=EXCLUIR VINCULO"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "E"
+                    GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** VINCULO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQPRFOR RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** VINCULO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO VINCULO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE ARQPRFOR CADPROD CADFORN.
+           STOP RUN.
+
+      *---------------------[ ROTINA DE MENSAGEM ]----------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    10 = FIM DE ARQUIVO ( QUANDO EXECUTADO LEITURA SEQUENCIAL )
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
+      *    95 = ISAM NAO CARREGADO
