@@ -0,0 +1,368 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP019.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      ****************************************************
+      * RELATORIO DE FORNECEDORES POR PRODUTO (DRILL DOWN) *
+      ****************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQPRFOR ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CHAVEPF
+                          ALTERNATE RECORD KEY IS CNPJFORNPF
+                                         WITH DUPLICATES
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT CADPROD ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CODPROD
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT CADFORN ASSIGN TO DISK
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE  IS DYNAMIC
+                          RECORD KEY   IS CNPJ
+                          FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQFORNTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQPRFOR
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRFOR.DAT".
+       01 REGPRFOR.
+           03 CHAVEPF.
+               05 CODPRODPF    PIC 9(06).
+               05 CNPJFORNPF   PIC 9(15).
+           03 DESCFORNPF       PIC X(12).
+      *
+      *-----------------------------------------------------------------
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODPROD       PIC 9(06).
+           03 DESC          PIC X(30).
+           03 UNIDADEAUX    PIC X(02).
+           03 UNIDADE.
+               05 UNIDADE1  PIC X(02).
+               05 UNIDADE2  PIC X(12).
+           03 APLICACAOAUX  PIC 9.
+           03 APLICACAO.
+               05 APLICACAO1 PIC 9(1).
+               05 APLICACAO2 PIC X(19).
+           03 QUANTIDADE    PIC 9(05)V9.
+           03 PRECO         PIC 9(07)V99.
+           03 CNPJFORN      PIC 9(15).
+           03 CODBARRAS     PIC 9(13).
+           03 OPERADOR      PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV  PIC 9(8).
+               05 HORAGRAV  PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+          03 CNPJ          PIC 9(15).
+          03 RAZAO         PIC X(40).
+          03 NOME          PIC X(12).
+          03 NUMERO        PIC X(04).
+          03 COMPLEMENTO   PIC X(12).
+          03 CEPFORN       PIC 9(9).
+          03 OPERADOR      PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV   PIC 9(8).
+             05 HORAGRAV   PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD ARQFORNTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFORNPRD.DOC".
+       01 REGFORNTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-CNPJATU     PIC 9(15) VALUE ZEROS.
+       01 W-QTDVINC     PIC 9(04) VALUE ZEROS.
+       01 W-TOTFORN     PIC 9(04) VALUE ZEROS.
+       01 W-TOTPROD     PIC 9(05) VALUE ZEROS.
+       01 W-DESCPROD    PIC X(30) VALUE SPACES.
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(050) VALUE
+           "--------------------------------------------------".
+           05  FILLER                 PIC X(044) VALUE
+           "--------------------------------------------".
+
+       01  CAB2.
+           05  FILLER                 PIC X(32) VALUE
+           "EMPRESA FATEC - ZL              ".
+           05  FILLER                 PIC X(45) VALUE
+           " *** FORNECEDORES POR PRODUTO ***       PG".
+           05  FILLER                 PIC X(002) VALUE
+           ": ".
+           05  NUMPAG  VALUE ZEROS  PIC Z99.
+
+       01  LINHA-FORN.
+           05  FILLER           PIC X(10) VALUE "FORNEC.: ".
+           05  RAZAOTX          VALUE SPACES PIC X(40).
+           05  FILLER           PIC X(08) VALUE " CNPJ: ".
+           05  CNPJTX           VALUE ZEROS  PIC Z(14)9.
+
+       01  CAB3.
+           05  FILLER                 PIC X(10) VALUE
+           "          ".
+           05  FILLER                 PIC X(08) VALUE
+           "CODIGO  ".
+           05  FILLER                 PIC X(32) VALUE
+           "DESCRICAO DO PRODUTO           ".
+           05  FILLER                 PIC X(20) VALUE
+           "PRECO UNITARIO      ".
+
+       01  DET.
+           05  FILLER           PIC X(10) VALUE SPACES.
+           05  CODPRODTX        VALUE ZEROS  PIC ZZZZZ9.
+           05  FILLER           PIC X(2) VALUE SPACES.
+           05  DESCPRODTX       VALUE SPACES PIC X(30).
+           05  FILLER           PIC X(2) VALUE SPACES.
+           05  PRECOTX          VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  LINHA-SUBTOT.
+           05  FILLER           PIC X(10) VALUE SPACES.
+           05  FILLER           PIC X(29) VALUE
+           "TOTAL DE PRODUTOS VINCULADOS:".
+           05  QTDVINCTX        VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHA-VAZIO.
+           05  FILLER           PIC X(10) VALUE SPACES.
+           05  FILLER           PIC X(36) VALUE
+           "*** NENHUM PRODUTO VINCULADO ***   ".
+
+       01  LINHA-TOT1.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE FORNECEDORES COM PRODUTOS.....:".
+           05  TOTFORNTX  VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHA-TOT2.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE VINCULOS PRODUTO-FORNECEDOR...:".
+           05  TOTPRODTX  VALUE ZEROS  PIC ZZZZ9.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "      *** RELATORIO DE FORNECEDORES POR".
+           05  LINE 02  COLUMN 42
+               VALUE  " PRODUTO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "            CONFIRMA IMPRESSAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 44  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADFORN
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADFORN NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                  MOVE "ERRO NA ABERTURA DO ARQUIVO CADFORN" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADPROD NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                  MOVE "ERRO NA ABERTURA ARQ. CADPROD" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN INPUT ARQPRFOR
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO ARQPRFOR NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                  MOVE "ERRO NA ABERTURA ARQ. ARQPRFOR" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT ARQFORNTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQFORNTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGFORNTX FROM CAB1.
+           MOVE SPACES TO REGFORNTX
+           WRITE REGFORNTX.
+           WRITE REGFORNTX FROM CAB2.
+           WRITE REGFORNTX FROM CAB1.
+      *
+      *********************************************
+      * PERCORRE OS FORNECEDORES E SEUS VINCULOS
+      *********************************************
+       LER-FORN01.
+           READ CADFORN NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO IMPRIME-TOT
+              ELSE
+                 MOVE "ERRO NA LEITURA CADFORN" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+           MOVE SPACES TO REGFORNTX
+           WRITE REGFORNTX FROM LINHABR
+           MOVE RAZAO TO RAZAOTX
+           MOVE CNPJ  TO CNPJTX
+           MOVE SPACES TO REGFORNTX
+           WRITE REGFORNTX FROM LINHA-FORN
+           WRITE REGFORNTX FROM CAB3
+           MOVE ZEROS TO W-QTDVINC
+           MOVE CNPJ TO W-CNPJATU CNPJFORNPF
+           MOVE ZEROS TO CODPRODPF
+      *
+           START ARQPRFOR KEY IS NOT LESS CNPJFORNPF
+               INVALID KEY GO TO FIM-FORN.
+      *
+       LER-VINC01.
+           READ ARQPRFOR NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 GO TO FIM-FORN
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQPRFOR" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF CNPJFORNPF NOT = W-CNPJATU
+                 GO TO FIM-FORN.
+      *
+           MOVE CODPRODPF TO CODPROD
+           READ CADPROD
+           IF ST-ERRO = "00"
+                 MOVE DESC TO W-DESCPROD
+           ELSE
+                 MOVE "*** PRODUTO NAO CADASTRADO ***" TO W-DESCPROD.
+      *
+           MOVE CODPRODPF    TO CODPRODTX
+           MOVE W-DESCPROD   TO DESCPRODTX
+           IF ST-ERRO = "00"
+                 MOVE PRECO TO PRECOTX
+           ELSE
+                 MOVE ZEROS TO PRECOTX.
+           MOVE SPACES TO REGFORNTX
+           WRITE REGFORNTX FROM DET
+           ADD 1 TO W-QTDVINC
+           ADD 1 TO W-TOTPROD
+           GO TO LER-VINC01.
+      *
+       FIM-FORN.
+           IF W-QTDVINC = ZEROS
+                 MOVE SPACES TO REGFORNTX
+                 WRITE REGFORNTX FROM LINHA-VAZIO
+           ELSE
+                 ADD 1 TO W-TOTFORN
+                 MOVE W-QTDVINC TO QTDVINCTX
+                 MOVE SPACES TO REGFORNTX
+                 WRITE REGFORNTX FROM LINHA-SUBTOT.
+           GO TO LER-FORN01.
+      *
+      *********************************************
+      * IMPRIME OS TOTAIS GERAIS
+      *********************************************
+       IMPRIME-TOT.
+           MOVE W-TOTFORN TO TOTFORNTX
+           MOVE W-TOTPROD TO TOTPRODTX
+           MOVE SPACES TO REGFORNTX
+           WRITE REGFORNTX FROM LINHABR
+           WRITE REGFORNTX FROM LINHABR
+           WRITE REGFORNTX FROM LINHA-TOT1
+           WRITE REGFORNTX FROM LINHA-TOT2
+           MOVE "*** RELATORIO GRAVADO EM ARQFORNPRD.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADFORN CADPROD ARQPRFOR ARQFORNTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
