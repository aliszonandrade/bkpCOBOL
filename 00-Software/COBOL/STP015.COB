@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP015.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      ************************************
+      * RELATORIO DE PRODUTOS COM ESTOQUE BAIXO *
+      ************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADPROD ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODPROD
+                       FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQPRODTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADPROD
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADPROD.DAT".
+       01 REGPROD.
+           03 CODPROD       PIC 9(06).
+           03 DESC          PIC X(30).
+           03 UNIDADEAUX    PIC X(02).
+           03 UNIDADE.
+               05 UNIDADE1  PIC X(02).
+               05 UNIDADE2  PIC X(12).
+           03 APLICACAOAUX  PIC 9.
+           03 APLICACAO.
+               05 APLICACAO1 PIC 9(1).
+               05 APLICACAO2 PIC X(19).
+           03 QUANTIDADE    PIC 9(05)V9.
+           03 PRECO         PIC 9(07)V99.
+           03 CNPJFORN      PIC 9(15).
+           03 CODBARRAS     PIC 9(13).
+           03 OPERADOR      PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV  PIC 9(8).
+               05 HORAGRAV  PIC 9(6).
+
+       FD ARQPRODTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRODRP.DOC".
+       01 REGPRODTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 TOTBAIXO   PIC 9(04) VALUE ZEROS.
+       01 ESTOQUEMIN PIC 9(05)V9 VALUE 00010,0.
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(050) VALUE
+           "--------------------------------------------------".
+           05  FILLER                 PIC X(044) VALUE
+           "--------------------------------------------".
+
+       01  CAB2.
+           05  FILLER                 PIC X(32) VALUE
+           "EMPRESA FATEC - ZL              ".
+           05  FILLER                 PIC X(36) VALUE
+           " *** ESTOQUE BAIXO ***     PAGINA".
+           05  FILLER                 PIC X(002) VALUE
+           ": ".
+           05  NUMPAG  VALUE ZEROS  PIC Z99.
+
+       01  CAB3.
+           05  FILLER                 PIC X(38) VALUE
+           "CODIGO       DESCRICAO DO PRODUTO    ".
+           05  FILLER                 PIC X(40) VALUE
+           "   QUANTIDADE        ESTQ.MINIMO      ".
+           05  FILLER                 PIC X(10) VALUE
+           "PRECO     ".
+
+       01  DET.
+           05  CODPRODTX       VALUE ZEROS  PIC 999.999.
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  DESCTX          VALUE SPACES PIC X(30).
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  QUANTIDADETX    VALUE ZEROS  PIC ZZZZ9,9.
+           05  FILLER          PIC X(6) VALUE  " ".
+           05  ESTOQUEMINTX    VALUE ZEROS  PIC ZZZZ9,9.
+           05  FILLER          PIC X(6) VALUE  " ".
+           05  PRECOTX         VALUE ZEROS  PIC ZZZZZZ9,99.
+
+       01  LINHA-TOT1.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE PRODUTOS EM ESTOQUE BAIXO.....:".
+           05  TOTBAIXOTX  VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "            *** RELATORIO DE ESTOQUE BAIXO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "            CONFIRMA IMPRESSAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 44  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT CADPROD
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      MOVE "* ARQUIVO CADPROD NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                  MOVE "ERRO NA ABERTURA DO ARQUIVO CADPROD" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT ARQPRODTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQPRODTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGPRODTX FROM CAB1.
+
+           MOVE SPACES TO REGPRODTX
+           WRITE REGPRODTX.
+           WRITE REGPRODTX FROM CAB2.
+           WRITE REGPRODTX FROM CAB3.
+           WRITE REGPRODTX FROM CAB1.
+      *
+       LER-PRODUTO01.
+                READ CADPROD NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      MOVE TOTBAIXO TO TOTBAIXOTX
+                      MOVE SPACES TO REGPRODTX
+                      WRITE REGPRODTX FROM LINHABR
+                      WRITE REGPRODTX FROM LINHA-TOT1
+                      MOVE "** FIM DO ARQUIVO DE PRODUTOS **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA CADPROD"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+           IF QUANTIDADE NOT < ESTOQUEMIN
+                   GO TO LER-PRODUTO01.
+      *
+       INC-003.
+           MOVE CODPROD TO CODPRODTX.
+           MOVE DESC  TO DESCTX.
+           MOVE QUANTIDADE TO QUANTIDADETX.
+           MOVE ESTOQUEMIN TO ESTOQUEMINTX.
+           MOVE PRECO TO PRECOTX.
+           ADD 1 TO TOTBAIXO.
+      *
+       INC-WR1.
+           WRITE REGPRODTX FROM DET
+           IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQPRODTX"
+                                                    TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+           ADD 1 TO CONLIN
+           IF CONLIN < 34
+                 GO TO LER-PRODUTO01
+           ELSE
+                 MOVE ZEROS TO CONLIN
+                 MOVE SPACES TO REGPRODTX
+
+                 WRITE REGPRODTX FROM LINHABR
+                 WRITE REGPRODTX FROM LINHABR
+                 GO TO ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADPROD ARQPRODTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
