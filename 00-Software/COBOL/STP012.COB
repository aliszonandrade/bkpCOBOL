@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP012.
+      *AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************************
+      * CONSULTA DE FORNECEDORES *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADFORN ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CNPJ
+                   ALTERNATE RECORD KEY IS NOME WITH DUPLICATES
+                   FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADFORN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFORN.DAT".
+       01 REGFORN.
+          03 CNPJ          PIC 9(15).
+          03 RAZAO         PIC X(40).
+          03 NOME          PIC X(12).
+          03 NUMERO        PIC X(04).
+          03 COMPLEMENTO   PIC X(12).
+          03 CEPFORN       PIC 9(9).
+          03 OPERADOR      PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV   PIC 9(8).
+             05 HORAGRAV   PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT           PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
+       01 CNPJENTR         PIC 9(15) VALUE ZEROS.
+       01 NOMEENTR         PIC X(12) VALUE SPACES.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DETALHE.
+           03 DETCNPJ           PIC 999.999.999.9999.99.
+           03 FILLER            PIC X(02) VALUE SPACES.
+           03 DETRAZAO          PIC X(40) VALUE SPACES.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETNOME           PIC X(12) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                          *** CONSULTA D".
+           05  LINE 02  COLUMN 41
+               VALUE  "E FORNECEDORES ***".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 04  COLUMN 02
+               VALUE  "CNPJ               RAZAO SOCIAL".
+           05  LINE 04  COLUMN 60
+               VALUE  "NOME FANTASIA".
+           05  LINE 05  COLUMN 02
+               VALUE  "------------------ ------------------------".
+           05  LINE 05  COLUMN 47
+               VALUE  "---------------------------------".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM :".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                 STP012".
+           05  TCNPJENTR
+               LINE 06  COLUMN 02  PIC 999.999.999.9999.99
+               USING  CNPJENTR
+               HIGHLIGHT.
+           05  TNOMEENTR
+               LINE 06  COLUMN 25  PIC X(12)
+               USING  NOMEENTR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  CADFORN
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADFORN NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "ISAM NAO CARREGADO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM2
+                ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO CADFORN"  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE ZEROS TO CNPJENTR
+           MOVE SPACES TO NOMEENTR
+           DISPLAY  TELA.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOME."
+           ACCEPT TCNPJENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADFORN
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CNPJENTR TO CNPJ
+           START CADFORN KEY IS NOT LESS CNPJ INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/CNPJ "
+           ACCEPT TNOMEENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      CLOSE CADFORN
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE NOMEENTR TO NOME
+           START CADFORN KEY IS NOT LESS NOME INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADFORN NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADFORN"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+           MOVE CNPJ        TO DETCNPJ
+           MOVE RAZAO       TO DETRAZAO
+           MOVE NOME        TO DETNOME
+           COMPUTE LIN = CONLIN + 6
+           DISPLAY (LIN, 02) DETALHE
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+                  GO TO INC-RD2.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELA
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADFORN.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
