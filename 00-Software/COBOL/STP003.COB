@@ -30,6 +30,14 @@
                        FILE STATUS  IS ST-ERRO
                        ALTERNATE RECORD KEY IS DATA-INC-MAN
                                       WITH DUPLICATES.
+
+           SELECT ARQPRHIST ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CHAVEHIST
+                       ALTERNATE RECORD KEY IS CODPRODH
+                                      WITH DUPLICATES
+                       FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -52,6 +60,11 @@
            03 QUANTIDADE    PIC 9(05)V9.
            03 PRECO         PIC 9(07)V99.
            03 CNPJFORN      PIC 9(15).
+           03 CODBARRAS     PIC 9(13).
+           03 OPERADOR      PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV  PIC 9(8).
+               05 HORAGRAV  PIC 9(6).
 
        FD CADFORN
                LABEL RECORD IS STANDARD
@@ -63,6 +76,10 @@
            03 NUMERO        PIC X(04).
            03 COMPLEMENTO   PIC X(12).
            03 CEPFORN       PIC 9(09).
+           03 OPERADOR      PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV  PIC 9(8).
+               05 HORAGRAV  PIC 9(6).
       *
       *-----------------------------------------------------------------
        FD CADCEP
@@ -83,9 +100,26 @@
                07 MES      PIC 9(02).
                07 DIA      PIC 9(02).
            03 ANO          PIC 9(04).
+           03 OPERADOR     PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+      *-----------------------------------------------------------------
+       FD ARQPRHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQPRHIST.DAT".
+       01 REGPRHIST.
+           03 CHAVEHIST.
+               05 CODPRODH     PIC 9(06).
+               05 DATAH        PIC 9(08).
+               05 HORAH        PIC 9(06).
+           03 PRECOANTIGOH     PIC 9(07)V99.
+           03 PRECONOVOH       PIC 9(07)V99.
 
        WORKING-STORAGE SECTION.
-       
+
+       01 W-PRECO-ANTIGO PIC 9(07)V99 VALUE ZEROS.
        01 W-CONT     PIC 9(06) VALUE ZEROS.
        01 W-OPCAO    PIC X(01) VALUE SPACES.
        01 OPCAO      PIC X(01) VALUE SPACES.
@@ -95,6 +129,7 @@
        01 ST-ERRO    PIC X(02) VALUE "00".
        01 W-SEL      PIC 9(01) VALUE ZEROS.
        01 IND        PIC 9(2) VALUE ZEROS.
+       01 W-OPERADOR PIC X(08) VALUE SPACES.
 
        01 TABAPLICACAOX.
            03 FILLER     PIC X(19) VALUE "1- SAUDE".
@@ -157,7 +192,8 @@
            05  LINE 18  COLUMN 48 VALUE  "BAIRRO:".
            05  LINE 20  COLUMN 06 VALUE  "CIDADE:".
            05  LINE 20  COLUMN 36 VALUE  "UF:".
-           
+           05  LINE 22  COLUMN 06 VALUE  "CODIGO DE BARRAS:".
+
            05  TCODIGO     LINE 05  COLUMN 14  PIC 999.999
                USING  CODPROD.
            05  TDESC       LINE 05  COLUMN 45  PIC X(30)
@@ -194,7 +230,9 @@
                USING  UFAUX.
            05  TUF2        LINE 20  COLUMN 43  PIC X(26)
                USING  UFAUX2.
-       
+           05  TCODBARRAS  LINE 22  COLUMN 24  PIC 9(13)
+               USING  CODBARRAS.
+
        01  TELAUNI.
            05  LINE 13  COLUMN 58 VALUE  " ----------------- ".      
            05  LINE 14  COLUMN 58 VALUE  "| LT - LITRO      |".
@@ -280,13 +318,38 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *
+       R0C.
+           OPEN I-O ARQPRHIST
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQPRHIST
+                 CLOSE ARQPRHIST
+                 MOVE "*** ARQUIVO ARQPRHIST FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0C
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQPRHIST" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0D.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0D.
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO RAZAO NOME COMPLEMENTO LOGRADOURO BAIRRO
            MOVE SPACES TO CIDADE UFAUX UFAUX2 DESC UNIDADEAUX UNIDADE2 
            MOVE SPACES TO APLICACAO2   
            MOVE ZEROS TO CNPJFORN CEP NUMERO CODPROD APLICACAOAUX
-           MOVE ZEROS TO  QUANTIDADE PRECO 
+           MOVE ZEROS TO  QUANTIDADE PRECO CODBARRAS
       *-------------[VISUALIZACAO DA TELA]--------------------------------
            DISPLAY TELA.
        R2.
@@ -302,6 +365,7 @@
            READ CADPROD
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE PRECO TO W-PRECO-ANTIGO
                 PERFORM R8A
                 DISPLAY TELA
                 MOVE "*** PRODUTO JA CADASTRAD0 ***" TO MENS
@@ -398,9 +462,15 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R8
            DISPLAY TELA.
+       R9.
+           ACCEPT TCODBARRAS.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R8.
 
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
            MOVE "S" TO W-OPCAO
@@ -417,6 +487,9 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO OPERADOR IN REGPROD
+           ACCEPT DATAGRAV IN REGPROD FROM DATE YYYYMMDD
+           ACCEPT HORAGRAV IN REGPROD FROM TIME
            WRITE REGPROD
            IF ST-ERRO = "00" OR "02"
                  MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -487,14 +560,33 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR IN REGPROD
+                ACCEPT DATAGRAV IN REGPROD FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV IN REGPROD FROM TIME
                 REWRITE REGPROD
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM ALT-HIST
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO PRODUTO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *---------------[ HISTORICO DE ALTERACAO DE PRECO ]---------------
+       ALT-HIST.
+                IF PRECO = W-PRECO-ANTIGO
+                   GO TO ALT-HIST-FIM.
+                MOVE CODPROD TO CODPRODH
+                ACCEPT DATAH FROM DATE YYYYMMDD
+                ACCEPT HORAH FROM TIME
+                MOVE W-PRECO-ANTIGO TO PRECOANTIGOH
+                MOVE PRECO          TO PRECONOVOH
+                WRITE REGPRHIST
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE PRECO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ALT-HIST-FIM.
+                EXIT.
       *-------------------------------------------------------------------------------------------
        R8A.
            MOVE CNPJFORN TO CNPJ.
@@ -513,7 +605,7 @@
        R8A-FIM.
       *-------------------------------------------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADPROD CADFORN CADCEP.
+           CLOSE CADPROD CADFORN CADCEP ARQPRHIST.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
