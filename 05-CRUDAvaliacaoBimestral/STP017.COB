@@ -0,0 +1,243 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STP017.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      ***********************************************************
+      * CARGA EM LOTE DO CADASTRO DE CEP A PARTIR DO EXTRATO     *
+      * DOS CORREIOS                                             *
+      ***********************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CADCEP ASSIGN TO DISK
+                        ORGANIZATION         IS INDEXED
+                        ACCESS MODE          IS DYNAMIC
+                        RECORD KEY           IS CEP
+                        ALTERNATE RECORD KEY IS LOGRADOURO
+                                       WITH DUPLICATES
+                        FILE STATUS          IS ST-ERRO.
+
+           SELECT ARQCEPEXT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCEPLOG ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       01 REGCEP.
+          03 CEP               PIC 9(09).
+          03 LOGRADOURO        PIC X(35).
+          03 BAIRRO            PIC X(20).
+          03 CIDADE            PIC X(20).
+          03 UFAUX             PIC X(02).
+          03 UFAUX2            PIC X(20).
+          03 PONTOREF          PIC X(35).
+          03 STATS             PIC 9(01).
+          03 OBS               PIC X(40).
+          03 DATA-INC-MAN.
+               07 IGN          PIC 9(02).
+               07 MES          PIC 9(02).
+               07 DIA          PIC 9(02).
+          03 ANO               PIC 9(04).
+          03 OPERADOR          PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV       PIC 9(8).
+             05 HORAGRAV       PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD ARQCEPEXT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEPEXT.DAT".
+       01 REGCEPEXT.
+           03 CEPEXT            PIC 9(09).
+           03 LOGRADOUROEXT      PIC X(35).
+           03 BAIRROEXT          PIC X(20).
+           03 CIDADEEXT          PIC X(20).
+           03 UFEXT               PIC X(02).
+      *
+      *-----------------------------------------------------------------
+       FD ARQCEPLOG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEPLOG.DOC".
+       01 REGCEPLOG    PIC X(80).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-TOTLIDOS    PIC 9(05) VALUE ZEROS.
+       01 W-TOTCARGA    PIC 9(05) VALUE ZEROS.
+       01 W-TOTDUPLIC   PIC 9(05) VALUE ZEROS.
+       01 W-TOTERRO     PIC 9(05) VALUE ZEROS.
+       01 W-DATAHOJE    PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJER REDEFINES W-DATAHOJE.
+           03 W-ANOHOJE     PIC 9(04).
+           03 W-MESHOJE     PIC 9(02).
+           03 W-DIAHOJE     PIC 9(02).
+
+       01  LINHA-TOT1.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE REGISTROS LIDOS DO EXTRATO...:".
+           05  TOTLIDOSTX  VALUE ZEROS  PIC ZZZZ9.
+
+       01  LINHA-TOT2.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE CEP GRAVADOS..................:".
+           05  TOTCARGATX  VALUE ZEROS  PIC ZZZZ9.
+
+       01  LINHA-TOT3.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE CEP JA CADASTRADOS (IGNORADOS):".
+           05  TOTDUPLICTX VALUE ZEROS  PIC ZZZZ9.
+
+       01  LINHA-TOT4.
+           05  FILLER                 PIC X(040) VALUE
+           "TOTAL DE ERROS NA GRAVACAO.............:".
+           05  TOTERROTX   VALUE ZEROS  PIC ZZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "   *** CARGA DO EXTRATO DE CEP DOS CORREIOS ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "            CONFIRMA A CARGA (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 44  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* CARGA RECUSADA PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQCEPEXT
+           IF ST-ERRO NOT = "00"
+                      MOVE "*** ARQUIVO ARQCEPEXT NAO ENCONTRADO ***"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCEP
+                      CLOSE CADCEP
+                      OPEN I-O CADCEP
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CADCEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+           OPEN OUTPUT ARQCEPLOG
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCEPLOG"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD.
+      *
+       LER-EXTRATO01.
+                READ ARQCEPEXT NEXT
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "10"
+                      GO TO FIM-CARGA
+                   ELSE
+                      MOVE "ERRO NA LEITURA DO ARQUIVO ARQCEPEXT"
+                                                            TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+                ADD 1 TO W-TOTLIDOS.
+      *
+       INC-003.
+           MOVE CEPEXT        TO CEP.
+           MOVE LOGRADOUROEXT TO LOGRADOURO.
+           MOVE BAIRROEXT     TO BAIRRO.
+           MOVE CIDADEEXT     TO CIDADE.
+           MOVE UFEXT         TO UFAUX.
+           MOVE SPACES        TO UFAUX2 PONTOREF OBS.
+           MOVE 1             TO STATS.
+           MOVE W-DIAHOJE     TO DIA.
+           MOVE W-MESHOJE     TO MES.
+           MOVE ZEROS         TO IGN.
+           MOVE W-ANOHOJE     TO ANO.
+           MOVE SPACES        TO OPERADOR.
+           MOVE ZEROS         TO DATAGRAV HORAGRAV.
+      *
+       INC-WR1.
+           WRITE REGCEP
+           IF ST-ERRO = "00"
+                 ADD 1 TO W-TOTCARGA
+                 GO TO LER-EXTRATO01.
+           IF ST-ERRO = "22"
+                 ADD 1 TO W-TOTDUPLIC
+                 GO TO LER-EXTRATO01.
+           ADD 1 TO W-TOTERRO
+           GO TO LER-EXTRATO01.
+      *
+       FIM-CARGA.
+           MOVE W-TOTLIDOS  TO TOTLIDOSTX.
+           MOVE W-TOTCARGA  TO TOTCARGATX.
+           MOVE W-TOTDUPLIC TO TOTDUPLICTX.
+           MOVE W-TOTERRO   TO TOTERROTX.
+           WRITE REGCEPLOG FROM LINHA-TOT1.
+           WRITE REGCEPLOG FROM LINHA-TOT2.
+           WRITE REGCEPLOG FROM LINHA-TOT3.
+           WRITE REGCEPLOG FROM LINHA-TOT4.
+           MOVE "*** CARGA DO EXTRATO DE CEP CONCLUIDA ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE CADCEP ARQCEPEXT ARQCEPLOG.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
