@@ -14,6 +14,12 @@
                     RECORD KEY           IS CEP
                     ALTERNATE RECORD KEY IS LOGRADOURO WITH DUPLICATES
                     FILE STATUS          IS ST-ERRO.
+       SELECT ARQCEPHIST ASSIGN TO DISK
+                    ORGANIZATION         IS INDEXED
+                    ACCESS MODE          IS DYNAMIC
+                    RECORD KEY           IS CHAVECH
+                    ALTERNATE RECORD KEY IS CEPCH WITH DUPLICATES
+                    FILE STATUS          IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -36,9 +42,26 @@
                07 MES          PIC 9(02).
                07 DIA          PIC 9(02).
           03 ANO               PIC 9(04).
+          03 OPERADOR          PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV       PIC 9(8).
+             05 HORAGRAV       PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD ARQCEPHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCEPHIST.DAT".
+       01 REGCEPHIST.
+           03 CHAVECH.
+               05 CEPCH           PIC 9(09).
+               05 DATACH          PIC 9(08).
+               05 HORACH          PIC 9(06).
+           03 STATUSANTIGOCH      PIC 9(01).
+           03 STATUSNOVOCH        PIC 9(01).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
+       01 W-STATUS-ANTIGO PIC 9(01) VALUE ZEROS.
        77 W-CONT       PIC 9(06) VALUE ZEROS.
        77 W-OPCAO      PIC X(01) VALUE SPACES.
        77 W-ACT        PIC 9(02) VALUE ZEROS.
@@ -48,6 +71,12 @@
        01 W-SEL        PIC 9(01) VALUE ZEROS.
        01 TXTSTATS     PIC X(13) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
+       01 W-OPERADOR   PIC X(08) VALUE SPACES.
+       01 W-DATAHOJE   PIC 9(08) VALUE ZEROS.
+       01 W-DATAHOJER REDEFINES W-DATAHOJE.
+           03 W-ANOHOJE    PIC 9(04).
+           03 W-MESHOJE    PIC 9(02).
+           03 W-DIAHOJE    PIC 9(02).
 
        01 TABSTATS.
           03 TBSTATS    PIC X(13) OCCURS 4 TIMES.
@@ -84,7 +113,11 @@
           03 TBUF   PIC X(22) OCCURS 27 TIMES.
        01 TXTUF.
           03 TXTUF1 PIC X(02) VALUE SPACES.
-          03 TXTUF2 PIC X(20) VALUE SPACES. 
+          03 TXTUF2 PIC X(20) VALUE SPACES.
+       01 W-LOGRA-BUSCA PIC X(35) VALUE SPACES.
+       01 W-LEN-BUSCA   PIC 9(02) VALUE ZEROS.
+       01 W-QTDACHOU    PIC 9(03) VALUE ZEROS.
+       01 W-CEP-ED      PIC 99999.999.
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -182,14 +215,40 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *
+       R0C.
+           OPEN I-O ARQCEPHIST
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQCEPHIST
+                 CLOSE ARQCEPHIST
+                 MOVE "*** ARQUIVO ARQCEPHIST FOI CRIADO **" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0C
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCEPHIST" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0D.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0D.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO LOGRADOURO BAIRRO  CIDADE UFAUX TXTUF
-           MOVE SPACES TO TXTSTATS PONTOREF STATS OBS UFAUX2
-           MOVE ZEROS TO W-SEL CEP
-           MOVE 2021 TO ANO
+           MOVE SPACES TO TXTSTATS PONTOREF OBS UFAUX2
+           MOVE ZEROS TO W-SEL CEP STATS
            ACCEPT DATA-INC-MAN FROM DATE
+           ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+           MOVE W-ANOHOJE TO ANO
 
       *-------------[VISUALIZACAO DA TELA]------------------------------
            DISPLAY TELA.
@@ -198,6 +257,8 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO ROT-FIM.
+           IF CEP = 0
+                   GO TO R2-BUSCA.
            IF CEP > 1000000
             MOVE "*OK FEITO*" TO MENS            
            ELSE
@@ -209,6 +270,7 @@
            READ CADCEP
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE STATS TO W-STATUS-ANTIGO
                 PERFORM R5A
                 PERFORM R7A
                 DISPLAY TELA
@@ -337,6 +399,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE W-OPERADOR TO OPERADOR
+                ACCEPT DATAGRAV FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV FROM TIME
                 WRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -407,17 +472,89 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR
+                ACCEPT DATAGRAV FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV FROM TIME
                 REWRITE REGCEP
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM ALT-HIST
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CEP"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *-----------[ AUDITORIA DE MUDANCA DE STATUS DO CEP ]-------------
+       ALT-HIST.
+                IF STATS = W-STATUS-ANTIGO
+                   GO TO ALT-HIST-FIM.
+                MOVE CEP TO CEPCH
+                ACCEPT DATACH FROM DATE YYYYMMDD
+                ACCEPT HORACH FROM TIME
+                MOVE W-STATUS-ANTIGO TO STATUSANTIGOCH
+                MOVE STATS           TO STATUSNOVOCH
+                WRITE REGCEPHIST
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE STATUS"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ALT-HIST-FIM.
+                EXIT.
+      *--------[ BUSCA DE CEP POR PARTE DO LOGRADOURO ]-----------------
+       R2-BUSCA.
+           MOVE SPACES TO W-LOGRA-BUSCA
+           DISPLAY (23, 01) "DIGITE PARTE DO LOGRADOURO P/ BUSCAR:"
+           ACCEPT  (23, 40) W-LOGRA-BUSCA
+           ACCEPT W-ACT FROM ESCAPE KEY
+           DISPLAY (23, 01) LIMPA
+           IF W-ACT = 01
+                   GO TO R2.
+           IF W-LOGRA-BUSCA = SPACES
+                   MOVE "*** DIGITE PARTE DO LOGRADOURO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+           MOVE 35 TO W-LEN-BUSCA.
+       R2-BUSCA-LEN.
+           IF W-LEN-BUSCA > 1 AND W-LOGRA-BUSCA (W-LEN-BUSCA:1) = SPACE
+                   SUBTRACT 1 FROM W-LEN-BUSCA
+                   GO TO R2-BUSCA-LEN.
+           MOVE ZEROS TO CEP
+           START CADCEP KEY IS NOT LESS CEP
+               INVALID KEY
+                   MOVE "*** ARQUIVO DE CEP VAZIO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+       R2-BUSCA-LOOP.
+           READ CADCEP NEXT RECORD
+               AT END
+                   MOVE "*** NENHUM LOGRADOURO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R2.
+           MOVE ZEROS TO W-QTDACHOU
+           INSPECT LOGRADOURO TALLYING W-QTDACHOU
+                   FOR ALL W-LOGRA-BUSCA (1:W-LEN-BUSCA)
+           IF W-QTDACHOU = 0
+                   GO TO R2-BUSCA-LOOP.
+           MOVE CEP TO W-CEP-ED
+           DISPLAY (22, 01) "ACHADO:"
+           DISPLAY (22, 09) W-CEP-ED
+           DISPLAY (22, 19) LOGRADOURO
+           DISPLAY (23, 01) "CONFIRMA ESTE ENDERECO (S/N):"
+           ACCEPT  (23, 31) W-OPCAO
+           DISPLAY (22, 01) LIMPA
+           DISPLAY (23, 01) LIMPA
+           IF W-OPCAO = "S" OR "s"
+                   MOVE STATS TO W-STATUS-ANTIGO
+                   PERFORM R5A
+                   PERFORM R7A
+                   DISPLAY TELA
+                   MOVE "*** CEP JA CADASTRAD0 ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-001.
+           GO TO R2-BUSCA-LOOP.
       *-----------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADCEP.
+           CLOSE CADCEP ARQCEPHIST.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
