@@ -18,6 +18,10 @@
                    RECORD KEY   IS CODDEP
                    FILE STATUS  IS ST-ERRO
                    ALTERNATE RECORD KEY IS NOMEDEP WITH DUPLICATES.
+
+       SELECT ARQDEPTX ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS TX-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -27,7 +31,7 @@
                VALUE OF FILE-ID IS "ARQDEP.DAT". 
        01 REGDEP.
            03 CODDEP PIC 9(3).
-           03 NOMEDEP PIC X(35).
+           03 NOMEDEP PIC X(25).
            03 STATUSDAUX PIC X(1).
            03 STATUSD.
                05 STATUSD1 PIC X(1).
@@ -36,6 +40,23 @@
            03 NIVELH.
                05 NIVELH1 PIC 9(2).
                05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+       FD ARQDEPTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPDP.DOC".
+       01 REGDEPTX.
+           03 TXCODDEP          PIC 999.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 TXNOME             PIC X(25).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXNIVELH           PIC X(29).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXSTATUS           PIC X(16).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -43,11 +64,13 @@
        01 W-CONT           PIC 9(04) VALUE ZEROS.
        01 W-OPCAO          PIC X(01) VALUE SPACES.
        01 ST-ERRO          PIC X(02) VALUE "00".
+       01 TX-ERRO          PIC X(02) VALUE "00".
        01 W-ACT            PIC 9(02) VALUE ZEROS.
        01 MENS             PIC X(50) VALUE SPACES.
        01 LIMPA            PIC X(55) VALUE SPACES.
        01 SOLIC            PIC X(20) VALUE SPACES.
        01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
        01 CODDEPENTR          PIC 9(09) VALUE ZEROS.
        01 NOMEDEPENTR         PIC X(30) VALUE SPACES.
       *-----------------------------------------------------------------
@@ -132,7 +155,7 @@
            DISPLAY  TELA.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOMEDEP."
+            "F1=ENCERRA F2=P/NOMEDEP F3=GRAVA CONSULTA EM ARQUIVO."
            ACCEPT TCODDEPENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -140,7 +163,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO DUMP-OPC.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -193,6 +218,38 @@
            ADD 1 TO CONLIN
            IF CONLIN < 16
                   GO TO INC-RD2.
+      *
+      **********************
+      * ROTINA DE DUMP     *
+      **********************
+      *
+       DUMP-OPC.
+           OPEN OUTPUT ARQDEPTX
+           IF TX-ERRO NOT = "00"
+              MOVE "*** ERRO NA ABERTURA DO ARQUIVO DE DUMP ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001A.
+           MOVE ZEROS TO CODDEP
+           START ARQDEP KEY IS NOT LESS CODDEP INVALID KEY
+                 MOVE "*** ARQUIVO DE DEPARTAMENTO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQDEPTX
+                 GO TO INC-001A.
+       DUMP-RD.
+           READ ARQDEP NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO DUMP-FIM.
+           MOVE CODDEP  TO TXCODDEP
+           MOVE NOMEDEP TO TXNOME
+           MOVE NIVELH  TO TXNIVELH
+           MOVE STATUSD TO TXSTATUS
+           WRITE REGDEPTX
+           GO TO DUMP-RD.
+       DUMP-FIM.
+           CLOSE ARQDEPTX
+           MOVE "*** CONSULTA GRAVADA EM ARQDEPDP.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
       *
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -226,7 +283,7 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE ARQDEP.
        ROT-FIM2.
            EXIT PROGRAM.
