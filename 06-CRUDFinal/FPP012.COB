@@ -18,6 +18,10 @@
                    RECORD KEY   IS CODCARGO
                    FILE STATUS  IS ST-ERRO
                    ALTERNATE RECORD KEY IS NOMECARGO WITH DUPLICATES.
+
+       SELECT ARQCARGTX ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS TX-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -38,6 +42,24 @@
                05 STATUSC1     PIC X.
                05 STATUSC2     PIC X(15).
            03 SALARIO          PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+       FD ARQCARGTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARGDP.DOC".
+       01 REGCARGTX.
+           03 TXCODCARGO        PIC 999.
+           03 FILLER             PIC X(04) VALUE SPACES.
+           03 TXNOME             PIC X(25).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXTIPOSALARIO      PIC X(15).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXSALARIO          PIC ZZZ.ZZ9,99.
+           03 FILLER             PIC X(02) VALUE SPACES.
+           03 TXSTATUS           PIC X(16).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -45,11 +67,13 @@
        01 W-CONT           PIC 9(04) VALUE ZEROS.
        01 W-OPCAO          PIC X(01) VALUE SPACES.
        01 ST-ERRO          PIC X(02) VALUE "00".
+       01 TX-ERRO          PIC X(02) VALUE "00".
        01 W-ACT            PIC 9(02) VALUE ZEROS.
        01 MENS             PIC X(50) VALUE SPACES.
        01 LIMPA            PIC X(55) VALUE SPACES.
        01 SOLIC            PIC X(20) VALUE SPACES.
        01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
        01 CODCARGOENTR          PIC 9(09) VALUE ZEROS.
        01 NOMEDEPENTR         PIC X(30) VALUE SPACES.
       *-----------------------------------------------------------------
@@ -136,7 +160,7 @@
            DISPLAY  TELA.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOMECARGO."
+            "F1=ENCERRA F2=P/NOMECARGO F3=GRAVA CONSULTA EM ARQUIVO."
            ACCEPT TCODCARGOENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -144,7 +168,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO DUMP-OPC.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -198,6 +224,39 @@
            ADD 1 TO CONLIN
            IF CONLIN < 16
                   GO TO INC-RD2.
+      *
+      **********************
+      * ROTINA DE DUMP     *
+      **********************
+      *
+       DUMP-OPC.
+           OPEN OUTPUT ARQCARGTX
+           IF TX-ERRO NOT = "00"
+              MOVE "*** ERRO NA ABERTURA DO ARQUIVO DE DUMP ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001A.
+           MOVE ZEROS TO CODCARGO
+           START ARQCARG KEY IS NOT LESS CODCARGO INVALID KEY
+                 MOVE "*** ARQUIVO DE CARGO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQCARGTX
+                 GO TO INC-001A.
+       DUMP-RD.
+           READ ARQCARG NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO DUMP-FIM.
+           MOVE CODCARGO    TO TXCODCARGO
+           MOVE NOMECARGO   TO TXNOME
+           MOVE TIPOSALARIO TO TXTIPOSALARIO
+           MOVE SALARIO     TO TXSALARIO
+           MOVE STATUSC     TO TXSTATUS
+           WRITE REGCARGTX
+           GO TO DUMP-RD.
+       DUMP-FIM.
+           CLOSE ARQCARGTX
+           MOVE "*** CONSULTA GRAVADA EM ARQCARGDP.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
       *
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -231,7 +290,7 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE ARQCARG.
        ROT-FIM2.
            EXIT PROGRAM.
