@@ -38,8 +38,12 @@
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY   IS CODCARGO
                        FILE STATUS  IS ST-ERRO
-                       ALTERNATE RECORD KEY IS NOMECARGO 
+                       ALTERNATE RECORD KEY IS NOMECARGO
                        WITH DUPLICATES.
+
+           SELECT ARQDEPETX ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS TX-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -95,6 +99,27 @@
            03 IMP PIC X.
            03 IMP2 PIC X(11).
            03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
        FD ARQCARG
                LABEL RECORD IS STANDARD
@@ -111,6 +136,10 @@
                05 STATUSC1 PIC X.
                05 STATUSC2 PIC X(15).
            03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
 
        FD ARQDEP
                LABEL RECORD IS STANDARD
@@ -125,7 +154,31 @@
            03 NIVELHAUX PIC 9(2).
            03 NIVELH.
                05 NIVELH1 PIC 9(2).
-               05 NIVELH2 PIC X(28).            
+               05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+       FD ARQDEPETX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEDP.DOC".
+       01 REGDEPETX.
+           03 TXSEQ             PIC 9.
+           03 FILLER             PIC X(03) VALUE SPACES.
+           03 TXNOME             PIC X(28).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXGRAU             PIC X(22).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXDATANASC.
+               05 TXDIA           PIC 9(2).
+               05 FILLER          PIC X VALUE "/".
+               05 TXMES           PIC 9(2).
+               05 FILLER          PIC X VALUE "/".
+               05 TXANO           PIC 9(4).
+           03 FILLER             PIC X(01) VALUE SPACES.
+           03 TXSTATUS           PIC X(16).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -134,11 +187,13 @@
        01 W-OPCAO          PIC X(01) VALUE SPACES.
        01 ST-ERRO          PIC X(02) VALUE "00".
        01 FUNC-ERRO        PIC X(02) VALUE "00".
+       01 TX-ERRO          PIC X(02) VALUE "00".
        01 W-ACT            PIC 9(02) VALUE ZEROS.
        01 MENS             PIC X(50) VALUE SPACES.
        01 LIMPA            PIC X(55) VALUE SPACES.
        01 SOLIC            PIC X(20) VALUE SPACES.
        01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
        01 CODFUNCENTR          PIC 9(06) VALUE ZEROS.
        01 NOMEFUNCENTR         PIC X(30) VALUE SPACES.
        01 CODAUX         PIC 9(6) VALUE ZEROS.
@@ -349,7 +404,7 @@
       *
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOMEFUNC."
+            "F1=ENCERRA F2=P/NOMEFUNC F3=GRAVA CONSULTA EM ARQUIVO."
            ACCEPT TCODFUNCENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -357,7 +412,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO DUMP-OPC.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -440,6 +497,41 @@
            ADD 1 TO CONLIN
            IF CONLIN < 12
                   GO TO INC-RD2.
+      *
+      **********************
+      * ROTINA DE DUMP     *
+      **********************
+      *
+       DUMP-OPC.
+           OPEN OUTPUT ARQDEPETX
+           IF TX-ERRO NOT = "00"
+              MOVE "*** ERRO NA ABERTURA DO ARQUIVO DE DUMP ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001A.
+           MOVE ZEROS TO CODDEPEN
+           START ARQDEPE KEY IS NOT LESS CODDEPEN INVALID KEY
+                 MOVE "*** ARQUIVO DE DEPENDENTE VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQDEPETX
+                 GO TO INC-001A.
+       DUMP-RD.
+           READ ARQDEPE NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO DUMP-FIM.
+           MOVE SEQUENCIA      TO TXSEQ
+           MOVE NOMEDEPEN      TO TXNOME
+           MOVE GRAUPARENTESCO TO TXGRAU
+           MOVE DIA            TO TXDIA
+           MOVE MES            TO TXMES
+           MOVE ANO            TO TXANO
+           MOVE DEPEN-STATUS   TO TXSTATUS
+           WRITE REGDEPETX
+           GO TO DUMP-RD.
+       DUMP-FIM.
+           CLOSE ARQDEPETX
+           MOVE "*** CONSULTA GRAVADA EM ARQDEPEDP.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
       *
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -492,7 +584,7 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE ARQCARG ARQDEP ARQDEPE ARQFUNC.
        ROT-FIM2.
            EXIT PROGRAM.
