@@ -0,0 +1,396 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP007.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA
+      ********************************************
+      * RELATORIO DE QUADRO DE PESSOAL POR        *
+      * DEPARTAMENTO (EFETIVO X VAGAS)             *
+      ********************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQDEP ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODDEP
+                       ALTERNATE RECORD KEY IS NOMEDEP WITH DUPLICATES
+                       FILE STATUS  IS DEP-ERRO.
+
+           SELECT ARQFUNC ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODFUNC
+                       ALTERNATE RECORD KEY IS NOMEFUNC
+                       WITH DUPLICATES
+                       FILE STATUS  IS FUNC-ERRO.
+
+           SELECT ARQFUNCTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODDEP PIC 9(3).
+           03 NOMEDEP PIC X(25).
+           03 STATUSDAUX PIC X(1).
+           03 STATUSD.
+               05 STATUSD1 PIC X(1).
+               05 STATUSD2 PIC X(14).
+           03 NIVELHAUX PIC 9(2).
+           03 NIVELH.
+               05 NIVELH1 PIC 9(2).
+               05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+      *
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC PIC 9(6).
+           03 NOMEFUNC PIC X(30).
+           03 GENEROAUX PIC X(1).
+           03 GENERO.
+               05 GENERO1 PIC X(1).
+               05 GENERO2 PIC X(26).
+           03 STATUSAUX PIC X.
+           03 STATUSF.
+               05 STATUSF1 PIC X.
+               05 STATUSF2 PIC X(15).
+           03 DATANASC.
+               05 ANO2              PIC 9(4).
+               05 MES2              PIC 9(2).
+               05 DIA2              PIC 9(2).
+           03 SEXO PIC X.
+           03 SEXO2 PIC X(9).
+           03 CARGOFUNC PIC 999.
+           03 DEPFUNC PIC 999.
+           03 NIVELS PIC 9(2).
+           03 IMP PIC X.
+           03 IMP2 PIC X(11).
+           03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR4 PIC X(08).
+           03 DATAGRAVACAO4.
+               05 DATAGRAV4 PIC 9(8).
+               05 HORAGRAV4 PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
+      *
+       FD ARQFUNCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQQUADRO.DOC".
+       01 REGFUNCIONARIOTX    PIC X(100).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00".
+       77 FUNC-ERRO    PIC X(02) VALUE "00".
+       77 DEP-ERRO    PIC X(02) VALUE "00".
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 W-DATAHOJE.
+           05 W-ANOHOJE PIC 9(4).
+           05 W-MESHOJE PIC 9(2).
+           05 W-DIAHOJE PIC 9(2).
+       01 W-QTDDEP   PIC 9(03) VALUE ZEROS.
+       01 W-IND      PIC 9(03) VALUE ZEROS.
+       01 W-TOTATIVOS   PIC 9(04) VALUE ZEROS.
+       01 W-TOTVAGAS    PIC 9(03) VALUE ZEROS.
+       01 W-TABDEPX.
+           03 TABDEP OCCURS 50 TIMES.
+               05 TD-CODDEP PIC 9(3).
+               05 TD-NOME   PIC X(25).
+               05 TD-CONT   PIC 9(04).
+      *
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  CAB2.
+           05  FILLER                 PIC X(32) VALUE
+           "EMPRESA FATEC - ZL              ".
+           05  FILLER                 PIC X(48) VALUE
+           " *** QUADRO DE PESSOAL POR DEPARTAMENTO ***  PG".
+           05  FILLER                 PIC X(002) VALUE
+           ": ".
+           05  NUMPAG  VALUE ZEROS  PIC Z99.
+           05  FILLER                 PIC X(16) VALUE
+           "        DATA: ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.9999.
+
+       01  CAB3.
+           05  FILLER                 PIC X(40) VALUE
+           "COD  DEPARTAMENTO                       ".
+           05  FILLER                 PIC X(30) VALUE
+           "ATIVOS    SITUACAO".
+
+       01  CAB4.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(043) VALUE
+           "-------------------------------------------".
+
+       01  DET.
+           05  CODDEPTX        VALUE ZEROS  PIC 999.
+           05  FILLER          PIC X(2) VALUE  "  ".
+           05  NOMEDEPTX       VALUE SPACES PIC X(25).
+           05  FILLER          PIC X(4) VALUE  "    ".
+           05  ATIVOSTX        VALUE ZEROS  PIC ZZZ9.
+           05  FILLER          PIC X(4) VALUE  "    ".
+           05  SITUACAOTX      VALUE SPACES PIC X(30).
+
+       01  LINHA-TOT1.
+           05  FILLER                 PIC X(038) VALUE
+           "TOTAL DE DEPARTAMENTOS...............:".
+           05  TOTDEPTX  VALUE ZEROS  PIC ZZ9.
+
+       01  LINHA-TOT2.
+           05  FILLER                 PIC X(038) VALUE
+           "TOTAL DE FUNCIONARIOS ATIVOS.........:".
+           05  TOTATIVOSTX  VALUE ZEROS  PIC ZZZ9.
+
+       01  LINHA-TOT3.
+           05  FILLER                 PIC X(038) VALUE
+           "TOTAL DE DEPARTAMENTOS EM VAGA.......:".
+           05  TOTVAGASTX  VALUE ZEROS  PIC ZZ9.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "        *** RELATORIO DE QUADRO DE PESSOAL".
+           05  LINE 02  COLUMN 44
+               VALUE  " POR DEPARTAMENTO ***".
+           05  LINE 12  COLUMN 01
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-001.
+                ACCEPT W-DATAHOJE FROM DATE YYYYMMDD.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQDEP
+           IF DEP-ERRO NOT = "00"
+               IF DEP-ERRO = "30"
+                      MOVE "* ARQUIVO DEPARTAMENTO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                  MOVE "ERRO NA ABERTURA DO ARQ. DEPARTAMENTO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+
+           OPEN INPUT ARQFUNC
+           IF FUNC-ERRO NOT = "00"
+               IF FUNC-ERRO = "30"
+                      MOVE "* ARQUIVO FUNCIONARIO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA ARQ. FUNCIONARIO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT ARQFUNCTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNCTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *********************************************
+      * CARREGA EM MEMORIA A TABELA DE DEPARTAMENTOS
+      *********************************************
+       CARREGA-DEP.
+           MOVE ZEROS TO CODDEP
+           START ARQDEP KEY IS NOT LESS CODDEP
+              INVALID KEY
+                 GO TO CARREGA-DEP-FIM.
+       CARREGA-DEP-RD.
+           READ ARQDEP NEXT
+           IF DEP-ERRO NOT = "00"
+              GO TO CARREGA-DEP-FIM.
+           IF W-QTDDEP < 50
+              ADD 1 TO W-QTDDEP
+              MOVE CODDEP  TO TD-CODDEP (W-QTDDEP)
+              MOVE NOMEDEP TO TD-NOME   (W-QTDDEP)
+              MOVE ZEROS   TO TD-CONT   (W-QTDDEP).
+           GO TO CARREGA-DEP-RD.
+       CARREGA-DEP-FIM.
+           CONTINUE.
+      *
+      *********************************************
+      * CONTABILIZA OS FUNCIONARIOS ATIVOS POR DEP.
+      *********************************************
+       CONTA-FUNC.
+           MOVE ZEROS TO CODFUNC
+           START ARQFUNC KEY IS NOT LESS CODFUNC
+              INVALID KEY
+                 GO TO CONTA-FUNC-FIM.
+       CONTA-FUNC-RD.
+           READ ARQFUNC NEXT
+           IF FUNC-ERRO NOT = "00"
+              GO TO CONTA-FUNC-FIM.
+           IF STATUSAUX = "A"
+              PERFORM ACHA-DEP THRU ACHA-DEP-FIM
+              IF W-IND NOT = ZEROS
+                 ADD 1 TO TD-CONT (W-IND)
+                 ADD 1 TO W-TOTATIVOS.
+           GO TO CONTA-FUNC-RD.
+       CONTA-FUNC-FIM.
+           GO TO IMPRIME-DEP.
+      *
+      *********************************************
+      * LOCALIZA NA TABELA O INDICE DO DEPARTAMENTO
+      * INFORMADO EM DEPFUNC.  RETORNA ZERO EM W-IND
+      * QUANDO O DEPARTAMENTO NAO FOR ENCONTRADO.
+      *********************************************
+       ACHA-DEP.
+           MOVE 1 TO W-IND.
+       ACHA-DEP-LP.
+           IF W-IND > W-QTDDEP
+              MOVE ZEROS TO W-IND
+              GO TO ACHA-DEP-FIM.
+           IF TD-CODDEP (W-IND) = DEPFUNC
+              GO TO ACHA-DEP-FIM.
+           ADD 1 TO W-IND
+           GO TO ACHA-DEP-LP.
+       ACHA-DEP-FIM.
+           EXIT.
+      *
+      *********************************************
+      * IMPRIME O RELATORIO A PARTIR DA TABELA
+      *********************************************
+       ROT-CABEC.
+           ADD 1 TO CONPAG
+           MOVE CONPAG  TO NUMPAG
+           MOVE W-DATAHOJE TO DATAREL
+           WRITE REGFUNCIONARIOTX FROM CAB1.
+
+           MOVE SPACES TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX.
+           WRITE REGFUNCIONARIOTX FROM CAB2.
+           WRITE REGFUNCIONARIOTX FROM CAB3.
+           WRITE REGFUNCIONARIOTX FROM CAB4.
+           MOVE 1 TO W-IND.
+       ROT-CABEC-FIM.
+           EXIT.
+      *
+       IMPRIME-DEP.
+           PERFORM ROT-CABEC THRU ROT-CABEC-FIM.
+       IMPRIME-DEP-LP.
+           IF W-IND > W-QTDDEP
+              GO TO IMPRIME-DEP-FIM.
+           MOVE TD-CODDEP (W-IND) TO CODDEPTX
+           MOVE TD-NOME   (W-IND) TO NOMEDEPTX
+           MOVE TD-CONT   (W-IND) TO ATIVOSTX
+           IF TD-CONT (W-IND) = ZEROS
+              MOVE "*** VAGA - SEM FUNCIONARIOS ATIVOS ***"
+                                     TO SITUACAOTX
+              ADD 1 TO W-TOTVAGAS
+           ELSE
+              MOVE SPACES TO SITUACAOTX.
+           MOVE SPACES TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX FROM DET
+           ADD 1 TO W-IND
+           GO TO IMPRIME-DEP-LP.
+       IMPRIME-DEP-FIM.
+           MOVE W-QTDDEP    TO TOTDEPTX
+           MOVE W-TOTATIVOS TO TOTATIVOSTX
+           MOVE W-TOTVAGAS  TO TOTVAGASTX
+
+           MOVE SPACES TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX FROM LINHABR
+
+           WRITE REGFUNCIONARIOTX FROM LINHA-TOT1
+           WRITE REGFUNCIONARIOTX FROM LINHA-TOT2
+           WRITE REGFUNCIONARIOTX FROM LINHA-TOT3
+           MOVE "*** RELATORIO GRAVADO EM ARQQUADRO.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQDEP ARQFUNC ARQFUNCTX.
+       ROT-FIMP.
+                EXIT PROGRAM.
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
