@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP000.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************
+      * MENU PRINCIPAL DO SISTEMA DE RH     *
+      **************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-OPCAO    PIC 9(02) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 22
+               VALUE  "*** SISTEMA DE RECURSOS HUMANOS ***".
+           05  LINE 04  COLUMN 05
+               VALUE  "01 - CADASTRO DE DEPARTAMENTOS".
+           05  LINE 05  COLUMN 05
+               VALUE  "02 - CADASTRO DE CARGOS".
+           05  LINE 06  COLUMN 05
+               VALUE  "03 - CADASTRO DE DEPENDENTES".
+           05  LINE 07  COLUMN 05
+               VALUE  "04 - CADASTRO DE FUNCIONARIOS".
+           05  LINE 09  COLUMN 05
+               VALUE  "05 - CONSULTA DE DEPARTAMENTOS".
+           05  LINE 10  COLUMN 05
+               VALUE  "06 - CONSULTA DE CARGOS".
+           05  LINE 11  COLUMN 05
+               VALUE  "07 - CONSULTA DE DEPENDENTES".
+           05  LINE 12  COLUMN 05
+               VALUE  "08 - CONSULTA DE FUNCIONARIOS".
+           05  LINE 14  COLUMN 05
+               VALUE  "09 - RELATORIO DE FOLHA DE PAGAMENTOS".
+           05  LINE 15  COLUMN 05
+               VALUE  "10 - RELATORIO DE 13O SALARIO".
+           05  LINE 16  COLUMN 05
+               VALUE  "11 - RELATORIO DE FERIAS".
+           05  LINE 17  COLUMN 05
+               VALUE  "12 - RELATORIO DE CONTRIBUICAO FGTS".
+           05  LINE 18  COLUMN 05
+               VALUE  "13 - REMESSA BANCARIA DA FOLHA".
+           05  LINE 19  COLUMN 05
+               VALUE  "14 - HOLERITE INDIVIDUAL DO FUNCIONARIO".
+           05  LINE 20  COLUMN 05
+               VALUE  "15 - INFORME DE RENDIMENTOS ANUAL".
+           05  LINE 14  COLUMN 45
+               VALUE  "16 - BACKUP DOS ARQUIVOS MESTRES".
+           05  LINE 15  COLUMN 45
+               VALUE  "17 - EXPORTACAO CSV DOS ARQUIVOS MESTRES".
+           05  LINE 16  COLUMN 45
+               VALUE  "18 - QUADRO DE PESSOAL POR DEPARTAMENTO".
+           05  LINE 22  COLUMN 05
+               VALUE  "00 - ENCERRAR".
+           05  LINE 24  COLUMN 01
+               VALUE  " MENSAGEM :".
+           05  LINE 22  COLUMN 40
+               VALUE  "OPCAO :".
+           05  TW-OPCAO
+               LINE 22  COLUMN 48  PIC 9(02)
+               USING  W-OPCAO
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+                MOVE ZEROS TO W-OPCAO.
+                DISPLAY TELA.
+                ACCEPT TW-OPCAO.
+                IF W-OPCAO = 00
+                   GO TO ROT-FIM.
+                IF W-OPCAO = 01
+                   CALL "FPP001"
+                   GO TO INC-001.
+                IF W-OPCAO = 02
+                   CALL "FPP002"
+                   GO TO INC-001.
+                IF W-OPCAO = 03
+                   CALL "FPP003"
+                   GO TO INC-001.
+                IF W-OPCAO = 04
+                   CALL "FPP004"
+                   GO TO INC-001.
+                IF W-OPCAO = 05
+                   CALL "FPP011"
+                   GO TO INC-001.
+                IF W-OPCAO = 06
+                   CALL "FPP012"
+                   GO TO INC-001.
+                IF W-OPCAO = 07
+                   CALL "FPP013"
+                   GO TO INC-001.
+                IF W-OPCAO = 08
+                   CALL "FPP014"
+                   GO TO INC-001.
+                IF W-OPCAO = 09
+                   CALL "FPP015"
+                   GO TO INC-001.
+                IF W-OPCAO = 10
+                   CALL "FPP016"
+                   GO TO INC-001.
+                IF W-OPCAO = 11
+                   CALL "FPP017"
+                   GO TO INC-001.
+                IF W-OPCAO = 12
+                   CALL "FPP018"
+                   GO TO INC-001.
+                IF W-OPCAO = 13
+                   CALL "FPP019"
+                   GO TO INC-001.
+                IF W-OPCAO = 14
+                   CALL "FPP020"
+                   GO TO INC-001.
+                IF W-OPCAO = 15
+                   CALL "FPP021"
+                   GO TO INC-001.
+                IF W-OPCAO = 16
+                   CALL "FPP005"
+                   GO TO INC-001.
+                IF W-OPCAO = 17
+                   CALL "FPP006"
+                   GO TO INC-001.
+                IF W-OPCAO = 18
+                   CALL "FPP007"
+                   GO TO INC-001.
+                MOVE "*** OPCAO INVALIDA ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO INC-001.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+                DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
