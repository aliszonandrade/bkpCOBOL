@@ -0,0 +1,445 @@
+﻿       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP019.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA
+      ************************************
+      * REMESSA BANCARIA DA FOLHA DE PAGAMENTOS *
+      ************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQFUNC ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODFUNC
+                       ALTERNATE RECORD KEY IS NOMEFUNC WITH DUPLICATES
+                       FILE STATUS  IS FUNC-ERRO.
+           
+           SELECT ARQCARG ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODCARGO
+                       FILE STATUS  IS CARG-ERRO
+                       ALTERNATE RECORD KEY IS NOMECARGO 
+                       WITH DUPLICATES.
+
+           SELECT ARQFUNCTX ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT". 
+       01 REGFUNC.
+           03 CODFUNC PIC 9(6).
+           03 NOMEFUNC PIC X(30).
+           03 GENEROAUX PIC X(1).
+           03 GENERO.
+               05 GENERO1 PIC X(1).
+               05 GENERO2 PIC X(26).
+           03 STATUSAUX PIC X.
+           03 STATUSF.
+               05 STATUSF1 PIC X.
+               05 STATUSF2 PIC X(15).
+           03 DATANASC.
+               05 ANO              PIC 9(4).
+               05 MES              PIC 9(2).
+               05 DIA              PIC 9(2).
+           03 SEXO PIC X.
+           03 SEXO2 PIC X(9).
+           03 CARGOFUNC PIC 999.
+           03 DEPFUNC PIC 999.
+           03 NIVELS PIC 9(2).
+           03 IMP PIC X.
+           03 IMP2 PIC X(11).
+           03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
+
+       FD ARQCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.DAT". 
+       01 REGCARG.
+           03 CODCARGO PIC 9(3).
+           03 NOMECARGO PIC X(25).
+           03 TIPOSALARIOAUX PIC X(1).
+           03 TIPOSALARIO.
+               05 TIPOSALARIO1 PIC X(1).
+               05 TIPOSALARIO2 PIC X(14).
+           03 STATUSCAUX PIC X.
+           03 STATUSC.
+               05 STATUSC1 PIC X.
+               05 STATUSC2 PIC X(15).
+           03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+      *
+       FD ARQFUNCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQREMES.DOC".
+       01 REGFUNCIONARIOTX    PIC X(111).
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL      PIC 9(01) VALUE ZEROS.
+       77 W-CONT     PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO    PIC X(01) VALUE SPACES.
+       77 ST-ERRO    PIC X(02) VALUE "00". 
+       77 FUNC-ERRO    PIC X(02) VALUE "00".
+       77 CARG-ERRO    PIC X(02) VALUE "00".       
+       77 W-ACT      PIC 9(02) VALUE ZEROS.
+       77 MENS       PIC X(50) VALUE SPACES.
+       77 LIMPA      PIC X(50) VALUE SPACES.
+       01 CONLIN     PIC 9(03) VALUE ZEROS.
+       01 CONLIN1    PIC 9(04) VALUE ZEROS.
+       01 CONPAG     PIC 9(03) VALUE ZEROS.
+       01 X       PIC 9(03) VALUE ZEROS.
+       01 AUX         PIC 9(8).
+       01 Y         PIC 9(01)V99 VALUE ZEROS.
+       01 Z         PIC 9(01)V99 VALUE ZEROS.
+       01 SALBRUTO      VALUE ZEROS  PIC 9(8).
+       01 HORAEXTRAPAG  VALUE ZEROS  PIC 9(8).
+       01 TOTBRUTO      VALUE ZEROS  PIC 9(8).
+       01 INSS      VALUE ZEROS  PIC 9(8).
+       01 RENDA      VALUE ZEROS  PIC 9(8).
+       01 LIQUIDO      VALUE ZEROS  PIC 9(8).
+       01 TOTLIQUIDO      VALUE ZEROS  PIC 9(8).
+       01 SALFAM       VALUE ZEROS  PIC 9(8).
+       01 W-VALORSALFAM  PIC 9(3)V99 VALUE 062,53.
+       01 W-LIMITESALFAM PIC 9(8) VALUE 1819.
+       01 W-INSSLIM1     PIC 9(4)V99 VALUE 2300,01.
+       01 W-INSSLIM2     PIC 9(4)V99 VALUE 4500,01.
+       01 W-INSSALIQ1    PIC 9V99 VALUE 0,08.
+       01 W-INSSALIQ2    PIC 9V99 VALUE 0,09.
+       01 W-INSSALIQ3    PIC 9V99 VALUE 0,10.
+       01 W-IRRFLIM1     PIC 9(4)V99 VALUE 3400,01.
+       01 W-IRRFLIM2     PIC 9(4)V99 VALUE 6000,01.
+       01 W-IRRFLIM3     PIC 9(4)V99 VALUE 9500,01.
+       01 W-IRRFALIQ0    PIC 9V99 VALUE 0.
+       01 W-IRRFALIQ1    PIC 9V99 VALUE 0,12.
+       01 W-IRRFALIQ2    PIC 9V99 VALUE 0,15.
+       01 W-IRRFALIQ3    PIC 9V99 VALUE 0,20.
+      *
+
+       01  CAB1.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(1) VALUE
+           " ".
+
+       01  CAB2.
+           05  FILLER                 PIC X(32) VALUE
+           "EMPRESA FATEC - ZL              ".
+           05  FILLER                 PIC X(45) VALUE
+           " *** REMESSA BANCARIA ***          *** PAGINA".
+           05  FILLER                 PIC X(002) VALUE
+           ": ".
+           05  NUMPAG  VALUE ZEROS  PIC Z99.
+           05  FILLER                 PIC X(20) VALUE
+           "              DATA: ".
+           05  DATAREL  VALUE ZEROS  PIC 99.99.9999.
+
+       01  CAB3.
+           05  FILLER                 PIC X(38) VALUE
+           "CODIGO       NOME DO FUNCIONARIO      ".
+           05  FILLER                 PIC X(40) VALUE
+           "BANCO AGEN.    CONTA-DV     VALOR A DEP".
+           05  FILLER                 PIC X(34) VALUE
+           "OSITAR".
+
+       01  CAB4.
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(057) VALUE
+           "---------------------------------------------------------".
+           05  FILLER                 PIC X(036) VALUE
+           "999 XXXXXXXXXXXXXXXXXXXX".
+
+       01  DET.
+           05  CODFUNCTX       VALUE ZEROS  PIC 999999.
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  NOMEFUNCTX      VALUE SPACES PIC X(30).
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  BANCOTX         VALUE ZEROS  PIC 999.
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  AGENCIATX       VALUE ZEROS  PIC 9999.
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  CONTATX         VALUE ZEROS  PIC 99999999.
+           05  FILLER          PIC X(1) VALUE  "-".
+           05  CONTADVTX       VALUE ZEROS  PIC 9.
+           05  FILLER          PIC X(1) VALUE  " ".
+           05  VALORTX         VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  LINHA-TOT1.
+           05  FILLER                 PIC X(057) VALUE
+           "TOTAL REMETIDO AOS BANCOS...............................:".
+           05  FILLER                 PIC X(11) VALUE
+           "           ".
+           05  TOTLIQUIDOTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  LINHA-TOT2.
+           05  FILLER                 PIC X(023) VALUE
+           "TOTAL DE FUNCIONARIOS: ".
+           05  TOTFUNC  VALUE ZEROS  PIC Z99.
+
+       01  LINHABR                    PIC X(100) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                *** REMESSA BANC".
+           05  LINE 02  COLUMN 39
+               VALUE  "ARIA DA FOLHA ***".
+           05  LINE 12  COLUMN 01 
+               VALUE  "                         CONFIRMA IMPRES".
+           05  LINE 12  COLUMN 41 
+               VALUE  "SAO (S ou N ) :".
+           05  LINE 24  COLUMN 01 
+               VALUE  " MENSAGEM :".
+           05  TW-OPCAO
+               LINE 12  COLUMN 57  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO. 
+      *
+       INC-001.
+                MOVE SPACES TO NOMEFUNC .
+                MOVE SPACES TO NOMECARGO. 
+                MOVE ZEROS  TO CODFUNC CODCARGO.
+                DISPLAY TELA.
+       INC-OPC.
+                ACCEPT TW-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO USUARIO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+      *
+       INC-OP0.
+           OPEN INPUT ARQFUNC
+           IF FUNC-ERRO NOT = "00"
+               IF FUNC-ERRO = "30"
+                      MOVE "* ARQUIVO FUNCIONARIO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                  MOVE "ERRO NA ABERTURA DO ARQUIVO FUNCIONARIO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           
+           OPEN INPUT ARQCARG
+           IF CARG-ERRO NOT = "00"
+               IF CARG-ERRO = "30"
+                      MOVE "* ARQUIVO CARGO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CARGO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+      *
+           OPEN OUTPUT ARQFUNCTX
+           IF ST-ERRO NOT = "00"
+                      MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNCTX" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+       ROT-CABEC. 
+           ADD 1 TO CONPAG
+           MOVE CONPAG TO NUMPAG
+           WRITE REGFUNCIONARIOTX FROM CAB1. 
+
+           MOVE SPACES TO REGFUNCIONARIOTX    
+           WRITE REGFUNCIONARIOTX.
+           WRITE REGFUNCIONARIOTX FROM CAB2.
+           WRITE REGFUNCIONARIOTX FROM CAB3.
+           WRITE REGFUNCIONARIOTX FROM CAB4.
+      *
+       LER-FUNCIONARIO01.
+                READ ARQFUNC NEXT
+                MOVE CARGOFUNC TO CODCARGO.
+                READ ARQCARG
+                IF CARG-ERRO NOT = "00"
+                  MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CARGOS" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+                IF FUNC-ERRO NOT = "00"
+                   IF FUNC-ERRO = "10"
+                      MOVE CONLIN1 TO TOTFUNC
+                      MOVE TOTLIQUIDO TO TOTLIQUIDOTX
+
+                      MOVE SPACES TO REGFUNCIONARIOTX
+                      WRITE REGFUNCIONARIOTX FROM LINHABR
+
+                      WRITE REGFUNCIONARIOTX FROM LINHA-TOT1
+                      WRITE REGFUNCIONARIOTX FROM LINHA-TOT2
+                      MOVE "** FIM DO ARQUIVO DE FUNCIONARIO **" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+      *    DEMITIDOS E FUNCIONARIOS SEM DADOS BANCARIOS CADASTRADOS
+      *    NAO ENTRAM NA REMESSA
+           IF STATUSAUX = "D"
+                   GO TO LER-FUNCIONARIO01.
+           IF BANCO = ZEROS
+                   GO TO LER-FUNCIONARIO01.
+       CALC1.
+           
+           IF  TIPOSALARIOAUX = "H"
+               MOVE 220 TO X.
+           IF  TIPOSALARIOAUX = "D"
+               MOVE 30 TO X.
+           IF  TIPOSALARIOAUX = "M"
+               MOVE 1 TO X.
+           COMPUTE SALBRUTO = SALARIO * X.
+       CALC1A.
+      *    HORA EXTRA: SO PARA FUNCIONARIO COM SALARIO POR HORA,
+      *    PAGA A 150% DO VALOR DA HORA NORMAL
+           MOVE ZEROS TO HORAEXTRAPAG
+           IF TIPOSALARIOAUX = "H" AND HORASEXTRAS > 0
+              COMPUTE HORAEXTRAPAG = SALARIO * 1,5 * HORASEXTRAS
+              ADD HORAEXTRAPAG TO SALBRUTO.
+           COMPUTE TOTBRUTO = TOTBRUTO + SALBRUTO.
+       CALC2.
+
+           IF  SALBRUTO < W-INSSLIM1
+               MOVE W-INSSALIQ1 TO Y.
+           IF  SALBRUTO NOT < W-INSSLIM1 AND SALBRUTO < W-INSSLIM2
+               MOVE W-INSSALIQ2 TO Y.
+           IF  SALBRUTO NOT < W-INSSLIM2
+               MOVE W-INSSALIQ3 TO Y.
+           COMPUTE INSS = SALBRUTO * Y
+           COMPUTE AUX = SALBRUTO - INSS.
+
+       CALC3.
+
+           IF  AUX < W-IRRFLIM1
+               MOVE W-IRRFALIQ0 TO Z.
+           IF  AUX NOT < W-IRRFLIM1 AND AUX < W-IRRFLIM2
+               MOVE W-IRRFALIQ1 TO Z.
+           IF  AUX NOT < W-IRRFLIM2 AND AUX < W-IRRFLIM3
+               MOVE W-IRRFALIQ2 TO Z.
+           IF  AUX NOT < W-IRRFLIM3
+               MOVE W-IRRFALIQ3 TO Z.
+           COMPUTE RENDA = AUX * Z.
+
+       CALC4.
+           COMPUTE LIQUIDO = SALBRUTO - INSS - RENDA
+           COMPUTE TOTLIQUIDO = TOTLIQUIDO + LIQUIDO.
+
+       CALC4A.
+      *    SALARIO-FAMILIA: PAGO POR DEPENDENTE P/ QUEM GANHA POUCO
+           MOVE ZEROS TO SALFAM
+           IF SALBRUTO NOT > W-LIMITESALFAM
+              COMPUTE SALFAM = QTDDEP * W-VALORSALFAM
+              ADD SALFAM TO LIQUIDO
+              ADD SALFAM TO TOTLIQUIDO.
+
+       INC-003.
+           MOVE CODFUNC TO CODFUNCTX.
+           MOVE NOMEFUNC  TO NOMEFUNCTX.
+           MOVE BANCO   TO BANCOTX.
+           MOVE AGENCIA TO AGENCIATX.
+           MOVE CONTA   TO CONTATX.
+           MOVE CONTADV TO CONTADVTX.
+           MOVE LIQUIDO TO VALORTX.
+
+       INC-WR1.
+           WRITE REGFUNCIONARIOTX FROM DET
+           IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQFUNCTX"
+                                                    TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+
+           ADD 1 TO CONLIN CONLIN1
+           IF CONLIN < 34
+                 GO TO LER-FUNCIONARIO01
+           ELSE
+                 MOVE ZEROS TO CONLIN
+                 MOVE SPACES TO REGFUNCIONARIOTX
+
+                 WRITE REGFUNCIONARIOTX FROM LINHABR
+                 WRITE REGFUNCIONARIOTX FROM LINHABR
+                 WRITE REGFUNCIONARIOTX FROM LINHABR
+                 WRITE REGFUNCIONARIOTX FROM LINHABR
+                 WRITE REGFUNCIONARIOTX FROM LINHABR
+                 WRITE REGFUNCIONARIOTX FROM LINHABR
+                 GO TO ROT-CABEC.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+                DISPLAY (01, 01) ERASE
+                CLOSE ARQFUNC ARQFUNCTX ARQCARG.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.              
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
