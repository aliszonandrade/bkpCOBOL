@@ -17,6 +17,18 @@
                    RECORD KEY   IS CODEDEP
                    FILE STATUS  IS ST-ERRO
                    ALTERNATE RECORD KEY IS NOMEDEP WITH DUPLICATES.
+       SELECT ARQDEPHIST ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CHAVEDH
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS CODEDEPH WITH DUPLICATES.
+       SELECT ARQFUNC ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODFUNC
+                   ALTERNATE RECORD KEY IS NOMEFUNC WITH DUPLICATES
+                   FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -35,6 +47,72 @@
            03 NIVELH.
                05 NIVELH1 PIC 9(2).
                05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+      *
+       FD ARQDEPHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPHIST.DAT".
+       01 REGDEPHIST.
+           03 CHAVEDH.
+               05 CODEDEPH PIC 9(3).
+               05 DATADH   PIC 9(8).
+               05 HORADH   PIC 9(6).
+           03 STATUSANTIGODH PIC X(15).
+           03 STATUSNOVODH   PIC X(15).
+           03 NIVELANTIGODH  PIC X(30).
+           03 NIVELNOVODH    PIC X(30).
+      *
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC PIC 9(6).
+           03 NOMEFUNC PIC X(30).
+           03 GENEROAUX PIC X(1).
+           03 GENERO.
+               05 GENERO1 PIC X(1).
+               05 GENERO2 PIC X(26).
+           03 STATUSAUX PIC X.
+           03 STATUSF.
+               05 STATUSF1 PIC X.
+               05 STATUSF2 PIC X(15).
+           03 DATANASC.
+               05 ANO              PIC 9(4).
+               05 MES              PIC 9(2).
+               05 DIA              PIC 9(2).
+           03 SEXO PIC X.
+           03 SEXO2 PIC X(9).
+           03 CARGOFUNC PIC 999.
+           03 DEPFUNC PIC 999.
+           03 NIVELS PIC 9(2).
+           03 IMP PIC X.
+           03 IMP2 PIC X(11).
+           03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
 
        WORKING-STORAGE SECTION.
@@ -48,7 +126,14 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(2) VALUE ZEROS.
-       
+       01 W-CODEDEP-SALVO PIC 9(3) VALUE ZEROS.
+       01 W-NOMEDEP-SALVO PIC X(25) VALUE SPACES.
+       01 W-STATUSDE-ANTIGO PIC X(15) VALUE SPACES.
+       01 W-NIVELH-ANTIGO   PIC X(30) VALUE SPACES.
+       01 W-TEM-FUNC        PIC X(01) VALUE "N".
+       01 W-ARQFUNC-OK      PIC X(01) VALUE "N".
+       01 W-OPERADOR        PIC X(08) VALUE SPACES.
+
 
        01 TABSTATUSX.
            03 FILLER     PIC X(15) VALUE "A > ATIVA".
@@ -90,6 +175,7 @@
            05  LINE 10  COLUMN 04 VALUE  "NOME DEPARTAMENTO:".
            05  LINE 12  COLUMN 04 VALUE  "NIVEL HIERARQUICO:".
            05  LINE 14  COLUMN 04 VALUE  "STATUS:".
+           05  LINE 16  COLUMN 04 VALUE  "DEPARTAMENTO PAI (0=NENHUM):".
            05  TCODEDEP LINE 08  COLUMN 29  PIC 9(03)
                USING  CODEDEP.
            05  TNOMEDEP LINE 10  COLUMN 27  PIC X(25)
@@ -102,7 +188,9 @@
                USING  STATUSDEAUX.
            05  TSTATUSDE2 LINE 14  COLUMN 14  PIC X(11)
                USING  STATUSDE2.
-       
+           05  TCODDEPPAI LINE 16  COLUMN 33  PIC 9(03)
+               USING  CODDEPPAI.
+
        01  TELAHIERARQUIA.
            05  LINE 12 COLUMN 40 VALUE " ##########################".
            05  LINE 13 COLUMN 40 VALUE "# 01 > CONSELHO CONSULTIVO  #".
@@ -166,11 +254,46 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *                
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *
+       R0C.
+           OPEN I-O ARQDEPHIST
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQDEPHIST
+                 CLOSE ARQDEPHIST
+                 OPEN I-O ARQDEPHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQDEPHIST" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0D.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-ARQFUNC-OK.
+      *
+       R0E.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0E.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
-           MOVE SPACES TO NOMEDEP STATUSDE1 STATUSDE STATUSDEAUX           
-           MOVE ZEROS TO CODEDEP NIVELH1 NIVELHAUX. 
+           MOVE SPACES TO NOMEDEP STATUSDE1 STATUSDE STATUSDEAUX
+           MOVE ZEROS TO CODEDEP NIVELH1 NIVELHAUX CODDEPPAI.
          
       *-------------[VISUALIZACAO DA TELA]------------------------------
            
@@ -188,6 +311,8 @@
            READ ARQDEP
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                   MOVE STATUSDE TO W-STATUSDE-ANTIGO
+                   MOVE NIVELH   TO W-NIVELH-ANTIGO
                    DISPLAY TELA
                    MOVE "*** DEPARTAMENTO JA CADASTRAD0 ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -208,19 +333,43 @@
            IF NOMEDEP = SPACES
                    MOVE "O NOME NAO PODE FICAR EM BRANCO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R3.         
-          
+                   GO TO R3.
+
+       R3A.
+           DISPLAY TELA
+           ACCEPT TCODDEPPAI
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+           IF CODDEPPAI = 0
+                   GO TO R4.
+           IF CODDEPPAI = CODEDEP
+               MOVE "*** DEPARTAMENTO NAO PODE SER PAI DE SI MESMO ***"
+                                                  TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R3A.
+           MOVE CODEDEP TO W-CODEDEP-SALVO
+           MOVE NOMEDEP TO W-NOMEDEP-SALVO
+           MOVE CODDEPPAI TO CODEDEP
+           READ ARQDEP
+           MOVE W-CODEDEP-SALVO TO CODEDEP
+           MOVE W-NOMEDEP-SALVO TO NOMEDEP
+           IF ST-ERRO NOT = "00"
+               MOVE "*** DEPARTAMENTO PAI NAO CADASTRADO ***" TO MENS
+               PERFORM ROT-MENS THRU ROT-MENS-FIM
+               GO TO R3A.
+
        R4.
            MOVE 1 TO IND
            DISPLAY TELAEMBRANCO
            DISPLAY (23, 14) "                                        "
            DISPLAY (23, 30) "                                        "
            DISPLAY TELAHIERARQUIA
-           
+
            ACCEPT TNIVELH
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R3.
+                   GO TO R3A.
        
        R4A.
            MOVE TBNIVELH(IND) TO NIVELH
@@ -283,6 +432,9 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO OPERADOR IN REGDEP
+           ACCEPT DATAGRAV IN REGDEP FROM DATE YYYYMMDD
+           ACCEPT HORAGRAV IN REGDEP FROM TIME
            WRITE REGDEP
            IF ST-ERRO = "00" OR "02"
                  MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -318,7 +470,30 @@
                       MOVE 1 TO W-SEL
                       GO TO R3.
       *
+       EXC-VER.
+                IF W-ARQFUNC-OK NOT = "S"
+                   GO TO EXC-OPC.
+                MOVE "N" TO W-TEM-FUNC
+                MOVE ZEROS TO CODFUNC
+                START ARQFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO EXC-OPC.
+       EXC-VER1.
+                READ ARQFUNC NEXT
+                IF ST-ERRO = "10"
+                   GO TO EXC-OPC.
+                IF DEPFUNC = CODEDEP
+                   MOVE "S" TO W-TEM-FUNC
+                   GO TO EXC-OPC.
+                GO TO EXC-VER1.
        EXC-OPC.
+                IF W-TEM-FUNC = "S"
+                   MOVE "*** DEPARTAMENTO POSSUI FUNCIONARIOS, NAO PODE"
+                                                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "*** SER EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
@@ -353,18 +528,42 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR IN REGDEP
+                ACCEPT DATAGRAV IN REGDEP FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV IN REGDEP FROM TIME
                 REWRITE REGDEP
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM ALT-HIST THRU ALT-HIST-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
               MOVE "ERRO NA EXCLUSAO DO REGISTRO DEPARTAMENTO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
-       
+       ALT-HIST.
+                IF STATUSDE = W-STATUSDE-ANTIGO
+                   AND NIVELH = W-NIVELH-ANTIGO
+                   GO TO ALT-HIST-FIM.
+                MOVE CODEDEP              TO CODEDEPH
+                ACCEPT DATADH FROM DATE YYYYMMDD
+                ACCEPT HORADH FROM TIME
+                MOVE W-STATUSDE-ANTIGO    TO STATUSANTIGODH
+                MOVE STATUSDE             TO STATUSNOVODH
+                MOVE W-NIVELH-ANTIGO      TO NIVELANTIGODH
+                MOVE NIVELH               TO NIVELNOVODH
+                WRITE REGDEPHIST
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE DEPARTAMENTO"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ALT-HIST-FIM.
+                EXIT.
+
 
        ROT-FIM.
-           CLOSE ARQDEP.         
+           CLOSE ARQDEP ARQDEPHIST.
+           IF W-ARQFUNC-OK = "S"
+              CLOSE ARQFUNC.
            EXIT PROGRAM.
        ROT-FIM1.
            DISPLAY (01, 01) ERASE.
