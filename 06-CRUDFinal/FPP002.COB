@@ -17,6 +17,18 @@
                    RECORD KEY   IS CODECARGO
                    FILE STATUS  IS ST-ERRO
                    ALTERNATE RECORD KEY IS NOMECARGO WITH DUPLICATES.
+       SELECT ARQCARGHIST ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CHAVECH
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS CODECARGOH WITH DUPLICATES.
+       SELECT ARQFUNC ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODFUNC
+                   ALTERNATE RECORD KEY IS NOMEFUNC WITH DUPLICATES
+                   FILE STATUS  IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -36,6 +48,69 @@
                05 STATUSC1 PIC X.
                05 STATUSC2 PIC X(15).
            03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+      *
+       FD ARQCARGHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARGHIST.DAT".
+       01 REGCARGHIST.
+           03 CHAVECH.
+               05 CODECARGOH PIC 9(3).
+               05 DATACH     PIC 9(8).
+               05 HORACH     PIC 9(6).
+           03 SALANTIGOCH PIC 9(06)V99.
+           03 SALNOVOCH   PIC 9(06)V99.
+      *
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC PIC 9(6).
+           03 NOMEFUNC PIC X(30).
+           03 GENEROAUX PIC X(1).
+           03 GENERO.
+               05 GENERO1 PIC X(1).
+               05 GENERO2 PIC X(26).
+           03 STATUSAUX PIC X.
+           03 STATUSF.
+               05 STATUSF1 PIC X.
+               05 STATUSF2 PIC X(15).
+           03 DATANASC.
+               05 ANO              PIC 9(4).
+               05 MES              PIC 9(2).
+               05 DIA              PIC 9(2).
+           03 SEXO PIC X.
+           03 SEXO2 PIC X(9).
+           03 CARGOFUNC PIC 999.
+           03 DEPFUNC PIC 999.
+           03 NIVELS PIC 9(2).
+           03 IMP PIC X.
+           03 IMP2 PIC X(11).
+           03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
 
        WORKING-STORAGE SECTION.
@@ -49,15 +124,16 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(2) VALUE ZEROS.
-             
+       01 W-SALARIO-ANTIGO PIC 9(06)V99 VALUE ZEROS.
+       01 W-TEM-FUNC        PIC X(01) VALUE "N".
+       01 W-ARQFUNC-OK      PIC X(01) VALUE "N".
+       01 W-OPERADOR        PIC X(08) VALUE SPACES.
+
        01 TABSTATUSX.
            03 FILLER     PIC X(15) VALUE "A > ATIVA".
            03 FILLER     PIC X(15) VALUE "S > SUSPENSA".
            03 FILLER     PIC X(15) VALUE "D > DESATIVADA".
 
-       01 TABTIPOSALARIO REDEFINES TABTIPOSALARIOX.
-           03 TBTIPOSALARIO   PIC X(15) OCCURS 3 TIMES.
-             
        01 TABSTATUS REDEFINES TABSTATUSX.
            03 TBSTATUS   PIC X(15) OCCURS 3 TIMES.
 
@@ -65,6 +141,9 @@
            03 FILLER     PIC X(15) VALUE "H > HORISTA".
            03 FILLER     PIC X(15) VALUE "D > DIARISTA".
            03 FILLER     PIC X(15) VALUE "M > MENSALISTA".
+
+       01 TABTIPOSALARIO REDEFINES TABTIPOSALARIOX.
+           03 TBTIPOSALARIO   PIC X(15) OCCURS 3 TIMES.
       *
       *---------------------------------------------------------------- 
 
@@ -136,8 +215,43 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *                
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *
+       R0B.
+           OPEN I-O ARQCARGHIST
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQCARGHIST
+                 CLOSE ARQCARGHIST
+                 OPEN I-O ARQCARGHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCARGHIST" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+       R0C.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 NEXT SENTENCE
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFUNC" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 MOVE "S" TO W-ARQFUNC-OK.
+      *
+       R0D.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0D.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO NOMECARGO TIPOSALARIO 
            MOVE SPACES TO TIPOSALARIOAUX STATUSC STATUSCAUX          
@@ -159,6 +273,7 @@
            READ ARQCARG
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                   MOVE SALARIO TO W-SALARIO-ANTIGO
                    DISPLAY TELA
                    MOVE "*** CARGO JA CADASTRAD0 ***" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -266,6 +381,9 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO OPERADOR IN REGCARG
+           ACCEPT DATAGRAV IN REGCARG FROM DATE YYYYMMDD
+           ACCEPT HORAGRAV IN REGCARG FROM TIME
            WRITE REGCARG
            IF ST-ERRO = "00" OR "02"
                  MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -301,7 +419,30 @@
                       MOVE 1 TO W-SEL
                       GO TO R3.
       *
+       EXC-VER.
+                IF W-ARQFUNC-OK NOT = "S"
+                   GO TO EXC-OPC.
+                MOVE "N" TO W-TEM-FUNC
+                MOVE ZEROS TO CODFUNC
+                START ARQFUNC KEY IS NOT LESS CODFUNC
+                   INVALID KEY
+                      GO TO EXC-OPC.
+       EXC-VER1.
+                READ ARQFUNC NEXT
+                IF ST-ERRO = "10"
+                   GO TO EXC-OPC.
+                IF CARGOFUNC = CODECARGO
+                   MOVE "S" TO W-TEM-FUNC
+                   GO TO EXC-OPC.
+                GO TO EXC-VER1.
        EXC-OPC.
+                IF W-TEM-FUNC = "S"
+                   MOVE "*** CARGO POSSUI FUNCIONARIOS, NAO PODE SER"
+                                                   TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   MOVE "*** EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
                 DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
                 ACCEPT (23, 57) W-OPCAO
                 IF W-OPCAO = "N" OR "n"
@@ -336,18 +477,39 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR IN REGCARG
+                ACCEPT DATAGRAV IN REGCARG FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV IN REGCARG FROM TIME
                 REWRITE REGCARG
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM ALT-HIST THRU ALT-HIST-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CARGO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
-       
+       ALT-HIST.
+                IF SALARIO = W-SALARIO-ANTIGO
+                   GO TO ALT-HIST-FIM.
+                MOVE CODECARGO           TO CODECARGOH
+                ACCEPT DATACH FROM DATE YYYYMMDD
+                ACCEPT HORACH FROM TIME
+                MOVE W-SALARIO-ANTIGO    TO SALANTIGOCH
+                MOVE SALARIO             TO SALNOVOCH
+                WRITE REGCARGHIST
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE SALARIO"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ALT-HIST-FIM.
+                EXIT.
+
 
        ROT-FIM.
-           CLOSE ARQCARG.         
+           CLOSE ARQCARG ARQCARGHIST.
+           IF W-ARQFUNC-OK = "S"
+              CLOSE ARQFUNC.
            EXIT PROGRAM.
        ROT-FIM1.
            DISPLAY (01, 01) ERASE.
