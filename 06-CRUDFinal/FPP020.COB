@@ -0,0 +1,491 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP020.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************************
+      * HOLERITE INDIVIDUAL DO FUNCIONARIO *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT ARQFUNC ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODFUNC
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS NOMEFUNC WITH DUPLICATES.
+
+           SELECT ARQCARG ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODCARGO
+                       FILE STATUS  IS CARG-ERRO
+                       ALTERNATE RECORD KEY IS NOMECARGO
+                       WITH DUPLICATES.
+
+           SELECT ARQFUNCTX ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS TX-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC PIC 9(6).
+           03 NOMEFUNC PIC X(30).
+           03 GENEROAUX PIC X(1).
+           03 GENERO.
+               05 GENERO1 PIC X(1).
+               05 GENERO2 PIC X(26).
+           03 STATUSAUX PIC X.
+           03 STATUSF.
+               05 STATUSF1 PIC X.
+               05 STATUSF2 PIC X(15).
+           03 DATANASC.
+               05 ANO              PIC 9(4).
+               05 MES              PIC 9(2).
+               05 DIA              PIC 9(2).
+           03 SEXO PIC X.
+           03 SEXO2 PIC X(9).
+           03 CARGOFUNC PIC 999.
+           03 DEPFUNC PIC 999.
+           03 NIVELS PIC 9(2).
+           03 IMP PIC X.
+           03 IMP2 PIC X(11).
+           03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
+
+       FD ARQCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+           03 CODCARGO PIC 9(3).
+           03 NOMECARGO PIC X(25).
+           03 TIPOSALARIOAUX PIC X(1).
+           03 TIPOSALARIO.
+               05 TIPOSALARIO1 PIC X(1).
+               05 TIPOSALARIO2 PIC X(14).
+           03 STATUSCAUX PIC X.
+           03 STATUSC.
+               05 STATUSC1 PIC X.
+               05 STATUSC2 PIC X(15).
+           03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+       FD ARQFUNCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQHOLER.DOC".
+       01 REGFUNCIONARIOTX    PIC X(080).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-SEL            PIC 9(01) VALUE ZEROS.
+       01 W-CONT           PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 CARG-ERRO          PIC X(02) VALUE "00".
+       01 TX-ERRO             PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CODFUNCENTR          PIC 9(06) VALUE ZEROS.
+       01 X       PIC 9(03) VALUE ZEROS.
+       01 AUX         PIC 9(8).
+       01 Y         PIC 9(01)V99 VALUE ZEROS.
+       01 Z         PIC 9(01)V99 VALUE ZEROS.
+       01 SALBRUTO      VALUE ZEROS  PIC 9(8).
+       01 HORAEXTRAPAG  VALUE ZEROS  PIC 9(8).
+       01 INSS      VALUE ZEROS  PIC 9(8).
+       01 RENDA      VALUE ZEROS  PIC 9(8).
+       01 LIQUIDO      VALUE ZEROS  PIC 9(8).
+       01 SALFAM       VALUE ZEROS  PIC 9(8).
+       01 W-VALORSALFAM  PIC 9(3)V99 VALUE 062,53.
+       01 W-LIMITESALFAM PIC 9(8) VALUE 1819.
+       01 W-INSSLIM1     PIC 9(4)V99 VALUE 2300,01.
+       01 W-INSSLIM2     PIC 9(4)V99 VALUE 4500,01.
+       01 W-INSSALIQ1    PIC 9V99 VALUE 0,08.
+       01 W-INSSALIQ2    PIC 9V99 VALUE 0,09.
+       01 W-INSSALIQ3    PIC 9V99 VALUE 0,10.
+       01 W-IRRFLIM1     PIC 9(4)V99 VALUE 3400,01.
+       01 W-IRRFLIM2     PIC 9(4)V99 VALUE 6000,01.
+       01 W-IRRFLIM3     PIC 9(4)V99 VALUE 9500,01.
+       01 W-IRRFALIQ0    PIC 9V99 VALUE 0.
+       01 W-IRRFALIQ1    PIC 9V99 VALUE 0,12.
+       01 W-IRRFALIQ2    PIC 9V99 VALUE 0,15.
+       01 W-IRRFALIQ3    PIC 9V99 VALUE 0,20.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * ROTINA DO HOLERITE    *
+      *************************
+      *
+       01  HOLTIT.
+           05  FILLER                 PIC X(20) VALUE
+           "EMPRESA FATEC - ZL  ".
+           05  FILLER                 PIC X(20) VALUE
+           "*** HOLERITE ***    ".
+
+       01  HOLSEP                     PIC X(57) VALUE
+           "---------------------------------------------------------".
+
+       01  HOLLIN1.
+           05  FILLER                 PIC X(07) VALUE
+           "CODIGO:".
+           05  HOLCODFUNC VALUE ZEROS  PIC 999999.
+           05  FILLER                 PIC X(07) VALUE
+           "  NOME:".
+           05  HOLNOME    VALUE SPACES PIC X(30).
+
+       01  HOLLIN2.
+           05  FILLER                 PIC X(06) VALUE
+           "CARGO:".
+           05  HOLCARGO   VALUE SPACES PIC X(25).
+           05  FILLER                 PIC X(14) VALUE
+           " TIPO SALARIO:".
+           05  HOLTIPOSAL VALUE SPACES PIC X(15).
+
+       01  HOLLIN3.
+           05  FILLER                 PIC X(24) VALUE
+           "QTDE DE DEPENDENTES....:".
+           05  HOLQTDDEP  VALUE ZEROS  PIC 9.
+
+       01  HOLV1.
+           05  FILLER                 PIC X(38) VALUE
+           "SALARIO BASE.........................:".
+           05  HOLSALBASETX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  HOLV2.
+           05  FILLER                 PIC X(14) VALUE
+           "HORAS EXTRAS (".
+           05  HOLQTDHE   VALUE ZEROS  PIC ZZ9.
+           05  FILLER                 PIC X(21) VALUE
+           "HS)...............:  ".
+           05  HOLVALHETX VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  HOLVBRUTO.
+           05  FILLER                 PIC X(38) VALUE
+           "TOTAL BRUTO..........................:".
+           05  HOLBRUTOTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  HOLD1.
+           05  FILLER                 PIC X(06) VALUE
+           "INSS (".
+           05  HOLALIQINSS VALUE ZEROS PIC 9,99.
+           05  FILLER                 PIC X(16) VALUE
+           "%)............: ".
+           05  HOLINSSTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  HOLD2.
+           05  FILLER                 PIC X(38) VALUE
+           "IMPOSTO DE RENDA.....................:".
+           05  HOLRENDATX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  HOLD3.
+           05  FILLER                 PIC X(38) VALUE
+           "SALARIO FAMILIA......................:".
+           05  HOLSALFAMTX VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
+       01  HOLLIQ.
+           05  FILLER                 PIC X(38) VALUE
+           "LIQUIDO A RECEBER....................:".
+           05  HOLLIQTX    VALUE ZEROS  PIC ZZZ.ZZ9,99.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "                     *** HOLERITE INDIVID".
+           05  LINE 02  COLUMN 42
+               VALUE  "UAL DO FUNCIONARIO ***".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 05  COLUMN 20
+               VALUE  "CODIGO DO FUNCIONARIO:".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM :".
+           05  LINE 23  COLUMN 41
+               VALUE  "                                 FPP020".
+           05  TCODFUNCENTR
+               LINE 05  COLUMN 44  PIC 999999
+               USING  CODFUNCENTR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP1.
+           OPEN INPUT  ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQFUNC NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "ISAM NAO CARREGADO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM2
+                ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNC"  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM2.
+       INC-OP2.
+           OPEN INPUT  ARQCARG
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE ARQCARG NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "ISAM NAO CARREGADO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM2
+                ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO ARQCARG"  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE ZEROS TO CODFUNCENTR
+           DISPLAY  TELA.
+       INC-001A.
+           DISPLAY (23, 13)
+            "F1=ENCERRA F3=GRAVA HOLERITE EM ARQUIVO."
+           ACCEPT TCODFUNCENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-ACT = 04
+                      GO TO DUMP-OPC.
+           IF W-ACT > 02 AND W-ACT NOT = 04
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           IF CODFUNCENTR = ZEROS
+                      MOVE "O CODIGO DEVE SER MAIOR QUE ZERO" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE CODFUNCENTR TO CODFUNC
+           READ ARQFUNC
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "23"
+                 MOVE "*** FUNCIONARIO NAO CADASTRADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001A
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO ARQFUNC"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           IF STATUSAUX = "D"
+                 MOVE "*** FUNCIONARIO DEMITIDO - SEM HOLERITE ***"
+                                                             TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001A.
+           MOVE CARGOFUNC TO CODCARGO
+           READ ARQCARG
+           IF CARG-ERRO NOT = "00"
+              MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CARGOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           GO TO CALC1.
+      *
+      **********************
+      * CALCULO DO HOLERITE *
+      **********************
+       CALC1.
+           IF  TIPOSALARIOAUX = "H"
+               MOVE 220 TO X.
+           IF  TIPOSALARIOAUX = "D"
+               MOVE 30 TO X.
+           IF  TIPOSALARIOAUX = "M"
+               MOVE 1 TO X.
+           COMPUTE SALBRUTO = SALARIO * X.
+       CALC1A.
+      *    HORA EXTRA: SO PARA FUNCIONARIO COM SALARIO POR HORA,
+      *    PAGA A 150% DO VALOR DA HORA NORMAL
+           MOVE ZEROS TO HORAEXTRAPAG
+           IF TIPOSALARIOAUX = "H" AND HORASEXTRAS > 0
+              COMPUTE HORAEXTRAPAG = SALARIO * 1,5 * HORASEXTRAS
+              ADD HORAEXTRAPAG TO SALBRUTO.
+       CALC2.
+           IF  SALBRUTO < W-INSSLIM1
+               MOVE W-INSSALIQ1 TO Y.
+           IF  SALBRUTO NOT < W-INSSLIM1 AND SALBRUTO < W-INSSLIM2
+               MOVE W-INSSALIQ2 TO Y.
+           IF  SALBRUTO NOT < W-INSSLIM2
+               MOVE W-INSSALIQ3 TO Y.
+           COMPUTE INSS = SALBRUTO * Y
+           COMPUTE AUX = SALBRUTO - INSS.
+       CALC3.
+           IF  AUX < W-IRRFLIM1
+               MOVE W-IRRFALIQ0 TO Z.
+           IF  AUX NOT < W-IRRFLIM1 AND AUX < W-IRRFLIM2
+               MOVE W-IRRFALIQ1 TO Z.
+           IF  AUX NOT < W-IRRFLIM2 AND AUX < W-IRRFLIM3
+               MOVE W-IRRFALIQ2 TO Z.
+           IF  AUX NOT < W-IRRFLIM3
+               MOVE W-IRRFALIQ3 TO Z.
+           COMPUTE RENDA = AUX * Z.
+       CALC4.
+           COMPUTE LIQUIDO = SALBRUTO - INSS - RENDA.
+       CALC4A.
+      *    SALARIO-FAMILIA: PAGO POR DEPENDENTE P/ QUEM GANHA POUCO
+           MOVE ZEROS TO SALFAM
+           IF SALBRUTO NOT > W-LIMITESALFAM
+              COMPUTE SALFAM = QTDDEP * W-VALORSALFAM
+              ADD SALFAM TO LIQUIDO.
+      *
+       ROT-MONTAR.
+           MOVE CODFUNC        TO HOLCODFUNC
+           MOVE NOMEFUNC       TO HOLNOME
+           MOVE NOMECARGO      TO HOLCARGO
+           MOVE TIPOSALARIO    TO HOLTIPOSAL
+           MOVE QTDDEP         TO HOLQTDDEP
+           MOVE SALARIO        TO HOLSALBASETX
+           MOVE HORASEXTRAS    TO HOLQTDHE
+           MOVE HORAEXTRAPAG   TO HOLVALHETX
+           MOVE SALBRUTO       TO HOLBRUTOTX
+           MOVE Y              TO HOLALIQINSS
+           MOVE INSS           TO HOLINSSTX
+           MOVE RENDA          TO HOLRENDATX
+           MOVE SALFAM         TO HOLSALFAMTX
+           MOVE LIQUIDO        TO HOLLIQTX
+
+           DISPLAY (01, 01) ERASE
+           DISPLAY (02, 11) HOLTIT
+           DISPLAY (03, 11) HOLSEP
+           DISPLAY (05, 11) HOLLIN1
+           DISPLAY (06, 11) HOLLIN2
+           DISPLAY (07, 11) HOLLIN3
+           DISPLAY (09, 11) HOLSEP
+           DISPLAY (10, 11) "VENCIMENTOS"
+           DISPLAY (11, 11) HOLV1
+           DISPLAY (12, 11) HOLV2
+           DISPLAY (13, 11) HOLVBRUTO
+           DISPLAY (15, 11) HOLSEP
+           DISPLAY (16, 11) "DESCONTOS"
+           DISPLAY (17, 11) HOLD1
+           DISPLAY (18, 11) HOLD2
+           DISPLAY (19, 11) HOLD3
+           DISPLAY (21, 11) HOLSEP
+           DISPLAY (22, 11) HOLLIQ
+           GO TO NOV-SOL.
+      *
+       DUMP-OPC.
+           OPEN OUTPUT ARQFUNCTX
+           IF TX-ERRO NOT = "00"
+              MOVE "*** ERRO NA ABERTURA DO ARQUIVO DE DUMP ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001A.
+           MOVE HOLTIT      TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLSEP      TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLLIN1     TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLLIN2     TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLLIN3     TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLV1       TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLV2       TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLVBRUTO   TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLD1       TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLD2       TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLD3       TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE HOLLIQ      TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           MOVE SPACES      TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX
+           CLOSE ARQFUNCTX
+           MOVE "*** HOLERITE GRAVADO EM ARQHOLER.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** CONSULTAR OUTRO FUNCIONARIO : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 49) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE ARQCARG ARQFUNC.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
