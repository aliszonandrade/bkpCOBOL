@@ -0,0 +1,398 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FPP005.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************************
+      * BACKUP DOS ARQUIVOS MESTRES (DEPARTAMENTO,      *
+      * CARGO, DEPENDENTE E FUNCIONARIO)                *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ARQDEP ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODDEP
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS NOMEDEP WITH DUPLICATES.
+       SELECT ARQCARG ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODCARGO
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS NOMECARGO WITH DUPLICATES.
+       SELECT ARQDEPEN ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODDEPEN
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS NOMEDEPEN WITH DUPLICATES.
+       SELECT ARQFUNC ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODFUNC
+                   FILE STATUS  IS ST-ERRO
+                   ALTERNATE RECORD KEY IS NOMEFUNC WITH DUPLICATES.
+       SELECT ARQDEPBKP ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS BK-ERRO.
+       SELECT ARQCARGBKP ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS BK-ERRO.
+       SELECT ARQDEPENBKP ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS BK-ERRO.
+       SELECT ARQFUNCBKP ASSIGN TO DISK
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS  IS BK-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODDEP PIC 9(3).
+           03 NOMEDEP PIC X(25).
+           03 STATUSDAUX PIC X(1).
+           03 STATUSD.
+               05 STATUSD1 PIC X(1).
+               05 STATUSD2 PIC X(14).
+           03 NIVELHAUX PIC 9(2).
+           03 NIVELH.
+               05 NIVELH1 PIC 9(2).
+               05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+      *
+       FD ARQCARG
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.DAT".
+       01 REGCARG.
+           03 CODCARGO PIC 9(3).
+           03 NOMECARGO PIC X(25).
+           03 TIPOSALARIOAUX PIC X(1).
+           03 TIPOSALARIO.
+               05 TIPOSALARIO1 PIC X(1).
+               05 TIPOSALARIO2 PIC X(14).
+           03 STATUSCAUX PIC X.
+           03 STATUSC.
+               05 STATUSC1 PIC X.
+               05 STATUSC2 PIC X(15).
+           03 SALARIO PIC 9(06)V99.
+           03 OPERADOR2 PIC X(08).
+           03 DATAGRAVACAO2.
+               05 DATAGRAV2 PIC 9(8).
+               05 HORAGRAV2 PIC 9(6).
+      *
+       FD ARQDEPEN
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEN.DAT".
+       01 REGDEPEN.
+           03 CODDEPEN.
+               05 DEPENFUNC   PIC 9(6).
+               05 SEQUENCIA        PIC 9(1).
+           03 NOMEDEPEN            PIC X(30).
+           03 GRAUPARENTESCOAUX    PIC 9.
+           03 GRAUPARENTESCO.
+               05 GRAUPARENTESCO1  PIC 9.
+               05 GRAUPARENTESCO2  PIC X(20).
+           03 DEPEN-DATANASC.
+               05 ANO              PIC 9(4).
+               05 MES              PIC 9(2).
+               05 DIA              PIC 9(2).
+           03 DEPEN-SEXO                 PIC X.
+           03 DEPEN-SEXO2                PIC X(9).
+           03 INSS                 PIC X.
+           03 INSS2                PIC X(11).
+           03 DIMP                  PIC X.
+           03 DIMP2                 PIC X(11).
+           03 DEPEN-STATUSAUX      PIC X.
+           03 DEPEN-STATUS.
+               05 DEPEN-STATUS1    PIC X.
+               05 DEPEN-STATUS2    PIC X(16).
+           03 OPERADOR3 PIC X(08).
+           03 DATAGRAVACAO3.
+               05 DATAGRAV3 PIC 9(8).
+               05 HORAGRAV3 PIC 9(6).
+      *
+       FD ARQFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.DAT".
+       01 REGFUNC.
+           03 CODFUNC PIC 9(6).
+           03 NOMEFUNC PIC X(30).
+           03 GENEROAUX PIC X(1).
+           03 GENERO.
+               05 GENERO1 PIC X(1).
+               05 GENERO2 PIC X(26).
+           03 STATUSAUX PIC X.
+           03 STATUSF.
+               05 STATUSF1 PIC X.
+               05 STATUSF2 PIC X(15).
+           03 DATANASC.
+               05 ANO2              PIC 9(4).
+               05 MES2              PIC 9(2).
+               05 DIA2              PIC 9(2).
+           03 SEXO PIC X.
+           03 SEXO2 PIC X(9).
+           03 CARGOFUNC PIC 999.
+           03 DEPFUNC PIC 999.
+           03 NIVELS PIC 9(2).
+           03 IMP PIC X.
+           03 IMP2 PIC X(11).
+           03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR4 PIC X(08).
+           03 DATAGRAVACAO4.
+               05 DATAGRAV4 PIC 9(8).
+               05 HORAGRAV4 PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
+      *
+       FD ARQDEPBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.BKP".
+       01 REGDEPBKP               PIC X(101).
+      *
+       FD ARQCARGBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARG.BKP".
+       01 REGCARGBKP              PIC X(91).
+      *
+       FD ARQDEPENBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEPEN.BKP".
+       01 REGDEPENBKP             PIC X(141).
+      *
+       FD ARQFUNCBKP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNC.BKP".
+       01 REGFUNCBKP              PIC X(195).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 ST-ERRO        PIC X(02) VALUE "00".
+       01 BK-ERRO        PIC X(02) VALUE "00".
+       01 W-ACT          PIC 9(02) VALUE ZEROS.
+       01 W-OPCAO        PIC X(01) VALUE SPACES.
+       01 MENS           PIC X(50) VALUE SPACES.
+       01 LIMPA          PIC X(50) VALUE SPACES.
+       01 W-CONT         PIC 9(06) VALUE ZEROS.
+       01 W-CONTDEP      PIC 9(06) VALUE ZEROS.
+       01 W-CONTCARG     PIC 9(06) VALUE ZEROS.
+       01 W-CONTDEPEN    PIC 9(06) VALUE ZEROS.
+       01 W-CONTFUNC     PIC 9(06) VALUE ZEROS.
+       01 W-CONTDEPTX    PIC ZZZ.ZZ9.
+       01 W-CONTCARGTX   PIC ZZZ.ZZ9.
+       01 W-CONTDEPENTX  PIC ZZZ.ZZ9.
+       01 W-CONTFUNCTX   PIC ZZZ.ZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 15
+               VALUE  "*** BACKUP DOS ARQUIVOS MESTRES DO RH ***".
+           05  LINE 04  COLUMN 05
+               VALUE  "ESTE UTILITARIO GRAVA UMA COPIA DE SEGURANCA".
+           05  LINE 05  COLUMN 05
+               VALUE  "DOS ARQUIVOS ARQDEP, ARQCARG, ARQDEPEN E".
+           05  LINE 06  COLUMN 05
+               VALUE  "ARQFUNC NOS ARQUIVOS .BKP CORRESPONDENTES.".
+           05  LINE 08  COLUMN 05
+               VALUE  "EXECUTAR O BACKUP AGORA (S/N) :".
+           05  TW-OPCAO
+               LINE 08  COLUMN 38  PIC X(01)
+               USING  W-OPCAO
+               HIGHLIGHT.
+           05  LINE 11  COLUMN 05  VALUE "DEPARTAMENTOS  GRAVADOS :".
+           05  LINE 12  COLUMN 05  VALUE "CARGOS         GRAVADOS :".
+           05  LINE 13  COLUMN 05  VALUE "DEPENDENTES    GRAVADOS :".
+           05  LINE 14  COLUMN 05  VALUE "FUNCIONARIOS   GRAVADOS :".
+           05  LINE 11  COLUMN 32  PIC ZZZ.ZZ9
+               USING  W-CONTDEPTX.
+           05  LINE 12  COLUMN 32  PIC ZZZ.ZZ9
+               USING  W-CONTCARGTX.
+           05  LINE 13  COLUMN 32  PIC ZZZ.ZZ9
+               USING  W-CONTDEPENTX.
+           05  LINE 14  COLUMN 32  PIC ZZZ.ZZ9
+               USING  W-CONTFUNCTX.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-001.
+           MOVE "S" TO W-OPCAO
+           DISPLAY TELA
+           ACCEPT (08, 38) W-OPCAO WITH UPDATE
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+              GO TO ROT-FIM.
+           IF W-OPCAO = "N" OR "n"
+              GO TO ROT-FIM.
+           IF W-OPCAO NOT = "S" AND "s"
+              MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001.
+      *
+       R0.
+           OPEN INPUT ARQDEP
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ARQDEP" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0A.
+           OPEN INPUT ARQCARG
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCARG" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0B.
+           OPEN INPUT ARQDEPEN
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ARQDEPEN" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+       R0C.
+           OPEN INPUT ARQFUNC
+           IF ST-ERRO NOT = "00"
+              MOVE "ERRO NA ABERTURA DO ARQUIVO ARQFUNC" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO DE DEPARTAMENTOS     *
+      *****************************************
+       BKP-DEP.
+           OPEN OUTPUT ARQDEPBKP
+           MOVE ZEROS TO CODDEP
+           START ARQDEP KEY IS NOT LESS CODDEP
+              INVALID KEY
+                 GO TO BKP-DEP-FIM.
+       BKP-DEP-RD.
+           READ ARQDEP NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-DEP-FIM.
+           MOVE REGDEP TO REGDEPBKP
+           WRITE REGDEPBKP
+           ADD 1 TO W-CONTDEP
+           GO TO BKP-DEP-RD.
+       BKP-DEP-FIM.
+           CLOSE ARQDEPBKP.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO DE CARGOS            *
+      *****************************************
+       BKP-CARG.
+           OPEN OUTPUT ARQCARGBKP
+           MOVE ZEROS TO CODCARGO
+           START ARQCARG KEY IS NOT LESS CODCARGO
+              INVALID KEY
+                 GO TO BKP-CARG-FIM.
+       BKP-CARG-RD.
+           READ ARQCARG NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-CARG-FIM.
+           MOVE REGCARG TO REGCARGBKP
+           WRITE REGCARGBKP
+           ADD 1 TO W-CONTCARG
+           GO TO BKP-CARG-RD.
+       BKP-CARG-FIM.
+           CLOSE ARQCARGBKP.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO DE DEPENDENTES       *
+      *****************************************
+       BKP-DEPEN.
+           OPEN OUTPUT ARQDEPENBKP
+           MOVE ZEROS TO CODDEPEN
+           START ARQDEPEN KEY IS NOT LESS CODDEPEN
+              INVALID KEY
+                 GO TO BKP-DEPEN-FIM.
+       BKP-DEPEN-RD.
+           READ ARQDEPEN NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-DEPEN-FIM.
+           MOVE REGDEPEN TO REGDEPENBKP
+           WRITE REGDEPENBKP
+           ADD 1 TO W-CONTDEPEN
+           GO TO BKP-DEPEN-RD.
+       BKP-DEPEN-FIM.
+           CLOSE ARQDEPENBKP.
+      *
+      *****************************************
+      * BACKUP DO ARQUIVO DE FUNCIONARIOS      *
+      *****************************************
+       BKP-FUNC.
+           OPEN OUTPUT ARQFUNCBKP
+           MOVE ZEROS TO CODFUNC
+           START ARQFUNC KEY IS NOT LESS CODFUNC
+              INVALID KEY
+                 GO TO BKP-FUNC-FIM.
+       BKP-FUNC-RD.
+           READ ARQFUNC NEXT
+           IF ST-ERRO NOT = "00"
+              GO TO BKP-FUNC-FIM.
+           MOVE REGFUNC TO REGFUNCBKP
+           WRITE REGFUNCBKP
+           ADD 1 TO W-CONTFUNC
+           GO TO BKP-FUNC-RD.
+       BKP-FUNC-FIM.
+           CLOSE ARQFUNCBKP.
+      *
+       MOSTRA-TOTAIS.
+           MOVE W-CONTDEP   TO W-CONTDEPTX
+           MOVE W-CONTCARG  TO W-CONTCARGTX
+           MOVE W-CONTDEPEN TO W-CONTDEPENTX
+           MOVE W-CONTFUNC  TO W-CONTFUNCTX
+           DISPLAY TELA
+           MOVE "*** BACKUP CONCLUIDO COM SUCESSO ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE
+           CLOSE ARQDEP ARQCARG ARQDEPEN ARQFUNC.
+       ROT-FIMP.
+           EXIT PROGRAM.
+       ROT-FIMS.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 3000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
