@@ -64,6 +64,27 @@
            03 IMP PIC X.
            03 IMP2 PIC X(11).
            03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
        FD ARQCARG
                LABEL RECORD IS STANDARD
@@ -80,6 +101,10 @@
                05 STATUSC1 PIC X.
                05 STATUSC2 PIC X(15).
            03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
 
        FD ARQDEP
                LABEL RECORD IS STANDARD
@@ -94,7 +119,12 @@
            03 NIVELHAUX PIC 9(2).
            03 NIVELH.
                05 NIVELH1 PIC 9(2).
-               05 NIVELH2 PIC X(28).     
+               05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
 
 
        WORKING-STORAGE SECTION.
@@ -108,6 +138,12 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(2) VALUE ZEROS.
+       01 W-STATUSF-ANTIGO PIC X(16) VALUE SPACES.
+       01 W-OPERADOR        PIC X(08) VALUE SPACES.
+       01 W-DATAHOJE.
+           05 W-ANOHOJE PIC 9(4).
+           05 W-MESHOJE PIC 9(2).
+           05 W-DIAHOJE PIC 9(2).
        
        01 TABGENEROX.
            03 FILLER     PIC X(27) VALUE "H > HETEROSEXUAL".
@@ -127,8 +163,19 @@
              
        01 TABSTATUS REDEFINES TABSTATUSX.
            03 TBSTATUS   PIC X(15) OCCURS 3 TIMES.
+
+       01 TABESTCIVILX.
+           03 FILLER     PIC X(17) VALUE "S > SOLTEIRO(A)  ".
+           03 FILLER     PIC X(17) VALUE "C > CASADO(A)    ".
+           03 FILLER     PIC X(17) VALUE "D > DIVORCIADO(A)".
+           03 FILLER     PIC X(17) VALUE "V > VIUVO(A)     ".
+           03 FILLER     PIC X(17) VALUE "P > SEPARADO(A)  ".
+           03 FILLER     PIC X(17) VALUE "U > UNIAO ESTAVEL".
+
+       01 TABESTCIVIL REDEFINES TABESTCIVILX.
+           03 TBESTCIVIL   PIC X(17) OCCURS 6 TIMES.
       *
-      *---------------------------------------------------------------- 
+      *----------------------------------------------------------------
 
        SCREEN SECTION.
        
@@ -144,6 +191,7 @@
            05  LINE 10  COLUMN 03 VALUE  "IMPOSTO DE RENDA:".
            05  LINE 10  COLUMN 35 VALUE  "QTD.".
            05  LINE 10  COLUMN 41 VALUE  "DEPENDENTES:   STATUS:".
+           05  LINE 11  COLUMN 03 VALUE  "ESTADO CIVIL:".
            05  LINE 12  COLUMN 01 VALUE  "____________________________".
            05  LINE 12  COLUMN 29 VALUE  "____________________________".
            05  LINE 12  COLUMN 57 VALUE  "________________________".
@@ -161,6 +209,12 @@
            05  LINE 19  COLUMN 03 VALUE  "TIPO DE SALARIO    :".
            05  LINE 19  COLUMN 56 VALUE  "STATUS:".
            05  LINE 21  COLUMN 03 VALUE  "SALARIO BASE       :".
+           05  LINE 21  COLUMN 40 VALUE  "DATA DE ADMISSAO:".
+           05  LINE 22  COLUMN 03 VALUE  "HORAS EXTRAS (MES) :".
+           05  LINE 23  COLUMN 03 VALUE  "BANCO:".
+           05  LINE 23  COLUMN 18 VALUE  "AGENCIA:".
+           05  LINE 23  COLUMN 35 VALUE  "CONTA:".
+           05  LINE 23  COLUMN 52 VALUE  "DV:".
            05  TCODFUNC LINE 04  COLUMN 27  PIC 9(06)
                USING  CODFUNC.
            05  TNOMEFUNC LINE 04  COLUMN 42  PIC X(30)
@@ -187,6 +241,10 @@
                USING  STATUSAUX.
            05  TSTATUS2 LINE 10  COLUMN 65  PIC X(14)
                USING  STATUSF2.
+           05  TESTCIVIL LINE 11  COLUMN 17  PIC X(01)
+               USING  ESTADOCIVILAUX.
+           05  TESTCIVIL2 LINE 11  COLUMN 18  PIC X(16)
+               USING  ESTADOCIVIL2.
            05  TCODDEP LINE 13  COLUMN 25  PIC 9(03)
                USING  DEPFUNC.
            05  TNOMEDEP LINE 13  COLUMN 47  PIC X(25)
@@ -205,6 +263,18 @@
                USING  STATUSC.
            05  TSALARIO LINE 21  COLUMN 25  PIC ZZZ.ZZ9,99
                USING  SALARIO.
+           05  TADMISSAO LINE 21  COLUMN 58  PIC 9999/99/99
+               USING  ADMISSAO.
+           05  THORAEXTRA LINE 22  COLUMN 25  PIC 9(03)
+               USING  HORASEXTRAS.
+           05  TBANCO LINE 23  COLUMN 10  PIC 9(03)
+               USING  BANCO.
+           05  TAGENCIA LINE 23  COLUMN 27  PIC 9(04)
+               USING  AGENCIA.
+           05  TCONTA LINE 23  COLUMN 42  PIC 9(08)
+               USING  CONTA.
+           05  TCONTADV LINE 23  COLUMN 56  PIC 9(01)
+               USING  CONTADV.
 
        
        01  TELAGENERO.
@@ -224,7 +294,25 @@
            05  LINE 15  COLUMN 40 VALUE  "# D > DESATIVADA      #".
            05  LINE 16  COLUMN 40 VALUE  " #####################".
 
-       
+       01  TELAESTCIVIL.
+           05  LINE 12  COLUMN 40
+               VALUE  " ##############################".
+           05  LINE 13  COLUMN 40
+               VALUE  "# S > SOLTEIRO(A)             #".
+           05  LINE 14  COLUMN 40
+               VALUE  "# C > CASADO(A)               #".
+           05  LINE 15  COLUMN 40
+               VALUE  "# D > DIVORCIADO(A)           #".
+           05  LINE 16  COLUMN 40
+               VALUE  "# V > VIUVO(A)                #".
+           05  LINE 17  COLUMN 40
+               VALUE  "# P > SEPARADO(A)             #".
+           05  LINE 18  COLUMN 40
+               VALUE  "# U > UNIAO ESTAVEL           #".
+           05  LINE 19  COLUMN 40
+               VALUE  " ##############################".
+
+
        01 TELAEMBRANCO.
            05  LINE 12  COLUMN 40 
                VALUE  "                               ".      
@@ -290,15 +378,26 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *                
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+       R0C.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0C.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO NOMEFUNC GENERO GENEROAUX IMP IMP2 NOMECARGO
            MOVE SPACES TO STATUSD
+           MOVE SPACES TO ESTADOCIVIL ESTADOCIVILAUX
            MOVE SPACES TO SEXO STATUSF STATUSAUX STATUSCAUX STATUSDAUX
            MOVE SPACES TO TIPOSALARIOAUX TIPOSALARIO NOMEDEP NIVELH   
            MOVE ZEROS TO CODFUNC DATANASC CARGOFUNC DEPFUNC NIVELS 
-           MOVE ZEROS TO QTDDEP CODCARGO SALARIO CODDEP NIVELHAUX 
+           MOVE ZEROS TO QTDDEP CODCARGO SALARIO CODDEP NIVELHAUX
+           MOVE ZEROS TO ADMISSAO HORASEXTRAS
+           MOVE ZEROS TO BANCO AGENCIA CONTA CONTADV
            
       *-------------[VISUALIZACAO DA TELA]------------------------------
            DISPLAY TELA.
@@ -315,6 +414,7 @@
            READ ARQFUNC
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                   MOVE STATUSF TO W-STATUSF-ANTIGO
                    PERFORM R11A
                    PERFORM R12A
                    DISPLAY TELA
@@ -396,14 +496,37 @@
                    GO TO R6
            ELSE
                DISPLAY TGENERO2.
-       
+
+       R6B.
+           MOVE 1 TO IND
+           DISPLAY (23, 14) "                                        "
+           DISPLAY (23, 30) "                                        "
+           DISPLAY TELAESTCIVIL
+           ACCEPT TESTCIVIL
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R6.
+
+       R6C.
+           MOVE TBESTCIVIL(IND) TO ESTADOCIVIL
+           IF ESTADOCIVIL1 NOT = ESTADOCIVILAUX
+               ADD 1 TO IND
+               IF IND < 7
+                   GO TO R6C
+               ELSE
+                   DISPLAY (23, 14) "TIPO DE ESTADO CIVIL INCORRETO"
+                   STOP "  DIGITE ENTER PARA CONTINUAR"
+                   GO TO R6B
+           ELSE
+               DISPLAY TESTCIVIL2.
+
        R7.
            DISPLAY TELAEMBRANCO
            DISPLAY TELA
            ACCEPT TNIVELS
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R6.
+                   GO TO R6B.
            IF NIVELS > 20
                    MOVE "SOMENTE NIVEIS DE 0 A 20" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -500,6 +623,58 @@
              GO TO R12
            DISPLAY TELA.
 
+       R12B.
+           ACCEPT TADMISSAO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R12.
+           IF ANOADM = 0 OR ANOADM < 1910
+                   MOVE "A DATA DEVE SER VALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R12B.
+           IF MESADM = 0 OR MESADM > 12
+                   MOVE "A DATA DEVE SER VALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R12B.
+           IF DIAADM = 0 OR DIAADM > 31
+                   MOVE "A DATA DEVE SER VALIDA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R12B.
+
+       R12C.
+           ACCEPT THORAEXTRA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R12B.
+           IF HORASEXTRAS > 200
+                   MOVE "HORAS EXTRAS ACIMA DO LIMITE MENSAL" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R12C.
+
+       R12D.
+           ACCEPT TBANCO.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R12C.
+           ACCEPT TAGENCIA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R12D.
+           ACCEPT TCONTA.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R12D.
+           ACCEPT TCONTADV.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   DISPLAY TELA
+                   GO TO R12D.
+
       * ------------- VERICAR SE E ALTERACAO -----------------
            IF W-SEL = 1 
                 GO TO ALT-OPC.
@@ -518,6 +693,9 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO OPERADOR IN REGFUNC
+           ACCEPT DATAGRAV IN REGFUNC FROM DATE YYYYMMDD
+           ACCEPT HORAGRAV IN REGFUNC FROM TIME
            WRITE REGFUNC
            IF ST-ERRO = "00" OR "02"
                  MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -588,6 +766,16 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                IF STATUSAUX = "D" AND W-STATUSF-ANTIGO NOT = STATUSF
+                   ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+                   MOVE W-ANOHOJE TO ANODEM
+                   MOVE W-MESHOJE TO MESDEM
+                   MOVE W-DIAHOJE TO DIADEM.
+                IF STATUSAUX = "A" AND W-STATUSF-ANTIGO (1:1) = "D"
+                   MOVE ZEROS TO DEMISSAO.
+                MOVE W-OPERADOR TO OPERADOR IN REGFUNC
+                ACCEPT DATAGRAV IN REGFUNC FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV IN REGFUNC FROM TIME
                 REWRITE REGFUNC
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -600,21 +788,23 @@
        R11A.
            MOVE DEPFUNC TO CODDEP.
            READ ARQDEP
-           IF ST-ERRO NOT = "00"
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "23"
              MOVE "ERRO NA LEITURA ARQUIVO CADASTRO DEPARTANETO" TO MENS
              PERFORM ROT-MENS THRU ROT-MENS-FIM
              GO TO ROT-FIM.
-           DISPLAY TELA.
+           IF ST-ERRO = "00"
+              DISPLAY TELA.
        R11A-FIM.
            GO TO R12.
        R12A.
            MOVE CARGOFUNC TO CODCARGO.
            READ ARQCARG
-           IF ST-ERRO NOT = "00"
+           IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "23"
                   MOVE "ERRO NA LEITURA ARQUIVO CADASTRO CARGOS" TO MENS
                   PERFORM ROT-MENS THRU ROT-MENS-FIM
                   GO TO ROT-FIM.
-           DISPLAY TELA.
+           IF ST-ERRO = "00"
+              DISPLAY TELA.
        R12A-FIM.
            
        
