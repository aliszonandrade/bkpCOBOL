@@ -24,8 +24,12 @@
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY   IS CODCARGO
                        FILE STATUS  IS CARG-ERRO
-                       ALTERNATE RECORD KEY IS NOMECARGO 
+                       ALTERNATE RECORD KEY IS NOMECARGO
                        WITH DUPLICATES.
+
+           SELECT ARQFUNCTX ASSIGN TO DISK
+                       ORGANIZATION IS LINE SEQUENTIAL
+                       FILE STATUS  IS TX-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -57,6 +61,27 @@
            03 IMP PIC X.
            03 IMP2 PIC X(11).
            03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
        FD ARQCARG
                LABEL RECORD IS STANDARD
@@ -72,7 +97,25 @@
            03 STATUSC.
                05 STATUSC1 PIC X.
                05 STATUSC2 PIC X(15).
-           03 SALARIO PIC 9(06)V99.           
+           03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+       FD ARQFUNCTX
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFUNCDP.DOC".
+       01 REGFUNCTX.
+           03 TXCODFUNC          PIC 999999.
+           03 FILLER              PIC X(01) VALUE SPACES.
+           03 TXNOME              PIC X(25).
+           03 FILLER              PIC X(01) VALUE SPACES.
+           03 TXTIPOSALARIO       PIC X(15).
+           03 FILLER              PIC X(01) VALUE SPACES.
+           03 TXSALARIO           PIC ZZZ.ZZ9,99.
+           03 FILLER              PIC X(01) VALUE SPACES.
+           03 TXSTATUS            PIC X(16).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -81,13 +124,17 @@
        01 W-OPCAO          PIC X(01) VALUE SPACES.
        01 ST-ERRO          PIC X(02) VALUE "00".
        01 CARG-ERRO          PIC X(02) VALUE "00".
+       01 TX-ERRO             PIC X(02) VALUE "00".
        01 W-ACT            PIC 9(02) VALUE ZEROS.
        01 MENS             PIC X(50) VALUE SPACES.
        01 LIMPA            PIC X(55) VALUE SPACES.
        01 SOLIC            PIC X(20) VALUE SPACES.
        01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
        01 CODFUNCENTR          PIC 9(06) VALUE ZEROS.
        01 NOMEFUNCENTR         PIC X(30) VALUE SPACES.
+       01 W-DEPFILTRO          PIC 9(03) VALUE ZEROS.
+       01 W-CARGOFILTRO        PIC 9(03) VALUE ZEROS.
       *-----------------------------------------------------------------
       *
       *************************
@@ -127,8 +174,12 @@
                VALUE  "TIPOSALARIO    SALARIO       STATUS".
            05  LINE 05  COLUMN 04 
                VALUE  "------ -------------------------".
-           05  LINE 05  COLUMN 36 
+           05  LINE 05  COLUMN 36
                VALUE  " --------------- ---------- ----------------".
+           05  LINE 07  COLUMN 04
+               VALUE  "FILTRAR POR DEPARTAMENTO:".
+           05  LINE 07  COLUMN 41
+               VALUE  "FILTRAR POR CARGO:".
            05  LINE 22  COLUMN 01 
                VALUE  "----------------------------------------".
            05  LINE 22  COLUMN 41 
@@ -145,6 +196,14 @@
                LINE 06  COLUMN 11  PIC X(30)
                USING  NOMEFUNCENTR
                HIGHLIGHT.
+           05  TDEPFILTRO
+               LINE 07  COLUMN 30  PIC 9(03)
+               USING  W-DEPFILTRO
+               HIGHLIGHT.
+           05  TCARGOFILTRO
+               LINE 07  COLUMN 60  PIC 9(03)
+               USING  W-CARGOFILTRO
+               HIGHLIGHT.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
@@ -185,10 +244,11 @@
        INC-001.
            MOVE ZEROS TO CODFUNCENTR
            MOVE SPACES TO NOMEFUNCENTR
-           DISPLAY  TELA.
+           DISPLAY  TELA
+           PERFORM ROT-FILTRO THRU ROT-FILTRO-FIM.
        INC-001A.
            DISPLAY (23, 13)
-            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/NOMEFUNC."
+            "F1=ENCERRA F2=P/NOMEFUNC F3=GRAVA CONSULTA EM ARQUIVO."
            ACCEPT TCODFUNCENTR
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 02
@@ -196,7 +256,9 @@
                       GO TO ROT-FIM.
            IF W-ACT = 03
                       GO TO INC-001B.
-           IF W-ACT > 03
+           IF W-ACT = 04
+                      GO TO DUMP-OPC.
+           IF W-ACT > 04
                       MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO INC-001A.
@@ -242,6 +304,11 @@
                MOVE CARGOFUNC TO CODCARGO
                READ ARQCARG NEXT.
        ROT-MONTAR.
+           IF W-DEPFILTRO NOT = ZEROS AND DEPFUNC NOT = W-DEPFILTRO
+                  GO TO INC-RD2.
+           IF W-CARGOFILTRO NOT = ZEROS AND
+              CARGOFUNC NOT = W-CARGOFILTRO
+                GO TO INC-RD2.
            MOVE CODFUNC       TO DETCODFUNC
            MOVE NOMEFUNC      TO DETNOME
            MOVE TIPOSALARIO    TO DETTIPOSALARIO
@@ -252,6 +319,37 @@
            ADD 1 TO CONLIN
            IF CONLIN < 16
                   GO TO INC-RD2.
+      *
+       DUMP-OPC.
+           OPEN OUTPUT ARQFUNCTX
+           IF TX-ERRO NOT = "00"
+              MOVE "*** ERRO NA ABERTURA DO ARQUIVO DE DUMP ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO INC-001A.
+           MOVE ZEROS TO CODFUNC
+           START ARQFUNC KEY IS NOT LESS CODFUNC INVALID KEY
+                 MOVE "*** ARQUIVO DE FUNCIONARIO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 CLOSE ARQFUNCTX
+                 GO TO INC-001A.
+       DUMP-RD.
+           READ ARQFUNC NEXT
+           IF ST-ERRO NOT = "00"
+                 GO TO DUMP-FIM.
+           MOVE CARGOFUNC TO CODCARGO
+           READ ARQCARG NEXT
+           MOVE CODFUNC        TO TXCODFUNC
+           MOVE NOMEFUNC       TO TXNOME
+           MOVE TIPOSALARIO    TO TXTIPOSALARIO
+           MOVE SALARIO        TO TXSALARIO
+           MOVE STATUSC        TO TXSTATUS
+           WRITE REGFUNCTX
+           GO TO DUMP-RD.
+       DUMP-FIM.
+           CLOSE ARQFUNCTX
+           MOVE "*** CONSULTA GRAVADA EM ARQFUNCDP.DOC ***" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO INC-001A.
       *
        ROT-SOL.
            DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
@@ -285,7 +383,7 @@
       **********************
       *
        ROT-FIM.
-           DISPLAY (01 01) ERASE.
+           DISPLAY (01, 01) ERASE.
            CLOSE ARQCARG ARQFUNC.
        ROT-FIM2.
            EXIT PROGRAM.
@@ -293,6 +391,18 @@
            STOP RUN.
       *
       **********************
+      * ROTINA DE FILTRO   *
+      **********************
+      *
+       ROT-FILTRO.
+           MOVE ZEROS TO W-DEPFILTRO W-CARGOFILTRO
+           DISPLAY TELA
+           ACCEPT TDEPFILTRO
+           ACCEPT TCARGOFILTRO.
+       ROT-FILTRO-FIM.
+           EXIT.
+      *
+      **********************
       * ROTINA DE MENSAGEM *
       **********************
       *
