@@ -23,12 +23,23 @@
                        ACCESS MODE  IS DYNAMIC
                        RECORD KEY   IS CODCARGO
                        FILE STATUS  IS CARG-ERRO
-                       ALTERNATE RECORD KEY IS NOMECARGO 
+                       ALTERNATE RECORD KEY IS NOMECARGO
                        WITH DUPLICATES.
 
+           SELECT ARQDEP ASSIGN TO DISK
+                       ORGANIZATION IS INDEXED
+                       ACCESS MODE  IS DYNAMIC
+                       RECORD KEY   IS CODDEP
+                       FILE STATUS  IS DEP-ERRO
+                       ALTERNATE RECORD KEY IS NOMEDEP WITH DUPLICATES.
+
            SELECT ARQFUNCTX ASSIGN TO DISK
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS  IS ST-ERRO.
+
+           SELECT ARQCKPT ASSIGN TO DISK
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS  IS CKPT-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -59,6 +70,27 @@
            03 IMP PIC X.
            03 IMP2 PIC X(11).
            03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
        FD ARQCARG
                LABEL RECORD IS STANDARD
@@ -75,11 +107,57 @@
                05 STATUSC1 PIC X.
                05 STATUSC2 PIC X(15).
            03 SALARIO PIC 9(06)V99.
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
+       FD ARQDEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQDEP.DAT".
+       01 REGDEP.
+           03 CODDEP PIC 9(3).
+           03 NOMEDEP PIC X(25).
+           03 STATUSDAUX PIC X(1).
+           03 STATUSD.
+               05 STATUSD1 PIC X(1).
+               05 STATUSD2 PIC X(14).
+           03 NIVELHAUX PIC 9(2).
+           03 NIVELH.
+               05 NIVELH1 PIC 9(2).
+               05 NIVELH2 PIC X(28).
+           03 CODDEPPAI PIC 9(3).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
       *
        FD ARQFUNCTX
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQFUNCRL.DOC".
        01 REGFUNCIONARIOTX    PIC X(111).
+      *
+      *    CHECKPOINT DE EXECUCAO: GRAVADO AO FIM DE CADA DEPARTAMENTO
+      *    PROCESSADO, PARA PERMITIR RETOMAR O RELATORIO SEM REPETIR
+      *    OS DEPARTAMENTOS JA IMPRESSOS CASO A EXECUCAO SEJA
+      *    INTERROMPIDA.
+       FD ARQCKPT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQFP015.CKP".
+       01 REGCKPT.
+           03 CKPT-CODDEP     PIC 9(3).
+           03 CKPT-TOTBRUTO   PIC 9(8).
+           03 CKPT-TOTINSS    PIC 9(8).
+           03 CKPT-TOTRENDA   PIC 9(8).
+           03 CKPT-TOTLIQUIDO PIC 9(8).
+           03 CKPT-CONLIN1    PIC 9(4).
+           03 CKPT-CONPAG     PIC 9(3).
+           03 CKPT-TOTBRUTOH  PIC 9(8).
+           03 CKPT-TOTBRUTOD  PIC 9(8).
+           03 CKPT-TOTBRUTOM  PIC 9(8).
+           03 CKPT-TOTFUNCH   PIC 9(3).
+           03 CKPT-TOTFUNCD   PIC 9(3).
+           03 CKPT-TOTFUNCM   PIC 9(3).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL      PIC 9(01) VALUE ZEROS.
@@ -87,7 +165,10 @@
        77 W-OPCAO    PIC X(01) VALUE SPACES.
        77 ST-ERRO    PIC X(02) VALUE "00". 
        77 FUNC-ERRO    PIC X(02) VALUE "00".
-       77 CARG-ERRO    PIC X(02) VALUE "00".       
+       77 CARG-ERRO    PIC X(02) VALUE "00".
+       77 DEP-ERRO     PIC X(02) VALUE "00".
+       77 CKPT-ERRO    PIC X(02) VALUE "00".
+       77 W-RETOMAR    PIC X(01) VALUE SPACES.
        77 W-ACT      PIC 9(02) VALUE ZEROS.
        77 MENS       PIC X(50) VALUE SPACES.
        77 LIMPA      PIC X(50) VALUE SPACES.
@@ -99,13 +180,40 @@
        01 Y         PIC 9(01)V99 VALUE ZEROS.
        01 Z         PIC 9(01)V99 VALUE ZEROS.
        01 SALBRUTO      VALUE ZEROS  PIC 9(8).
+       01 HORAEXTRAPAG  VALUE ZEROS  PIC 9(8).
        01 TOTBRUTO      VALUE ZEROS  PIC 9(8).
+       01 TOTBRUTOH     VALUE ZEROS  PIC 9(8).
+       01 TOTBRUTOD     VALUE ZEROS  PIC 9(8).
+       01 TOTBRUTOM     VALUE ZEROS  PIC 9(8).
+       01 TOTFUNCH      VALUE ZEROS  PIC 9(3).
+       01 TOTFUNCD      VALUE ZEROS  PIC 9(3).
+       01 TOTFUNCM      VALUE ZEROS  PIC 9(3).
        01 INSS      VALUE ZEROS  PIC 9(8).
        01 TOTINSS      VALUE ZEROS  PIC 9(8).
        01 RENDA      VALUE ZEROS  PIC 9(8).
        01 TOTRENDA      VALUE ZEROS  PIC 9(8).
        01 LIQUIDO      VALUE ZEROS  PIC 9(8).
        01 TOTLIQUIDO      VALUE ZEROS  PIC 9(8).
+       01 SALFAM       VALUE ZEROS  PIC 9(8).
+       01 W-VALORSALFAM  PIC 9(3)V99 VALUE 062,53.
+       01 W-LIMITESALFAM PIC 9(8) VALUE 1819.
+       01 W-INSSLIM1     PIC 9(4)V99 VALUE 2300,01.
+       01 W-INSSLIM2     PIC 9(4)V99 VALUE 4500,01.
+       01 W-INSSALIQ1    PIC 9V99 VALUE 0,08.
+       01 W-INSSALIQ2    PIC 9V99 VALUE 0,09.
+       01 W-INSSALIQ3    PIC 9V99 VALUE 0,10.
+       01 W-IRRFLIM1     PIC 9(4)V99 VALUE 3400,01.
+       01 W-IRRFLIM2     PIC 9(4)V99 VALUE 6000,01.
+       01 W-IRRFLIM3     PIC 9(4)V99 VALUE 9500,01.
+       01 W-IRRFALIQ0    PIC 9V99 VALUE 0.
+       01 W-IRRFALIQ1    PIC 9V99 VALUE 0,12.
+       01 W-IRRFALIQ2    PIC 9V99 VALUE 0,15.
+       01 W-IRRFALIQ3    PIC 9V99 VALUE 0,20.
+       01 SUBBRUTO      VALUE ZEROS  PIC 9(8).
+       01 SUBINSS       VALUE ZEROS  PIC 9(8).
+       01 SUBRENDA      VALUE ZEROS  PIC 9(8).
+       01 SUBLIQUIDO    VALUE ZEROS  PIC 9(8).
+       01 SUBFUNC       VALUE ZEROS  PIC 9(3).
       *
 
        01  CAB1.
@@ -186,6 +294,60 @@
            "TOTAL DE FUNCIONARIOS: ".
            05  TOTFUNC  VALUE ZEROS  PIC Z99.
 
+       01  LINHA-TIPOH.
+           05  FILLER                 PIC X(057) VALUE
+           "  TOTAL BRUTO - SALARIO POR HORA (H)....................:".
+           05  FILLER                 PIC X(11) VALUE SPACES.
+           05  TOTBRUTOHTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  TOTFUNCHTX   VALUE ZEROS  PIC ZZ9.
+           05  FILLER                 PIC X(06) VALUE
+           " FUNC.".
+
+       01  LINHA-TIPOD.
+           05  FILLER                 PIC X(057) VALUE
+           "  TOTAL BRUTO - SALARIO POR DIARIA (D)..................:".
+           05  FILLER                 PIC X(11) VALUE SPACES.
+           05  TOTBRUTODTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  TOTFUNCDTX   VALUE ZEROS  PIC ZZ9.
+           05  FILLER                 PIC X(06) VALUE
+           " FUNC.".
+
+       01  LINHA-TIPOM.
+           05  FILLER                 PIC X(057) VALUE
+           "  TOTAL BRUTO - SALARIO MENSAL (M)......................:".
+           05  FILLER                 PIC X(11) VALUE SPACES.
+           05  TOTBRUTOMTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  TOTFUNCMTX   VALUE ZEROS  PIC ZZ9.
+           05  FILLER                 PIC X(06) VALUE
+           " FUNC.".
+
+       01  DEPCAB.
+           05  FILLER                 PIC X(14) VALUE
+           "DEPARTAMENTO: ".
+           05  DEPCODTX  VALUE ZEROS  PIC 999.
+           05  FILLER                 PIC X(1) VALUE
+           " ".
+           05  DEPNOMETX VALUE SPACES PIC X(25).
+
+       01  DEPSUB.
+           05  FILLER                 PIC X(057) VALUE
+           "SUBTOTAL DO DEPARTAMENTO................................:".
+           05  FILLER                 PIC X(11) VALUE
+           "           ".
+           05  SUBBRUTOTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(01) VALUE
+           " ".
+           05  SUBINSSTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(01) VALUE
+           " ".
+           05  SUBRENDATX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+           05  FILLER                 PIC X(01) VALUE
+           " ".
+           05  SUBLIQUIDOTX  VALUE ZEROS  PIC ZZZ.ZZ9,99.
+
        01  LINHABR                    PIC X(100) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -252,23 +414,103 @@
                       GO TO ROT-FIM
            ELSE
                     NEXT SENTENCE.
+
+           OPEN INPUT ARQDEP
+           IF DEP-ERRO NOT = "00"
+               IF DEP-ERRO = "30"
+                      MOVE "* ARQUIVO DEPARTAMENTO NAO EXISTE *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO DEPARTAMENTO"
+                                                           TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
       *
-           OPEN OUTPUT ARQFUNCTX
+           MOVE "N" TO W-RETOMAR.
+           MOVE ZEROS TO CKPT-CODDEP.
+           OPEN INPUT ARQCKPT
+           IF CKPT-ERRO = "00"
+              READ ARQCKPT
+              CLOSE ARQCKPT
+              IF CKPT-CODDEP NOT = ZEROS
+                 DISPLAY (01, 01) ERASE
+                 DISPLAY (10, 10)
+                   "ENCONTRADA EXECUCAO ANTERIOR INTERROMPIDA."
+                 DISPLAY (12, 10)
+                   "RETOMAR A PARTIR DO PROXIMO DEPARTAMENTO (S/N) :"
+                 ACCEPT (12, 60) W-RETOMAR
+                 DISPLAY (01, 01) ERASE
+           ELSE
+              NEXT SENTENCE.
+      *
+           IF W-RETOMAR = "S" OR "s"
+              MOVE CKPT-TOTBRUTO   TO TOTBRUTO
+              MOVE CKPT-TOTINSS    TO TOTINSS
+              MOVE CKPT-TOTRENDA   TO TOTRENDA
+              MOVE CKPT-TOTLIQUIDO TO TOTLIQUIDO
+              MOVE CKPT-CONLIN1    TO CONLIN1
+              MOVE CKPT-CONPAG     TO CONPAG
+              MOVE CKPT-TOTBRUTOH  TO TOTBRUTOH
+              MOVE CKPT-TOTBRUTOD  TO TOTBRUTOD
+              MOVE CKPT-TOTBRUTOM  TO TOTBRUTOM
+              MOVE CKPT-TOTFUNCH   TO TOTFUNCH
+              MOVE CKPT-TOTFUNCD   TO TOTFUNCD
+              MOVE CKPT-TOTFUNCM   TO TOTFUNCM
+              OPEN EXTEND ARQFUNCTX
+           ELSE
+              MOVE ZEROS TO CKPT-CODDEP
+              OPEN OUTPUT ARQFUNCTX.
            IF ST-ERRO NOT = "00"
                       MOVE "ERRO ABERTURA DO ARQUIVO ARQFUNCTX" TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM.
-       ROT-CABEC. 
+           IF W-RETOMAR = "S" OR "s"
+              MOVE CKPT-CODDEP TO CODDEP
+              START ARQDEP KEY IS GREATER CODDEP
+                 INVALID KEY
+                    GO TO ROT-TOTAL.
+           GO TO DEPT-LOOP.
+      *
+      *    PASSA PARA O PROXIMO DEPARTAMENTO E REPOSICIONA O ARQUIVO
+      *    DE FUNCIONARIOS NO INICIO PARA UMA NOVA VARREDURA.
+       DEPT-LOOP.
+           READ ARQDEP NEXT
+           IF DEP-ERRO NOT = "00"
+              IF DEP-ERRO = "10"
+                 GO TO ROT-TOTAL
+              ELSE
+                 MOVE "ERRO NA LEITURA ARQDEP"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+           MOVE ZEROS TO SUBBRUTO SUBINSS SUBRENDA SUBLIQUIDO SUBFUNC
+           MOVE ZEROS TO CODFUNC
+           START ARQFUNC KEY IS NOT LESS CODFUNC
+              INVALID KEY
+                 MOVE "*** ARQUIVO DE FUNCIONARIO VAZIO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+           MOVE ZEROS TO CONLIN
+           GO TO ROT-CABEC.
+       ROT-CABEC.
            ADD 1 TO CONPAG
            MOVE CONPAG TO NUMPAG
-           WRITE REGFUNCIONARIOTX FROM CAB1. 
+           WRITE REGFUNCIONARIOTX FROM CAB1.
 
-           MOVE SPACES TO REGFUNCIONARIOTX    
+           MOVE SPACES TO REGFUNCIONARIOTX
            WRITE REGFUNCIONARIOTX.
            WRITE REGFUNCIONARIOTX FROM CAB2.
            WRITE REGFUNCIONARIOTX FROM CAB3.
            WRITE REGFUNCIONARIOTX FROM CAB4.
       *
+      *    RELATORIO AGRUPADO POR DEPARTAMENTO: O ARQUIVO DE
+      *    FUNCIONARIOS E VARRIDO POR COMPLETO UMA VEZ PARA CADA
+      *    DEPARTAMENTO, ACUMULANDO OS SUBTOTAIS DO DEPARTAMENTO
+      *    ATUAL (NAO HA CHAVE DE ACESSO POR DEPARTAMENTO).
        LER-FUNCIONARIO01.
                 READ ARQFUNC NEXT
                 MOVE CARGOFUNC TO CODCARGO.
@@ -279,26 +521,15 @@
                       GO TO ROT-FIM.
                 IF FUNC-ERRO NOT = "00"
                    IF FUNC-ERRO = "10"
-                      MOVE CONLIN1 TO TOTFUNC
-                      MOVE TOTBRUTO TO TOTBRUTOTX
-                      MOVE TOTINSS TO TOTINSSTX
-                      MOVE TOTRENDA TO TOTIMPTX
-                      MOVE TOTLIQUIDO TO TOTLIQUIDOTX
-
-                      MOVE SPACES TO REGFUNCIONARIOTX
-                      WRITE REGFUNCIONARIOTX FROM LINHABR
-
-                      WRITE REGFUNCIONARIOTX FROM LINHA-TOT1                                           
-                      WRITE REGFUNCIONARIOTX FROM LINHA-TOT2
-                      MOVE "** FIM DO ARQUIVO DE FUNCIONARIO **" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
+                      GO TO DEPT-SUBTOTAL
                    ELSE
                       MOVE "ERRO NA LEITURA ARQFUNC"   TO MENS
                       PERFORM ROT-MENS THRU ROT-MENS-FIM
                       GO TO ROT-FIM
                 ELSE
                    NEXT SENTENCE.
+                IF DEPFUNC NOT = CODDEP
+                      GO TO LER-FUNCIONARIO01.
        CALC1.
            
            IF  TIPOSALARIOAUX = "H"
@@ -306,38 +537,73 @@
            IF  TIPOSALARIOAUX = "D"
                MOVE 30 TO X.
            IF  TIPOSALARIOAUX = "M"
-               MOVE 1 TO X.        
-           COMPUTE SALBRUTO = SALARIO * X
+               MOVE 1 TO X.
+           COMPUTE SALBRUTO = SALARIO * X.
+       CALC1A.
+      *    HORA EXTRA: SO PARA FUNCIONARIO COM SALARIO POR HORA,
+      *    PAGA A 150% DO VALOR DA HORA NORMAL
+           MOVE ZEROS TO HORAEXTRAPAG
+           IF TIPOSALARIOAUX = "H" AND HORASEXTRAS > 0
+              COMPUTE HORAEXTRAPAG = SALARIO * 1,5 * HORASEXTRAS
+              ADD HORAEXTRAPAG TO SALBRUTO.
            COMPUTE TOTBRUTO = TOTBRUTO + SALBRUTO.
+      *
+      *    ACUMULA O BRUTO E A CONTAGEM DE FUNCIONARIOS SEPARADOS POR
+      *    TIPO DE SALARIO (H=HORA, D=DIARIA, M=MENSAL).
+           IF TIPOSALARIOAUX = "H"
+              COMPUTE TOTBRUTOH = TOTBRUTOH + SALBRUTO
+              ADD 1 TO TOTFUNCH.
+           IF TIPOSALARIOAUX = "D"
+              COMPUTE TOTBRUTOD = TOTBRUTOD + SALBRUTO
+              ADD 1 TO TOTFUNCD.
+           IF TIPOSALARIOAUX = "M"
+              COMPUTE TOTBRUTOM = TOTBRUTOM + SALBRUTO
+              ADD 1 TO TOTFUNCM.
        CALC2.
            
-           IF  SALBRUTO < 2300,01
-               MOVE 0,08 TO Y.
-           IF  SALBRUTO > 2300 AND SALBRUTO < 4500,01
-               MOVE 0,09 TO Y.
-           IF  SALBRUTO > 4500
-               MOVE 0,10 TO Y.        
+           IF  SALBRUTO < W-INSSLIM1
+               MOVE W-INSSALIQ1 TO Y.
+           IF  SALBRUTO NOT < W-INSSLIM1 AND SALBRUTO < W-INSSLIM2
+               MOVE W-INSSALIQ2 TO Y.
+           IF  SALBRUTO NOT < W-INSSLIM2
+               MOVE W-INSSALIQ3 TO Y.
            COMPUTE INSS = SALBRUTO * Y
-           COMPUTE AUX = SALBRUTO - INSS    
+           COMPUTE AUX = SALBRUTO - INSS
            COMPUTE TOTINSS = TOTINSS + INSS.
 
        CALC3.
-           
-           IF  AUX < 3400,01
-               MOVE 0 TO Z.
-           IF  AUX > 3400 AND AUX < 6000,01
-               MOVE 0,12 TO Z.
-           IF  AUX > 6000 AND AUX < 9500,01
-               MOVE 0,15 TO Z.
-           IF  AUX > 9500
-               MOVE 0,20 TO Z.
+
+           IF  AUX < W-IRRFLIM1
+               MOVE W-IRRFALIQ0 TO Z.
+           IF  AUX NOT < W-IRRFLIM1 AND AUX < W-IRRFLIM2
+               MOVE W-IRRFALIQ1 TO Z.
+           IF  AUX NOT < W-IRRFLIM2 AND AUX < W-IRRFLIM3
+               MOVE W-IRRFALIQ2 TO Z.
+           IF  AUX NOT < W-IRRFLIM3
+               MOVE W-IRRFALIQ3 TO Z.
            COMPUTE RENDA = AUX * Z
            COMPUTE TOTRENDA = TOTRENDA + RENDA.
 
-       CALC4.               
+       CALC4.
            COMPUTE LIQUIDO = SALBRUTO - INSS - RENDA
            COMPUTE TOTLIQUIDO = TOTLIQUIDO + LIQUIDO.
-             
+
+       CALC4A.
+      *    SALARIO-FAMILIA: PAGO POR DEPENDENTE P/ QUEM GANHA POUCO
+           MOVE ZEROS TO SALFAM
+           IF SALBRUTO NOT > W-LIMITESALFAM
+              COMPUTE SALFAM = QTDDEP * W-VALORSALFAM
+              ADD SALFAM TO LIQUIDO
+              ADD SALFAM TO TOTLIQUIDO.
+
+       CALC4B.
+      *    ACUMULA OS SUBTOTAIS DO DEPARTAMENTO ATUAL
+           ADD 1 TO SUBFUNC
+           ADD SALBRUTO TO SUBBRUTO
+           ADD INSS TO SUBINSS
+           ADD RENDA TO SUBRENDA
+           ADD LIQUIDO TO SUBLIQUIDO.
+
        INC-003.
            MOVE CODFUNC TO CODFUNCTX.
            MOVE NOMEFUNC  TO NOMEFUNCTX.
@@ -371,12 +637,91 @@
                  WRITE REGFUNCIONARIOTX FROM LINHABR
                  GO TO ROT-CABEC.
       *
+      *    FIM DA VARREDURA DO DEPARTAMENTO ATUAL: IMPRIME O SUBTOTAL
+      *    E PASSA PARA O PROXIMO DEPARTAMENTO.
+       DEPT-SUBTOTAL.
+           MOVE CODDEP  TO DEPCODTX
+           MOVE NOMEDEP TO DEPNOMETX
+           MOVE SUBBRUTO   TO SUBBRUTOTX
+           MOVE SUBINSS    TO SUBINSSTX
+           MOVE SUBRENDA   TO SUBRENDATX
+           MOVE SUBLIQUIDO TO SUBLIQUIDOTX
+
+           MOVE SPACES TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX FROM LINHABR
+           WRITE REGFUNCIONARIOTX FROM DEPCAB
+           WRITE REGFUNCIONARIOTX FROM DEPSUB
+      *
+      *    GRAVA O CHECKPOINT COM O DEPARTAMENTO JA CONCLUIDO E OS
+      *    TOTAIS ACUMULADOS ATE AQUI, PARA PERMITIR RETOMAR DAQUI
+      *    SE A EXECUCAO FOR INTERROMPIDA.
+           MOVE CODDEP       TO CKPT-CODDEP
+           MOVE TOTBRUTO     TO CKPT-TOTBRUTO
+           MOVE TOTINSS      TO CKPT-TOTINSS
+           MOVE TOTRENDA     TO CKPT-TOTRENDA
+           MOVE TOTLIQUIDO   TO CKPT-TOTLIQUIDO
+           MOVE CONLIN1      TO CKPT-CONLIN1
+           MOVE CONPAG       TO CKPT-CONPAG
+           MOVE TOTBRUTOH    TO CKPT-TOTBRUTOH
+           MOVE TOTBRUTOD    TO CKPT-TOTBRUTOD
+           MOVE TOTBRUTOM    TO CKPT-TOTBRUTOM
+           MOVE TOTFUNCH     TO CKPT-TOTFUNCH
+           MOVE TOTFUNCD     TO CKPT-TOTFUNCD
+           MOVE TOTFUNCM     TO CKPT-TOTFUNCM
+           OPEN OUTPUT ARQCKPT
+           WRITE REGCKPT
+           CLOSE ARQCKPT
+           GO TO DEPT-LOOP.
+      *
+      *    FIM DA VARREDURA DE TODOS OS DEPARTAMENTOS: IMPRIME O
+      *    TOTAL GERAL DA FOLHA DE PAGAMENTOS.
+       ROT-TOTAL.
+           MOVE CONLIN1 TO TOTFUNC
+           MOVE TOTBRUTO TO TOTBRUTOTX
+           MOVE TOTINSS TO TOTINSSTX
+           MOVE TOTRENDA TO TOTIMPTX
+           MOVE TOTLIQUIDO TO TOTLIQUIDOTX
+           MOVE TOTBRUTOH TO TOTBRUTOHTX
+           MOVE TOTFUNCH  TO TOTFUNCHTX
+           MOVE TOTBRUTOD TO TOTBRUTODTX
+           MOVE TOTFUNCD  TO TOTFUNCDTX
+           MOVE TOTBRUTOM TO TOTBRUTOMTX
+           MOVE TOTFUNCM  TO TOTFUNCMTX
+
+           MOVE SPACES TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX FROM LINHABR
+           WRITE REGFUNCIONARIOTX FROM LINHABR
+
+           WRITE REGFUNCIONARIOTX FROM LINHA-TOT1
+           WRITE REGFUNCIONARIOTX FROM LINHA-TOT2
+      *
+      *    TOTAIS DA FOLHA SEPARADOS POR TIPO DE SALARIO.
+           MOVE SPACES TO REGFUNCIONARIOTX
+           WRITE REGFUNCIONARIOTX FROM LINHABR
+           WRITE REGFUNCIONARIOTX FROM LINHA-TIPOH
+           WRITE REGFUNCIONARIOTX FROM LINHA-TIPOD
+           WRITE REGFUNCIONARIOTX FROM LINHA-TIPOM
+      *
+      *    RELATORIO CONCLUIDO COM SUCESSO: APAGA O CHECKPOINT PARA
+      *    QUE A PROXIMA EXECUCAO COMECE DO INICIO.
+           MOVE ZEROS TO CKPT-CODDEP CKPT-TOTBRUTO CKPT-TOTINSS
+                         CKPT-TOTRENDA CKPT-TOTLIQUIDO CKPT-CONLIN1
+                         CKPT-CONPAG CKPT-TOTBRUTOH CKPT-TOTBRUTOD
+                         CKPT-TOTBRUTOM CKPT-TOTFUNCH CKPT-TOTFUNCD
+                         CKPT-TOTFUNCM
+           OPEN OUTPUT ARQCKPT
+           WRITE REGCKPT
+           CLOSE ARQCKPT
+           MOVE "** FIM DO ARQUIVO DE FUNCIONARIO **" TO MENS
+           PERFORM ROT-MENS THRU ROT-MENS-FIM
+           GO TO ROT-FIM.
+      *
       **********************
       * ROTINA DE FIM      *
       **********************
        ROT-FIM.
                 DISPLAY (01, 01) ERASE
-                CLOSE ARQFUNC ARQFUNCTX ARQCARG.
+                CLOSE ARQFUNC ARQFUNCTX ARQCARG ARQDEP.
        ROT-FIMP.
                 EXIT PROGRAM.
 
