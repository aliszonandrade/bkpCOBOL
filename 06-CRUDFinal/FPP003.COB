@@ -54,7 +54,11 @@
            03 DEPEN-STATUS.
                05 DEPEN-STATUS1    PIC X.
                05 DEPEN-STATUS2    PIC X(16).
-       
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+
        FD ARQFUNC
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "ARQFUNC.DAT". 
@@ -78,6 +82,27 @@
            03 IMP PIC X.
            03 IMP2 PIC X(11).
            03 QTDDEP PIC 9.
+           03 ADMISSAO.
+               05 ANOADM           PIC 9(4).
+               05 MESADM           PIC 9(2).
+               05 DIAADM           PIC 9(2).
+           03 DEMISSAO.
+               05 ANODEM           PIC 9(4).
+               05 MESDEM           PIC 9(2).
+               05 DIADEM           PIC 9(2).
+           03 HORASEXTRAS          PIC 9(03).
+           03 BANCO               PIC 9(03).
+           03 AGENCIA             PIC 9(04).
+           03 CONTA               PIC 9(08).
+           03 CONTADV             PIC 9(01).
+           03 OPERADOR PIC X(08).
+           03 DATAGRAVACAO.
+               05 DATAGRAV PIC 9(8).
+               05 HORAGRAV PIC 9(6).
+           03 ESTADOCIVILAUX PIC X(1).
+           03 ESTADOCIVIL.
+               05 ESTADOCIVIL1 PIC X(1).
+               05 ESTADOCIVIL2 PIC X(16).
 
        WORKING-STORAGE SECTION.
        
@@ -90,7 +115,16 @@
        01 ST-ERRO       PIC X(02) VALUE "00".
        01 W-SEL         PIC 9(01) VALUE ZEROS.
        01 IND           PIC 9(2) VALUE ZEROS.
-       
+       01 W-OPERADOR    PIC X(08) VALUE SPACES.
+       01 W-DATAHOJE.
+           05 W-ANOHOJE PIC 9(4).
+           05 W-MESHOJE PIC 9(2).
+           05 W-DIAHOJE PIC 9(2).
+       01 W-IDADE       PIC 9(3) VALUE ZEROS.
+       01 W-DEPENFUNC   PIC 9(06) VALUE ZEROS.
+       01 W-SEQUENCIA   PIC 9(01) VALUE ZEROS.
+       01 W-NOMEDEPEN   PIC X(30) VALUE SPACES.
+
 
        01 TABGRAUPX.
            03 FILLER     PIC X(21) VALUE "0 > ESPOSA".
@@ -232,8 +266,16 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      *                
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+       R0B.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0B.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO NOMEDEPEN DEPEN-SEXO DEPEN-SEXO2 INSS INSS2 
            MOVE SPACES TO DEPEN-STATUS DEPEN-STATUSAUX NOMEFUNC GENERO
@@ -296,8 +338,37 @@
            IF NOMEDEPEN = SPACES
                    MOVE "O NOME NAO PODE FICAR EM BRANCO" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO R3.           
-       
+                   GO TO R3.
+
+      *-------[ VERIFICA SE O DEPENDENTE JA ESTA CADASTRADO ]-----------
+      *       PARA O MESMO FUNCIONARIO, SOB OUTRA SEQUENCIA
+       R4A.
+           MOVE DEPENFUNC TO W-DEPENFUNC
+           MOVE SEQUENCIA TO W-SEQUENCIA
+           MOVE NOMEDEPEN TO W-NOMEDEPEN
+           START ARQDEPEN KEY IS NOT LESS NOMEDEPEN
+               INVALID KEY
+                   GO TO R4A-FIM.
+       R4A-LOOP.
+           READ ARQDEPEN NEXT RECORD
+               AT END
+                   GO TO R4A-FIM.
+           IF NOMEDEPEN NOT = W-NOMEDEPEN
+                   GO TO R4A-FIM.
+           IF DEPENFUNC = W-DEPENFUNC AND SEQUENCIA NOT = W-SEQUENCIA
+                   MOVE W-DEPENFUNC TO DEPENFUNC
+                   MOVE W-SEQUENCIA TO SEQUENCIA
+                   MOVE W-NOMEDEPEN TO NOMEDEPEN
+                   MOVE "*** DEPENDENTE JA CADASTRADO P/ ESTE FUNC. ***"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R4.
+           GO TO R4A-LOOP.
+       R4A-FIM.
+           MOVE W-DEPENFUNC TO DEPENFUNC
+           MOVE W-SEQUENCIA TO SEQUENCIA
+           MOVE W-NOMEDEPEN TO NOMEDEPEN.
+
        R5.
            DISPLAY TELAEMBRANCO
            DISPLAY TELA
@@ -431,7 +502,17 @@
                    GO TO R10
            ELSE
                DISPLAY TSTATUS2.
-           
+
+       R10B.
+           IF GRAUPARENTESCO1 = 1
+              PERFORM CALC-IDADE THRU CALC-IDADE-FIM
+              IF W-IDADE >= 21 AND DEPEN-STATUS1 = "A"
+                 MOVE "*** DEPENDENTE ACIMA DO LIMITE DE IDADE (21) ***"
+                                                           TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 MOVE "*** USE STATUS X = EX DEPENDENTE ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R10.
 
        R11.
            DISPLAY TELAEMBRANCO
@@ -456,6 +537,9 @@
               PERFORM ROT-MENS THRU ROT-MENS-FIM
               GO TO INC-OPC.
        INC-WR1.
+           MOVE W-OPERADOR TO OPERADOR IN REGDEPEN
+           ACCEPT DATAGRAV IN REGDEPEN FROM DATE YYYYMMDD
+           ACCEPT HORAGRAV IN REGDEPEN FROM TIME
            WRITE REGDEPEN
            IF ST-ERRO = "00" OR "02"
                  MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -526,6 +610,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR IN REGDEPEN
+                ACCEPT DATAGRAV IN REGDEPEN FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV IN REGDEPEN FROM TIME
                 REWRITE REGDEPEN
                 IF ST-ERRO = "00" OR "02"
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
@@ -541,8 +628,20 @@
        R2A-FIM.
            GO TO R2.
 
+      *---------[ ROTINA DE CALCULO DE IDADE ]---------------------
+       CALC-IDADE.
+               ACCEPT W-DATAHOJE FROM DATE YYYYMMDD
+               COMPUTE W-IDADE = W-ANOHOJE - ANO
+               IF MES > W-MESHOJE
+                  SUBTRACT 1 FROM W-IDADE
+               ELSE
+                  IF MES = W-MESHOJE AND DIA > W-DIAHOJE
+                     SUBTRACT 1 FROM W-IDADE.
+       CALC-IDADE-FIM.
+               EXIT.
+
        ROT-FIM.
-           CLOSE ARQDEPEN ARQFUNC.         
+           CLOSE ARQDEPEN ARQFUNC.
            EXIT PROGRAM.
        ROT-FIM1.
            DISPLAY (01, 01) ERASE.
