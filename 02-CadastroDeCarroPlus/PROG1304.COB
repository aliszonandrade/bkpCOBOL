@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG1304.
+      *AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      **************************************************
+      * CONSULTA DO CADASTRO DE CARROS *
+      **************************************************
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                    DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+       SELECT CADCARRO ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS PLACA
+                   ALTERNATE RECORD KEY IS PROPRIETARIO
+                                  WITH DUPLICATES
+                   FILE STATUS  IS ST-ERRO.
+      *
+       SELECT ARQMARCA ASSIGN TO DISK
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE  IS DYNAMIC
+                   RECORD KEY   IS CODMARCA
+                   FILE STATUS  IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARRO.DAT".
+       01 REGCARRO.
+          03 PLACA             PIC X(08).
+          03 PROPRIETARIO      PIC X(30).
+          03 ANOFABRICACAO     PIC 9(04).
+          03 SITUACAO          PIC X(01).
+          03 MARCA             PIC 9(01).
+          03 OPERADOR          PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV       PIC 9(8).
+             05 HORAGRAV       PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD ARQMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMARCA.DAT".
+       01 REGMARCA.
+          03 CODMARCA          PIC 9(01).
+          03 DESCMARCA         PIC X(13).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       01 W-CONT           PIC 9(04) VALUE ZEROS.
+       01 W-OPCAO          PIC X(01) VALUE SPACES.
+       01 ST-ERRO          PIC X(02) VALUE "00".
+       01 W-ACT            PIC 9(02) VALUE ZEROS.
+       01 MENS             PIC X(50) VALUE SPACES.
+       01 LIMPA            PIC X(55) VALUE SPACES.
+       01 CONLIN           PIC 9(03) VALUE 001.
+       01 LIN              PIC 9(02) VALUE ZEROS.
+       01 PLACAENTR        PIC X(08) VALUE SPACES.
+       01 PROPENTR         PIC X(30) VALUE SPACES.
+       01 IND              PIC 9(02) VALUE ZEROS.
+       01 TXTSITUACAO2     PIC X(14) VALUE SPACES.
+
+       01 TABSITUACAOX.
+          03 FILLER     PIC X(15) VALUE "MMANUTENCAO".
+          03 FILLER     PIC X(15) VALUE "BBATIDO".
+          03 FILLER     PIC X(15) VALUE "SSUCATA".
+          03 FILLER     PIC X(15) VALUE "OORIGINAL".
+          03 FILLER     PIC X(15) VALUE "NNORMAL".
+       01 TABSITUACAO REDEFINES TABSITUACAOX.
+          03 TBSITUACAO   PIC X(15) OCCURS 5 TIMES.
+      *-----------------------------------------------------------------
+      *
+      *************************
+      * REPORT SECTION *
+      *************************
+      *
+       01 DETALHE.
+           03 DETPLACA          PIC X(08).
+           03 FILLER            PIC X(02) VALUE SPACES.
+           03 DETPROP           PIC X(30) VALUE SPACES.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETANO            PIC 9999.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETSIT            PIC X(14) VALUE SPACES.
+           03 FILLER            PIC X(01) VALUE SPACES.
+           03 DETMARCA          PIC X(13) VALUE SPACES.
+      *
+      ******************
+      * ROTINA DE TELA *
+      ******************
+      *
+       SCREEN SECTION.
+       01  TELA.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 01
+               VALUE  "          *** CONSULTA DO CADASTRO DE CAR".
+           05  LINE 02  COLUMN 43
+               VALUE  "ROS ***".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 04  COLUMN 02
+               VALUE  "PLACA     PROPRIETARIO               ANO".
+           05  LINE 04  COLUMN 60
+               VALUE  "SITUACAO      MARCA".
+           05  LINE 05  COLUMN 02
+               VALUE  "--------- ----------------------------- ".
+           05  LINE 05  COLUMN 44
+               VALUE  "---- -------------- -------------".
+           05  LINE 22  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 22  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 23  COLUMN 01
+               VALUE  "MENSAGEM :".
+           05  LINE 23  COLUMN 41
+               VALUE  "                              PROG1304".
+           05  TPLACAENTR
+               LINE 06  COLUMN 02  PIC X(08)
+               USING  PLACAENTR
+               HIGHLIGHT.
+           05  TPROPENTR
+               LINE 06  COLUMN 14  PIC X(30)
+               USING  PROPENTR
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       INC-OP1.
+           OPEN INPUT  CADCARRO
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 MOVE "ARQUIVO DE CADCARRO NAO EXISTE" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM2
+              ELSE
+                IF ST-ERRO = "95"
+                    MOVE "ISAM NAO CARREGADO" TO MENS
+                    PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM2
+                ELSE
+                  MOVE "ERRO ABERTURA DO ARQUIVO CADCARRO"  TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-FIM2.
+      *
+       INC-OP2.
+           OPEN INPUT  ARQMARCA
+           IF ST-ERRO NOT = "00"
+              MOVE "ARQUIVO DE MARCAS (ARQMARCA) NAO ENCONTRADO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              CLOSE CADCARRO
+              GO TO ROT-FIM2.
+      *
+       INC-001.
+           MOVE SPACES TO PLACAENTR PROPENTR
+           DISPLAY  TELA.
+       INC-001A.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA   F2=CONSULTA P/DONO."
+           ACCEPT TPLACAENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001B.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE PLACAENTR TO PLACA
+           START CADCARRO KEY IS NOT LESS PLACA INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001.
+           GO TO INC-RD2.
+       INC-001B.
+           DISPLAY (23, 13)
+            "SOLIC.=> F1=ENCERRA CONSULTA     F2=CONSULTA P/PLACA "
+           ACCEPT TPROPENTR
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 02
+                      GO TO ROT-FIM.
+           IF W-ACT = 03
+                      GO TO INC-001A.
+           IF W-ACT > 03
+                      MOVE "*** FUNCAO NAO DEFINIDA ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001A.
+           MOVE PROPENTR TO PROPRIETARIO
+           START CADCARRO KEY IS NOT LESS PROPRIETARIO INVALID KEY
+                 MOVE "*** CHAVE NAO ENCONTRADA ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO INC-001B.
+       INC-RD2.
+           DISPLAY (23, 13) LIMPA
+           READ CADCARRO NEXT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "10"
+                 MOVE "*** FIM DO ARQUIVO  ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO NOV-SOL
+              ELSE
+                 MOVE "ERRO NA LEITURA DO ARQUIVO CADCARRO"  TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+              NEXT SENTENCE.
+       ROT-MONTAR.
+           MOVE PLACA        TO DETPLACA
+           MOVE PROPRIETARIO TO DETPROP
+           MOVE ANOFABRICACAO TO DETANO
+           PERFORM ROT-SITUACAO
+           PERFORM ROT-MARCA
+           COMPUTE LIN = CONLIN + 6
+           DISPLAY (LIN, 02) DETALHE
+           ADD 1 TO CONLIN
+           IF CONLIN < 16
+                  GO TO INC-RD2.
+      *
+       ROT-SITUACAO.
+           MOVE 1 TO IND
+       ROT-SITUACAO1.
+           MOVE TBSITUACAO(IND) TO TXTSITUACAO2
+           IF TXTSITUACAO2 (1:1) NOT = SITUACAO
+              ADD 1 TO IND
+              IF IND < 6
+                 GO TO ROT-SITUACAO1
+              ELSE
+                 MOVE SPACES TO DETSIT
+                 GO TO ROT-SITUACAO-FIM.
+           MOVE TXTSITUACAO2 (2:13) TO DETSIT.
+       ROT-SITUACAO-FIM.
+           EXIT.
+      *
+       ROT-MARCA.
+           MOVE MARCA TO CODMARCA
+           READ ARQMARCA
+           IF ST-ERRO = "00"
+              MOVE DESCMARCA TO DETMARCA
+           ELSE
+              MOVE SPACES TO DETMARCA.
+      *
+       ROT-SOL.
+           DISPLAY (23, 13) " *** CONTINUA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 38) W-OPCAO  WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  DISPLAY TELA
+                  GO TO INC-RD2.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO ROT-SOL.
+           MOVE 01 TO CONLIN.
+           GO TO INC-001.
+      *
+       NOV-SOL.
+           DISPLAY (23, 13) " *** NOVA CONSULTA : . ***"
+           MOVE "S" TO W-OPCAO
+           ACCEPT  (23, 34) W-OPCAO WITH UPDATE
+           IF W-OPCAO = "S"
+                  MOVE 01 TO CONLIN
+                  GO TO INC-001.
+           IF W-OPCAO NOT = "N"
+                  MOVE "*** DIGITE S=SIM   N=NAO ***" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO NOV-SOL.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+           DISPLAY (01, 01) ERASE.
+           CLOSE CADCARRO ARQMARCA.
+       ROT-FIM2.
+           EXIT PROGRAM.
+       ROT-FIM3.
+           STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+           MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+           DISPLAY (23, 13) MENS.
+       ROT-MENS2.
+           ADD 1 TO W-CONT
+           IF W-CONT < 1000
+              GO TO ROT-MENS2
+           ELSE
+              DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+           EXIT.
+       FIM-ROT-MENS.
+      *
+
+      *---------------------*** FIM DE PROGRAMA ***--------------------*
