@@ -14,6 +14,19 @@
                     RECORD KEY           IS PLACA
                     ALTERNATE RECORD KEY IS PROPRIETARIO WITH DUPLICATES
                     FILE STATUS          IS ST-ERRO.
+
+       SELECT ARQCARROHIST ASSIGN TO DISK
+                    ORGANIZATION         IS INDEXED
+                    ACCESS MODE          IS DYNAMIC
+                    RECORD KEY           IS CHAVECAH
+                    ALTERNATE RECORD KEY IS PLACACAH WITH DUPLICATES
+                    FILE STATUS          IS ST-ERRO.
+
+       SELECT ARQMARCA ASSIGN TO DISK
+                    ORGANIZATION         IS INDEXED
+                    ACCESS MODE          IS DYNAMIC
+                    RECORD KEY           IS CODMARCA
+                    FILE STATUS          IS ST-ERRO.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -23,10 +36,43 @@
                VALUE OF FILE-ID IS "CADCARRO.DAT". 
        01 REGCARRO.
           03 PLACA             PIC X(08).
+          03 PLACA-DV REDEFINES PLACA.
+             05 PLACA-L1        PIC X(01).
+             05 PLACA-L2        PIC X(01).
+             05 PLACA-L3        PIC X(01).
+             05 PLACA-N1        PIC X(01).
+             05 PLACA-P5        PIC X(01).
+             05 PLACA-P6        PIC X(01).
+             05 PLACA-P7        PIC X(01).
+             05 PLACA-P8        PIC X(01).
           03 PROPRIETARIO      PIC X(30).
           03 ANOFABRICACAO     PIC 9(04).
           03 SITUACAO          PIC X(01).
           03 MARCA             PIC 9(01).
+          03 OPERADOR          PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV       PIC 9(8).
+             05 HORAGRAV       PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD ARQCARROHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQCARROHIST.DAT".
+       01 REGCARROHIST.
+          03 CHAVECAH.
+             05 PLACACAH       PIC X(08).
+             05 DATACAH        PIC 9(08).
+             05 HORACAH        PIC 9(06).
+          03 PROPANTIGOCAH     PIC X(30).
+          03 PROPNOVOCAH       PIC X(30).
+      *
+      *-----------------------------------------------------------------
+       FD ARQMARCA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMARCA.DAT".
+       01 REGMARCA.
+          03 CODMARCA          PIC 9(01).
+          03 DESCMARCA         PIC X(13).
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -40,9 +86,6 @@
        01 TXTMARCA     PIC X(13) VALUE SPACES.
        01 IND          PIC 9(02) VALUE ZEROS.
 
-       01 TABMARCA.
-          03 TBMARCA    PIC X(13) OCCURS 9 TIMES.
-
        01 TABSITUACAOX.
           03 FILLER     PIC X(15) VALUE "MMANUTENCAO".
           03 FILLER     PIC X(15) VALUE "BBATIDO".
@@ -53,7 +96,10 @@
           03 TBSITUACAO   PIC X(15) OCCURS 5 TIMES.
        01 TXTSITUACAO.
           03 TXTSITUACAO1 PIC X(01) VALUE SPACES.
-          03 TXTSITUACAO2 PIC X(14) VALUE SPACES. 
+          03 TXTSITUACAO2 PIC X(14) VALUE SPACES.
+       01 W-PROPRIETARIO-ANTIGO PIC X(30) VALUE SPACES.
+       01 W-CARRO-BLOQ PIC X(01) VALUE "N".
+       01 W-OPERADOR        PIC X(08) VALUE SPACES.
 
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -108,16 +154,6 @@
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        INICIO.
-           MOVE "TOYOTA"        TO TBMARCA(1)
-           MOVE "VOLKSWAGEN"    TO TBMARCA(2)
-           MOVE "FORD"          TO TBMARCA(3)
-           MOVE "HONDA"         TO TBMARCA(4)
-           MOVE "NISSAN"        TO TBMARCA(5)
-           MOVE "HYUNDAI"       TO TBMARCA(6)
-           MOVE "CHEVROLET"     TO TBMARCA(7)
-           MOVE "MERCEDES-BENZ" TO TBMARCA(8)
-           MOVE "BMW"           TO TBMARCA(9).
-       
        R0.
            OPEN I-O CADCARRO
            IF ST-ERRO NOT = "00"  
@@ -133,12 +169,41 @@
                  GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *
+       R0C.
+           OPEN I-O ARQCARROHIST
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQCARROHIST
+                 CLOSE ARQCARROHIST
+                 OPEN I-O ARQCARROHIST
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQCARROHIST" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM.
+      *
+       R0D.
+           OPEN INPUT ARQMARCA
+           IF ST-ERRO NOT = "00"
+              MOVE "ARQUIVO DE MARCAS (ARQMARCA) NAO ENCONTRADO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+       R0E.
+           MOVE SPACES TO W-OPERADOR
+           DISPLAY (01, 04) "OPERADOR:"
+           ACCEPT (01, 14) W-OPERADOR
+           IF W-OPERADOR = SPACES
+              MOVE "*** INFORME O CODIGO DO OPERADOR ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0E.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
            MOVE SPACES TO PLACA PROPRIETARIO SITUACAO
            MOVE SPACES TO TXTSITUACAO TXTMARCA
-           MOVE ZEROS TO MARCA W-SEL ANOFABRICACAO.
+           MOVE ZEROS TO MARCA W-SEL ANOFABRICACAO
+           MOVE "N" TO W-CARRO-BLOQ.
       *-------------[VISUALIZACAO DA TELA]------------------------------
            DISPLAY TELA2.
        R2.
@@ -146,10 +211,45 @@
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO ROT-FIM.
+      *
+      * VALIDA A PLACA NOS DOIS FORMATOS ACEITOS:
+      *    ANTIGO   LLLNNNN  ( 3 LETRAS + 4 NUMEROS )
+      *    MERCOSUL LLLNLNN  ( 3 LETRAS+1 NUMERO+1 LETRA+2 NUMEROS )
+       R2A.
+           IF PLACA-L1 NOT ALPHABETIC OR PLACA-L2 NOT ALPHABETIC
+              OR PLACA-L3 NOT ALPHABETIC
+                 MOVE "*** PLACA INVALIDA, USE AAA9999/AAA9A99 ***"
+                                                          TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+           IF PLACA-N1 NOT NUMERIC
+                 MOVE "*** PLACA INVALIDA, USE AAA9999/AAA9A99 ***"
+                                                          TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+           IF PLACA-P5 NOT ALPHABETIC AND PLACA-P5 NOT NUMERIC
+                 MOVE "*** PLACA INVALIDA, USE AAA9999/AAA9A99 ***"
+                                                          TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+           IF PLACA-P6 NOT NUMERIC OR PLACA-P7 NOT NUMERIC
+                 MOVE "*** PLACA INVALIDA, USE AAA9999/AAA9A99 ***"
+                                                          TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
+           IF PLACA-P8 NOT = SPACE
+                 MOVE "*** PLACA INVALIDA, USE AAA9999/AAA9A99 ***"
+                                                          TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R2.
        LER-CADMCARRO.
            READ CADCARRO
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00"
+                MOVE PROPRIETARIO TO W-PROPRIETARIO-ANTIGO
+                MOVE "N" TO W-CARRO-BLOQ
+                IF SITUACAO = "S"
+                   MOVE "S" TO W-CARRO-BLOQ
                 PERFORM R6A
                 PERFORM R7A
                 DISPLAY TELA2
@@ -205,7 +305,13 @@
                  PERFORM ROT-MENS THRU ROT-MENS-FIM
                  GO TO R7.
        R7A.
-           MOVE TBMARCA(MARCA) TO TXTMARCA
+           MOVE MARCA TO CODMARCA
+           READ ARQMARCA
+           IF ST-ERRO NOT = "00"
+              MOVE "*** MARCA NAO CADASTRADA EM ARQMARCA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R7.
+           MOVE DESCMARCA TO TXTMARCA
            DISPLAY TTXTMARCA.
            DISPLAY TELA2.
       * ------------- VERICAR SE E ALTERACAO -----------------
@@ -226,6 +332,9 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO INC-OPC.
        INC-WR1.
+                MOVE W-OPERADOR TO OPERADOR
+                ACCEPT DATAGRAV FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV FROM TIME
                 WRITE REGCARRO
                 IF ST-ERRO = "00" OR "02"
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
@@ -250,12 +359,17 @@
                 DISPLAY (23, 12)
                      "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
                 ACCEPT (23, 55) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
                     AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF W-CARRO-BLOQ = "S" AND W-OPCAO NOT = "N"
+                   MOVE "*** CARRO SUCATA - REGISTRO BLOQUEADO ***"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
@@ -296,17 +410,37 @@
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO ALT-OPC.
        ALT-RW1.
+                MOVE W-OPERADOR TO OPERADOR
+                ACCEPT DATAGRAV FROM DATE YYYYMMDD
+                ACCEPT HORAGRAV FROM TIME
                 REWRITE REGCARRO
                 IF ST-ERRO = "00" OR "02"
+                   PERFORM ALT-HIST
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO CARRO"   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+       ALT-HIST.
+                IF PROPRIETARIO = W-PROPRIETARIO-ANTIGO
+                   GO TO ALT-HIST-FIM.
+                MOVE PLACA              TO PLACACAH
+                ACCEPT DATACAH FROM DATE YYYYMMDD
+                ACCEPT HORACAH FROM TIME
+                MOVE W-PROPRIETARIO-ANTIGO TO PROPANTIGOCAH
+                MOVE PROPRIETARIO         TO PROPNOVOCAH
+                WRITE REGCARROHIST
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO HISTORICO DE PROPRIETARIO"
+                                                            TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ALT-HIST-FIM.
+                EXIT.
       *-----------------------------------------------------------------
        ROT-FIM.
-           CLOSE CADCARRO.
+           CLOSE CADCARRO ARQCARROHIST ARQMARCA.
            STOP RUN.
 
       *---------[ ROTINA DE MENSAGEM ]---------------------
