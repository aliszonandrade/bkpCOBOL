@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG1306.
+       AUTHOR. FERNANDO OLIVEIRA DA COSTA.
+      *----------------------------------------------------------------
+      * MANUTENCAO DO HISTORICO DE QUILOMETRAGEM E REVISOES DO CARRO   *
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+             DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CADCARRO ASSIGN TO DISK
+                    ORGANIZATION         IS INDEXED
+                    ACCESS MODE          IS DYNAMIC
+                    RECORD KEY           IS PLACA
+                    ALTERNATE RECORD KEY IS PROPRIETARIO WITH DUPLICATES
+                    FILE STATUS          IS ST-ERRO.
+
+       SELECT ARQMANUT ASSIGN TO DISK
+                    ORGANIZATION         IS INDEXED
+                    ACCESS MODE          IS DYNAMIC
+                    RECORD KEY           IS CHAVEMAN
+                    ALTERNATE RECORD KEY IS PLACAMAN WITH DUPLICATES
+                    FILE STATUS          IS ST-ERRO.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCARRO
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCARRO.DAT".
+       01 REGCARRO.
+          03 PLACA             PIC X(08).
+          03 PROPRIETARIO      PIC X(30).
+          03 ANOFABRICACAO     PIC 9(04).
+          03 SITUACAO          PIC X(01).
+          03 MARCA             PIC 9(01).
+          03 OPERADOR          PIC X(08).
+          03 DATAGRAVACAO.
+             05 DATAGRAV       PIC 9(8).
+             05 HORAGRAV       PIC 9(6).
+      *
+      *-----------------------------------------------------------------
+       FD ARQMANUT
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "ARQMANUT.DAT".
+       01 REGMANUT.
+          03 CHAVEMAN.
+             05 PLACAMAN       PIC X(08).
+             05 SEQMAN         PIC 9(03).
+          03 DATAMAN.
+             05 DIAMAN         PIC 9(02).
+             05 MESMAN         PIC 9(02).
+             05 ANOMAN         PIC 9(04).
+          03 KMMAN             PIC 9(07).
+          03 DESCMAN           PIC X(40).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-CONT        PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO       PIC X(01) VALUE SPACES.
+       77 W-ACT         PIC 9(02) VALUE ZEROS.
+       77 MENS          PIC X(50) VALUE SPACES.
+       77 LIMPA         PIC X(50) VALUE SPACES.
+       01 ST-ERRO       PIC X(02) VALUE "00".
+       01 W-SEL         PIC 9(01) VALUE ZEROS.
+       01 W-NOMEDONO    PIC X(30) VALUE SPACES.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELA4.
+           05  BLANK SCREEN.
+           05  LINE 02  COLUMN 17
+               VALUE  "*** HISTORICO DE QUILOMETRAGEM/REVISAO ***".
+           05  LINE 05  COLUMN 04 VALUE  "PLACA DO CARRO  :".
+           05  LINE 05  COLUMN 40 VALUE  "PROPRIETARIO :".
+           05  LINE 07  COLUMN 04 VALUE  "SEQUENCIA       :".
+           05  LINE 09  COLUMN 04 VALUE  "DATA (DDMMAAAA) :".
+           05  LINE 11  COLUMN 04 VALUE  "QUILOMETRAGEM   :".
+           05  LINE 13  COLUMN 04 VALUE  "DESCRICAO       :".
+           05  LINE 23  COLUMN 01 VALUE  "MENSAGEM :".
+           05  TPLACAMAN
+               LINE 05  COLUMN 23  PIC X(08)
+               USING  PLACAMAN
+               HIGHLIGHT.
+           05  TNOMEDONO
+               LINE 05  COLUMN 55  PIC X(30)
+               USING  W-NOMEDONO
+               HIGHLIGHT.
+           05  TSEQMAN
+               LINE 07  COLUMN 23  PIC 999
+               USING  SEQMAN
+               HIGHLIGHT.
+           05  TDATAMAN
+               LINE 09  COLUMN 23  PIC 99999999
+               USING  DATAMAN
+               HIGHLIGHT.
+           05  TKMMAN
+               LINE 11  COLUMN 23  PIC 9999999
+               USING  KMMAN
+               HIGHLIGHT.
+           05  TDESCMAN
+               LINE 13  COLUMN 23  PIC X(40)
+               USING  DESCMAN
+               HIGHLIGHT.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+       R0.
+           OPEN INPUT CADCARRO
+           IF ST-ERRO NOT = "00"
+              MOVE "ARQUIVO CADCARRO NAO ENCONTRADO" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *
+       R0B.
+           OPEN I-O ARQMANUT
+           IF ST-ERRO NOT = "00"
+              IF ST-ERRO = "30"
+                 OPEN OUTPUT ARQMANUT
+                 CLOSE ARQMANUT
+                 MOVE "*** ARQUIVO ARQMANUT FOI CRIADO ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R0B
+              ELSE
+                 MOVE "ERRO NA ABERTURA DO ARQUIVO ARQMANUT" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO ROT-FIM
+           ELSE
+                 NEXT SENTENCE.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
+       R1.
+           MOVE SPACES TO PLACAMAN W-NOMEDONO DESCMAN
+           MOVE ZEROS TO SEQMAN DATAMAN KMMAN W-SEL.
+      *-------------[VISUALIZACAO DA TELA]------------------------------
+           DISPLAY TELA4.
+       R2.
+           ACCEPT TPLACAMAN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO ROT-FIM.
+       LER-CADCARRO.
+           MOVE PLACAMAN TO PLACA
+           READ CADCARRO
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CARRO NAO CADASTRADO EM CADCARRO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           MOVE PROPRIETARIO TO W-NOMEDONO
+           DISPLAY TNOMEDONO.
+       R3.
+           ACCEPT TSEQMAN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R2.
+       LER-ARQMANUT.
+           READ ARQMANUT
+           IF ST-ERRO NOT = "23"
+              IF ST-ERRO = "00"
+                DISPLAY TDATAMAN
+                DISPLAY TKMMAN
+                DISPLAY TDESCMAN
+                MOVE "*** REGISTRO JA CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ACE-001
+             ELSE
+                MOVE "ERRO NA LEITURA ARQUIVO ARQMANUT" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM
+           ELSE
+                MOVE "*** REGISTRO NAO CADASTRADO ***" TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       R4.
+           ACCEPT TDATAMAN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R3.
+       R5.
+           ACCEPT TKMMAN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R4.
+       R6.
+           ACCEPT TDESCMAN
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R5.
+      * ------------- VERIFICAR SE E ALTERACAO -----------------
+           IF W-SEL = 1
+                GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** DADOS RECUSADOS PELO OPERADOR ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+       INC-WR1.
+                WRITE REGMANUT
+                IF ST-ERRO = "00"
+                      MOVE "*** DADOS GRAVADOS *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO R1.
+                IF ST-ERRO = "22"
+                  MOVE "* REGISTRO JA EXISTE, NAO GRAVADO *" TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM
+                  GO TO R1
+                ELSE
+                      MOVE "ERRO NA GRAVACAO DO ARQUIVO ARQMANUT"
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 12)
+                     "N=NOVO REGISTRO   A=ALTERAR   E=EXCLUIR"
+                ACCEPT (23, 55) W-OPCAO
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-OPCAO = "N"
+                   GO TO R1
+                ELSE
+                   IF W-OPCAO = "A"
+                      MOVE 1 TO W-SEL
+                      GO TO R4
+                   ELSE
+                      GO TO EXC-OPC.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+       EXC-DL1.
+                DELETE ARQMANUT RECORD
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO R6.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM  e  N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                REWRITE REGMANUT
+                IF ST-ERRO = "00"
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO R1.
+                MOVE "ERRO NA ALTERACAO DO REGISTRO ARQMANUT"   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *-----------------------------------------------------------------
+       ROT-FIM.
+           CLOSE CADCARRO ARQMANUT.
+           STOP RUN.
+
+      *---------[ ROTINA DE MENSAGEM ]---------------------
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   MOVE SPACES TO MENS
+                   DISPLAY (23, 12) MENS.
+       ROT-MENS-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
+
+      *    FILE STATUS
+      *    00 = OPERACAO REALIZADO COM SUCESSO
+      *    22 = REGISTRO JA CADASTRADO
+      *    23 = REGISTRO NAO ENCONTRADO
+      *    30 = ARQUIVO NAO ENCONTRADO
